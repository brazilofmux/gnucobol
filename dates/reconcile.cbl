@@ -0,0 +1,206 @@
+*>*****************************************************************
+*> reconcile - Compare MAIN's and MAIN2's output files.            *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> MAIN (dates.txt) exercises the COBOL intrinsic-style FUNCTION   *
+*> calls, MAIN2 (dates2.txt) exercises the C_*-prefixed CLINKAGES  *
+*> wrappers around the same routines.  Both write one OUTPUT-      *
+*> RECORD per linear date, but nobody had ever compared the two    *
+*> files.  This reads both, keyed on OR-LINEAR, and reports any    *
+*> row that is missing from one side or whose YEAR/MONTH/DOM/DOY/  *
+*> DOW disagree - real evidence the two code paths stay in sync.   *
+*>*****************************************************************
+identification division.
+program-id. reconcile.
+
+environment division.
+input-output section.
+file-control.
+
+    select main-file assign to 'dates.txt'
+        organization is line sequential
+        access is sequential.
+
+    select main2-file assign to 'dates2.txt'
+        organization is line sequential
+        access is sequential.
+
+data division.
+
+file section.
+fd  main-file
+    block contains 50 records.
+
+01  m1-record.
+    05  m1-year     pic x(10).
+    05  filler      pic x.
+    05  m1-month    pic 99.
+    05  filler      pic x.
+    05  m1-dom      pic 99.
+    05  filler      pic x.
+    05  m1-doy      pic 999.
+    05  filler      pic x.
+    05  m1-dow      pic 9.
+    05  filler      pic x.
+    05  m1-linear   pic +9(9).
+
+fd  main2-file
+    block contains 50 records.
+
+01  m2-record.
+    05  m2-year     pic x(6).
+    05  filler      pic x.
+    05  m2-month    pic 99.
+    05  filler      pic x.
+    05  m2-dom      pic 99.
+    05  filler      pic x.
+    05  m2-doy      pic 999.
+    05  filler      pic x.
+    05  m2-dow      pic 9.
+    05  filler      pic x.
+    05  m2-linear   pic +9(8).
+
+working-storage section.
+
+01  ws-eof-1            pic x       value 'N'.
+    88  is-eof-1            value 'Y'.
+01  ws-eof-2            pic x       value 'N'.
+    88  is-eof-2            value 'Y'.
+
+01  ws-mismatch-count   usage signed-int value 0.
+01  ws-only-1-count     usage signed-int value 0.
+01  ws-only-2-count     usage signed-int value 0.
+
+*>  M1-YEAR and M2-YEAR are read verbatim off two files that pad the
+*>  same signed year to different widths (MAIN's OR-YEAR is +9(9),
+*>  MAIN2's is +99999), so comparing the raw text bytes false-
+*>  mismatches on every record - NUMVAL both sides down to a common
+*>  numeric value first.  When the BC/BCE display option is active,
+*>  the text instead reads "NNNN BC"; NUMVAL alone silently
+*>  discards the " BC" and keeps only the magnitude, so a BC year and
+*>  an AD year of the same magnitude would otherwise compare equal -
+*>  detect the suffix and re-apply MAIN/MAIN2's own 1-BC-year=0 mapping
+*>  before comparing.
+*>
+01  ws-cmp-year-1       pic s9(9)   comp-5.
+01  ws-cmp-year-2       pic s9(9)   comp-5.
+01  ws-year-magnitude   pic s9(9)   comp-5.
+01  ws-bc-tally         pic 9       comp-5.
+
+procedure division.
+0000-start-here.
+    move 0 to return-code.
+    open input main-file main2-file.
+
+    perform 1000-read-main.
+    perform 1000-read-main2.
+
+    perform 2000-match until is-eof-1 and is-eof-2.
+
+    close main-file main2-file.
+
+    display 'Reconciliation complete.'
+    display 'Records only in dates.txt:  ' ws-only-1-count.
+    display 'Records only in dates2.txt: ' ws-only-2-count.
+    display 'Mismatched records:         ' ws-mismatch-count.
+
+    if ws-mismatch-count > 0 or ws-only-1-count > 0 or ws-only-2-count > 0
+        move 4 to return-code
+    end-if.
+
+9000-end.
+    goback.
+
+*>*****************************************************************
+*> 1000-read-main / 1000-read-main2                                *
+*>*****************************************************************
+1000-read-main.
+    if not is-eof-1
+        read main-file
+            at end
+                move 'Y' to ws-eof-1
+        end-read
+    end-if.
+
+1000-read-main2.
+    if not is-eof-2
+        read main2-file
+            at end
+                move 'Y' to ws-eof-2
+        end-read
+    end-if.
+
+*>*****************************************************************
+*> 2000-match                                                      *
+*>                                                                *
+*> Standard sequential match/merge keyed on the linear date: the  *
+*> side that is exhausted or holds the lower key is reported as   *
+*> unmatched and advanced; equal keys are compared field by field. *
+*>*****************************************************************
+2000-match.
+    if is-eof-1
+        perform 2100-report-only-in-2
+        perform 1000-read-main2
+    else
+        if is-eof-2
+            perform 2100-report-only-in-1
+            perform 1000-read-main
+        else
+            if m1-linear < m2-linear
+                perform 2100-report-only-in-1
+                perform 1000-read-main
+            else
+                if m1-linear > m2-linear
+                    perform 2100-report-only-in-2
+                    perform 1000-read-main2
+                else
+                    perform 2200-compare-fields
+                    perform 1000-read-main
+                    perform 1000-read-main2
+                end-if
+            end-if
+        end-if
+    end-if.
+
+2100-report-only-in-1.
+    display 'Only in dates.txt:  linear ' m1-linear.
+    add 1 to ws-only-1-count.
+
+2100-report-only-in-2.
+    display 'Only in dates2.txt: linear ' m2-linear.
+    add 1 to ws-only-2-count.
+
+2200-compare-fields.
+    compute ws-year-magnitude = function numval(m1-year).
+    move 0 to ws-bc-tally.
+    inspect m1-year tallying ws-bc-tally for all 'BC'.
+    if ws-bc-tally > 0
+        compute ws-cmp-year-1 = 1 - ws-year-magnitude
+    else
+        move ws-year-magnitude to ws-cmp-year-1
+    end-if.
+
+    compute ws-year-magnitude = function numval(m2-year).
+    move 0 to ws-bc-tally.
+    inspect m2-year tallying ws-bc-tally for all 'BC'.
+    if ws-bc-tally > 0
+        compute ws-cmp-year-2 = 1 - ws-year-magnitude
+    else
+        move ws-year-magnitude to ws-cmp-year-2
+    end-if.
+
+    if ws-cmp-year-1 not equal ws-cmp-year-2
+    or m1-month not equal m2-month
+    or m1-dom not equal m2-dom
+    or m1-doy not equal m2-doy
+    or m1-dow not equal m2-dow
+        display 'Mismatch at linear ' m1-linear
+            ': dates.txt=' m1-year '-' m1-month '-' m1-dom
+            ' doy ' m1-doy ' dow ' m1-dow
+            ' dates2.txt=' m2-year '-' m2-month '-' m2-dom
+            ' doy ' m2-doy ' dow ' m2-dow
+        add 1 to ws-mismatch-count
+    end-if.
+
+end program reconcile.
