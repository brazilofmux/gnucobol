@@ -0,0 +1,65 @@
+*>*****************************************************************
+*> moonphase                                                      *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> A couple of the vendor settlement dates are pegged to a moon    *
+*> phase rather than a fixed calendar rule.  This returns the      *
+*> lunar phase for a given linear date using a standard synodic-   *
+*> month approximation (29.530588853 days) anchored to the known   *
+*> new moon of 2000-01-06, plus how many days into the current     *
+*> cycle that date falls - so those settlement dates stop being    *
+*> worked out by hand against a printed almanac.  The day-level    *
+*> approximation used here (no time-of-day) is fine for scheduling *
+*> purposes but can land within roughly a day of the phase named   *
+*> by a full ephemeris.                                            *
+*>*****************************************************************
+identification division.
+function-id. moonphase.
+
+data division.
+working-storage section.
+01  mp-phase-def.
+    05  filler pic x(16) value 'New Moon'.
+    05  filler pic x(16) value 'First Quarter'.
+    05  filler pic x(16) value 'Full Moon'.
+    05  filler pic x(16) value 'Last Quarter'.
+01  mp-phase-table redefines mp-phase-def.
+    05  mp-phase-name    pic x(16) occurs 4 times.
+
+*>  Linear date (Epoch 1601-01-01) of the reference new moon of
+*>  2000-01-06, and the average length of a synodic month.
+*>
+01  mp-ref-linear        pic s9(9)   comp-5 value 145736.
+01  mp-synodic           pic 9(2)v9(9)       value 29.530588853.
+01  mp-quarter-len       pic 9(1)v9(9)       value 7.382647213.
+
+01  mp-days-since        pic s9(9)v9(9).
+01  mp-ratio             pic s9(5)v9(9).
+01  mp-idx               pic 9             comp-5.
+
+linkage section.
+01  ld                   usage signed-int.
+
+*>  Outputs
+*>
+01  results.
+    *>  One of the MP-PHASE-NAME entries above - the phase this
+    *>  date falls nearest to.
+    *>
+    05  mp-phase             pic x(16).
+
+    *>  How many days into the current synodic month (0 up to,
+    *>  but not including, MP-SYNODIC) this date falls.
+    *>
+    05  mp-days-into-cycle   pic 9(2)v9(9).
+
+procedure division using ld returning results.
+0100-main.
+    compute mp-days-since = ld - mp-ref-linear.
+    compute mp-days-into-cycle = function mod(mp-days-since, mp-synodic).
+    compute mp-ratio = (mp-days-into-cycle / mp-quarter-len) + 0.5.
+    compute mp-idx = function mod(function integer(mp-ratio), 4) + 1.
+    move mp-phase-name(mp-idx) to mp-phase.
+    goback.
+end function moonphase.
