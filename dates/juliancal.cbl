@@ -0,0 +1,122 @@
+*>*****************************************************************
+*> juliancaltolinear                                              *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Companion to FIELDED_TO_LINEAR for dates recorded in the       *
+*> Julian (Old Style) calendar rather than the Gregorian one -     *
+*> the calendar most pre-1752 (British/colonial) deed, probate,   *
+*> and parish-register dates in our historical-records work are   *
+*> actually written in.  Converts a Julian-calendar year/month/    *
+*> day into the same linear day count (Epoch of 1601-01-01,       *
+*> Gregorian) that FIELDED_TO_LINEAR produces, by way of the      *
+*> Julian Day Number (the day-counting scale both calendars       *
+*> share).  The date is assumed valid (see ISVALIDDATE, which     *
+*> applies equally to a proleptic Julian calendar date).          *
+*>*****************************************************************
+identification division.
+program-id. juliancaltolinear.
+
+environment division.
+configuration section.
+repository.
+    function floor-div
+    function all intrinsic.
+
+data division.
+working-storage section.
+
+*>  Julian Day Number of our repo's linear-date epoch (1601-01-01,
+*>  Gregorian).  LINEAR = JDN - JCL-EPOCH-OFFSET.
+*>
+01  jcl-epoch-offset    pic s9(9) comp-5 value 2305814.
+
+01  jcl-a               pic s9(9) comp-5.
+01  jcl-y               pic s9(9) comp-5.
+01  jcl-m               pic s9(9) comp-5.
+01  jcl-jdn             pic s9(9) comp-5.
+
+linkage section.
+01  year                pic s9(9) comp-5.
+01  month               pic 99    comp-5.
+01  dom                 pic 99    comp-5.
+01  linear              pic s9(9) comp-5.
+
+procedure division using year month dom linear.
+0100-main.
+    compute jcl-a = floor-div(14 - month, 12).
+    compute jcl-y = year + 4800 - jcl-a.
+    compute jcl-m = month + 12 * jcl-a - 3.
+    compute jcl-jdn = dom + floor-div(153 * jcl-m + 2, 5)
+                          + 365 * jcl-y
+                          + floor-div(jcl-y, 4)
+                          - 32083.
+    compute linear = jcl-jdn - jcl-epoch-offset.
+    goback.
+end program juliancaltolinear.
+
+*>*****************************************************************
+*> lineartojuliancal                                              *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Companion to LINEAR_TO_FIELDED for dates recorded in the       *
+*> Julian (Old Style) calendar.  Converts a linear day count      *
+*> (Epoch of 1601-01-01, Gregorian) into the Julian-calendar       *
+*> year/month/day/day-of-year that same day falls on, by way of   *
+*> the Julian Day Number.  Day of week is calendar-independent -  *
+*> it is the same physical day either way - so it is taken from   *
+*> the shared DAYOFWEEK function rather than recomputed here.     *
+*>*****************************************************************
+identification division.
+program-id. lineartojuliancal.
+
+environment division.
+configuration section.
+repository.
+    function dayofweek
+    function floor-div
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  ltj-jdn             pic s9(9) comp-5.
+01  ltj-c               pic s9(9) comp-5.
+01  ltj-d               pic s9(9) comp-5.
+01  ltj-e               pic s9(9) comp-5.
+01  ltj-m               pic s9(9) comp-5.
+01  ltj-jan01           pic s9(9) comp-5.
+01  ltj-month-one       pic 99    comp-5 value 1.
+01  ltj-dom-one         pic 99    comp-5 value 1.
+
+01  ltj-dow-result.
+    05  ltj-dow             unsigned-short.
+    05  ltj-dow-success     pic x.
+
+linkage section.
+01  linear              pic s9(9) comp-5.
+01  year                pic s9(9) comp-5.
+01  month               pic 99    comp-5.
+01  dom                 pic 99    comp-5.
+01  doy                 pic 999   comp-5.
+01  dow                 pic 9     comp-5.
+
+procedure division using linear year month dom doy dow.
+0100-main.
+    compute ltj-jdn = linear + 2305814.
+    compute ltj-c = ltj-jdn + 32082.
+    compute ltj-d = floor-div(4 * ltj-c + 3, 1461).
+    compute ltj-e = ltj-c - floor-div(1461 * ltj-d, 4).
+    compute ltj-m = floor-div(5 * ltj-e + 2, 153).
+    compute dom = ltj-e - floor-div(153 * ltj-m + 2, 5) + 1.
+    compute month = ltj-m + 3 - 12 * floor-div(ltj-m, 10).
+    compute year = ltj-d - 4800 + floor-div(ltj-m, 10).
+
+    call 'juliancaltolinear' using year ltj-month-one ltj-dom-one
+        ltj-jan01.
+    compute doy = linear - ltj-jan01 + 1.
+
+    move dayofweek(linear) to ltj-dow-result.
+    move ltj-dow to dow.
+    goback.
+end program lineartojuliancal.
