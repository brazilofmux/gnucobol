@@ -0,0 +1,62 @@
+*>*****************************************************************
+*> isoweek                                                        *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the ISO-8601 week number (1-53, Monday-based) and ISO   *
+*> week-year for a linear date, using the "week containing the    *
+*> year's first Thursday" rule.  The ISO week-year can differ from *
+*> the calendar year in the last days of December and first days  *
+*> of January.                                                     *
+*>*****************************************************************
+identification division.
+function-id. isoweek.
+
+environment division.
+configuration section.
+repository.
+    function dayofweek
+    function fielded_to_linear
+    function linear_to_fielded
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  iw-dow-result.
+    05  iw-dow               unsigned-short.
+    05  iw-dow-success       pic x.
+01  iw-isodow                pic 9 comp-5.
+01  iw-thursday              signed-int.
+01  iw-jan1                  signed-int.
+
+01  iw-fielded-date.
+    05  iw-year              pic s9(9)   comp-5.
+    05  iw-month             pic 99      comp-5.
+    05  iw-dom               pic 99      comp-5.
+    05  iw-doy               pic 999     comp-5.
+    05  iw-dow2              pic 9       comp-5.
+
+linkage section.
+01  iw-ld                    usage signed-int.
+
+01  results.
+    05  iw-week                  pic 99      comp-5.
+    05  iw-isoyear               pic s9(9)   comp-5.
+
+procedure division using iw-ld returning results.
+0100-main.
+    move dayofweek(iw-ld) to iw-dow-result.
+    if iw-dow = 0
+        move 7 to iw-isodow
+    else
+        move iw-dow to iw-isodow
+    end-if.
+
+    compute iw-thursday = iw-ld - iw-isodow + 4.
+    move linear_to_fielded(iw-thursday) to iw-fielded-date.
+    move iw-year to iw-isoyear.
+
+    move fielded_to_linear(iw-isoyear, 1, 1) to iw-jan1.
+    compute iw-week = ((iw-thursday - iw-jan1) / 7) + 1.
+    goback.
+end function isoweek.
