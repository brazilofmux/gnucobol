@@ -0,0 +1,52 @@
+*>*****************************************************************
+*> juliandaynumber                                                *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Converts one of this library's linear dates (epoch 1601-01-01,  *
+*> itself FIELDED_TO_LINEAR's R.D. result less 584389 - see the    *
+*> comments in fielded_to_linear.cbl) into a standard astronomical *
+*> Julian Day Number.  R.D. 1 (0001-01-01) is JDN 1,721,426, so    *
+*> JDN = linear-date + 584389 + 1721425 = linear-date + 2305814.   *
+*>*****************************************************************
+identification division.
+function-id. juliandaynumber.
+
+data division.
+working-storage section.
+01  jdn-offset          pic s9(9) comp-5 value 2305814.
+
+linkage section.
+01  jdn-ld              usage signed-int.
+01  jdn-result          usage signed-int.
+
+procedure division using jdn-ld returning jdn-result.
+0100-main.
+    compute jdn-result = jdn-ld + jdn-offset.
+    goback.
+end function juliandaynumber.
+
+*>*****************************************************************
+*> juliandaynumbertolinear                                        *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> The inverse of JULIANDAYNUMBER: converts a standard Julian Day  *
+*> Number back into one of this library's linear dates.           *
+*>*****************************************************************
+identification division.
+function-id. juliandaynumbertolinear.
+
+data division.
+working-storage section.
+01  jtl-offset          pic s9(9) comp-5 value 2305814.
+
+linkage section.
+01  jtl-jdn             usage signed-int.
+01  jtl-result          usage signed-int.
+
+procedure division using jtl-jdn returning jtl-result.
+0100-main.
+    compute jtl-result = jtl-jdn - jtl-offset.
+    goback.
+end function juliandaynumbertolinear.
