@@ -7,7 +7,27 @@
 *>*****************************************************************
 identification division.
 function-id. c_isvaliddate.
+
+environment division.
+input-output section.
+file-control.
+    select clinkages-log assign to 'clinkages.log'
+        organization is line sequential.
+
 data division.
+file section.
+fd  clinkages-log.
+01  log-record.
+    05  lr-routine     pic x(18).
+    05  filler         pic x       value space.
+    05  lr-input-1     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-input-2     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-input-3     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-status      pic x.
+
 working-storage section.
 01  ft_year            usage   signed-short.
 01  ft_month           usage unsigned-short.
@@ -31,10 +51,21 @@ procedure division using ivd_year ivd_month ivd_day_of_month returning ivd_valid
     call 'du_isvaliddate' using by value ft_year by value ft_month by value ft_day returning isvalid.
     if notvalid
         move 'N' to ivd_valid
+        perform 0200-log-failure
     else
         move 'Y' to ivd_valid
     end-if.
     goback.
+
+0200-log-failure.
+    move 'DU_ISVALIDDATE' to lr-routine.
+    move ivd_year to lr-input-1.
+    move ivd_month to lr-input-2.
+    move ivd_day_of_month to lr-input-3.
+    move ivd_valid to lr-status.
+    open extend clinkages-log.
+    write log-record.
+    close clinkages-log.
 end function c_isvaliddate.
 
 *>*****************************************************************
@@ -50,7 +81,26 @@ end function c_isvaliddate.
 identification division.
 function-id. c_fieldedtolinear.
 
+environment division.
+input-output section.
+file-control.
+    select clinkages-log assign to 'clinkages.log'
+        organization is line sequential.
+
 data division.
+file section.
+fd  clinkages-log.
+01  log-record.
+    05  lr-routine     pic x(18).
+    05  filler         pic x       value space.
+    05  lr-input-1     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-input-2     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-input-3     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-status      pic x.
+
 working-storage section.
 01  isvalid               usage   signed-int.
     88  notvalid value 0.
@@ -58,7 +108,7 @@ working-storage section.
 linkage section.
 *>  Inputs
 *>
-*>  The valid range of ltf_year is -27256 to 30826, inclusively.  Every month
+*>  The valid range of ltf_year is -999999 to 999999, inclusively.  Every month
 *>  and day within those years is supported.
 *>
 *>  Day of Week and Day of Year are changed based on the given Year, Month, and Day.
@@ -74,7 +124,7 @@ linkage section.
 *>  Outputs
 *>
 01  result.
-    *>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+    *>  The valid range is -365826888 (Jan 1, -999999) to 364657745 (Dec 31, 999999), inclusively.
     *>
     05  ftl_lineardate       usage   signed-int.
 
@@ -94,8 +144,19 @@ procedure division using ftl_fieldeddate returning result.
         move 'Y' to ftl_bool
     else
         move 'N' to ftl_bool
+        perform 0200-log-failure
     end-if
     goback.
+
+0200-log-failure.
+    move 'DU_FIELDEDTOLINEAR' to lr-routine.
+    move year of ftl_fieldeddate to lr-input-1.
+    move month of ftl_fieldeddate to lr-input-2.
+    move dayofmonth of ftl_fieldeddate to lr-input-3.
+    move ftl_bool to lr-status.
+    open extend clinkages-log.
+    write log-record.
+    close clinkages-log.
 end function c_fieldedtolinear.
 
 *>*****************************************************************
@@ -111,7 +172,26 @@ end function c_fieldedtolinear.
 identification division.
 function-id. c_lineartofielded.
 
+environment division.
+input-output section.
+file-control.
+    select clinkages-log assign to 'clinkages.log'
+        organization is line sequential.
+
 data division.
+file section.
+fd  clinkages-log.
+01  log-record.
+    05  lr-routine     pic x(18).
+    05  filler         pic x       value space.
+    05  lr-input-1     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-input-2     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-input-3     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-status      pic x.
+
 working-storage section.
 01  isvalid               usage   signed-int.
     88  notvalid value 0.
@@ -119,14 +199,14 @@ working-storage section.
 linkage section.
 *>  Input
 *>
-*>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+*>  The valid range is -365826888 (Jan 1, -999999) to 364657745 (Dec 31, 999999), inclusively.
 *>
 01  ltf_lineardate       usage   signed-int.
 
 *>  Outputs
 *>
 01  result.
-    *>  The valid range of year is -27256 to 30826, inclusively.  Every month
+    *>  The valid range of year is -999999 to 999999, inclusively.  Every month
     *>  and day within those years is supported.
     *>
     05  ltf_fieldeddate.
@@ -149,8 +229,19 @@ procedure division using ltf_lineardate returning result.
         move 'Y' to ltf_bool
     else
         move 'N' to ltf_bool
+        perform 0200-log-failure
     end-if.
     goback.
+
+0200-log-failure.
+    move 'DU_LINEARTOFIELDED' to lr-routine.
+    move ltf_lineardate to lr-input-1.
+    move 0 to lr-input-2.
+    move 0 to lr-input-3.
+    move ltf_bool to lr-status.
+    open extend clinkages-log.
+    write log-record.
+    close clinkages-log.
 end function c_lineartofielded.
 
 *>*****************************************************************
@@ -166,7 +257,26 @@ end function c_lineartofielded.
 identification division.
 function-id. c_newyear.
 
+environment division.
+input-output section.
+file-control.
+    select clinkages-log assign to 'clinkages.log'
+        organization is line sequential.
+
 data division.
+file section.
+fd  clinkages-log.
+01  log-record.
+    05  lr-routine     pic x(18).
+    05  filler         pic x       value space.
+    05  lr-input-1     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-input-2     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-input-3     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-status      pic x.
+
 working-storage section.
 01  isvalid               usage   signed-int.
     88  notvalid value 0.
@@ -174,14 +284,14 @@ working-storage section.
 linkage section.
 *>  Input
 *>
-*>  The valid range of year is -27256 to 30826, inclusively.
+*>  The valid range of year is -999999 to 999999, inclusively.
 *>
 01  ny_year             usage   signed-short.
 
 *>  Outputs
 *>
 01  results.
-    *>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+    *>  The valid range is -365826888 (Jan 1, -999999) to 364657745 (Dec 31, 999999), inclusively.
     *>
     05  ny_lineardate       usage   signed-int.
 
@@ -198,8 +308,19 @@ procedure division using ny_year returning results.
         move 'Y' to ny_bool
     else
         move 'N' to ny_bool
+        perform 0200-log-failure
     end-if.
     goback.
+
+0200-log-failure.
+    move 'DU_NEWYEAR' to lr-routine.
+    move ny_year to lr-input-1.
+    move 0 to lr-input-2.
+    move 0 to lr-input-3.
+    move ny_bool to lr-status.
+    open extend clinkages-log.
+    write log-record.
+    close clinkages-log.
 end function c_newyear.
 
 *>*****************************************************************
@@ -215,7 +336,26 @@ end function c_newyear.
 identification division.
 function-id. c_yearend.
 
+environment division.
+input-output section.
+file-control.
+    select clinkages-log assign to 'clinkages.log'
+        organization is line sequential.
+
 data division.
+file section.
+fd  clinkages-log.
+01  log-record.
+    05  lr-routine     pic x(18).
+    05  filler         pic x       value space.
+    05  lr-input-1     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-input-2     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-input-3     pic -9(8).
+    05  filler         pic x       value space.
+    05  lr-status      pic x.
+
 working-storage section.
 01  isvalid               usage   signed-int.
     88  notvalid value 0.
@@ -223,14 +363,14 @@ working-storage section.
 linkage section.
 *>  Input
 *>
-*>  The valid range of year is -27256 to 30826, inclusively.
+*>  The valid range of year is -999999 to 999999, inclusively.
 *>
 01  ye_year             usage   signed-short.
 
 *>  Outputs
 *>
 01  result.
-    *>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+    *>  The valid range is -365826888 (Jan 1, -999999) to 364657745 (Dec 31, 999999), inclusively.
     *>
     05  ye_lineardate       usage   signed-int.
 
@@ -247,8 +387,19 @@ procedure division using ye_year returning result.
         move 'Y' to ye_bool
     else
         move 'N' to ye_bool
+        perform 0200-log-failure
     end-if.
     goback.
+
+0200-log-failure.
+    move 'DU_YEAREND' to lr-routine.
+    move ye_year to lr-input-1.
+    move 0 to lr-input-2.
+    move 0 to lr-input-3.
+    move ye_bool to lr-status.
+    open extend clinkages-log.
+    write log-record.
+    close clinkages-log.
 end function c_yearend.
 
 *>*****************************************************************
@@ -264,7 +415,26 @@ end function c_yearend.
 identification division.
 function-id. c_dayofweek.
 
+environment division.
+input-output section.
+file-control.
+    select clinkages-log assign to 'clinkages.log'
+        organization is line sequential.
+
 data division.
+file section.
+fd  clinkages-log.
+01  log-record.
+    05  lr-routine     pic x(18).
+    05  filler         pic x       value space.
+    05  lr-input-1     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-input-2     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-input-3     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-status      pic x.
+
 working-storage section.
 01  isvalid               usage   signed-int.
     88  notvalid value 0.
@@ -272,7 +442,7 @@ working-storage section.
 linkage section.
 *>  Input
 *>
-*>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+*>  The valid range is -365826888 (Jan 1, -999999) to 364657745 (Dec 31, 999999), inclusively.
 *>
 01  ld                  usage   signed-int.
 
@@ -296,8 +466,19 @@ procedure division using ld returning results.
         move 'Y' to bool
     else
         move 'N' to bool
+        perform 0200-log-failure
     end-if.
     goback.
+
+0200-log-failure.
+    move 'DU_DAYOFWEEK' to lr-routine.
+    move ld to lr-input-1.
+    move 0 to lr-input-2.
+    move 0 to lr-input-3.
+    move bool to lr-status.
+    open extend clinkages-log.
+    write log-record.
+    close clinkages-log.
 end function c_dayofweek.
 
 *>*****************************************************************
@@ -314,7 +495,26 @@ end function c_dayofweek.
 identification division.
 function-id. c_kdayonorbefore.
 
+environment division.
+input-output section.
+file-control.
+    select clinkages-log assign to 'clinkages.log'
+        organization is line sequential.
+
 data division.
+file section.
+fd  clinkages-log.
+01  log-record.
+    05  lr-routine     pic x(18).
+    05  filler         pic x       value space.
+    05  lr-input-1     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-input-2     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-input-3     pic -9(9).
+    05  filler         pic x       value space.
+    05  lr-status      pic x.
+
 working-storage section.
 01  isvalid               usage   signed-int.
     88  notvalid value 0.
@@ -326,14 +526,14 @@ linkage section.
 *>
 01  k                   usage   unsigned-short.
 
-*>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+*>  The valid range is -365826888 (Jan 1, -999999) to 364657745 (Dec 31, 999999), inclusively.
 *>
 01  ld-max              usage   signed-int.
 
 *>  Outputs
 *>
 01  results.
-    *>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+    *>  The valid range is -365826888 (Jan 1, -999999) to 364657745 (Dec 31, 999999), inclusively.
     *>
     05  ld                  usage   signed-int.
 
@@ -350,6 +550,17 @@ procedure division using k ld-max returning results.
         move 'Y' to bool
     else
         move 'N' to bool
+        perform 0200-log-failure
     end-if.
     goback.
+
+0200-log-failure.
+    move 'DU_KDAYONORBEFORE' to lr-routine.
+    move k to lr-input-1.
+    move ld-max to lr-input-2.
+    move 0 to lr-input-3.
+    move bool to lr-status.
+    open extend clinkages-log.
+    write log-record.
+    close clinkages-log.
 end function c_kdayonorbefore.
