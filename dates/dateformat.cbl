@@ -0,0 +1,155 @@
+*>*****************************************************************
+*> dateformat                                                     *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Renders a fielded date as text in one of a handful of common   *
+*> report-heading layouts, so new reports do not have to hand-roll *
+*> and re-edit their own PICTURE clauses the way TODAY once did.  *
+*>                                                                *
+*> Supported format codes:                                        *
+*>   01  YYYY-MM-DD          e.g. 2026-03-14                      *
+*>   02  MM/DD/YYYY          e.g. 03/14/2026                      *
+*>   03  DD-MON-YYYY         e.g. 14-MAR-2026                     *
+*>   04  MON DD, YYYY        e.g. MAR 14, 2026                    *
+*>   05  DOW MON DD YYYY     e.g. SAT MAR 14 2026                 *
+*>*****************************************************************
+identification division.
+function-id. dateformat.
+
+data division.
+working-storage section.
+copy daterange.
+
+01  df-dayname-def.
+    05  filler pic x(3) value 'SUN'.
+    05  filler pic x(3) value 'MON'.
+    05  filler pic x(3) value 'TUE'.
+    05  filler pic x(3) value 'WED'.
+    05  filler pic x(3) value 'THU'.
+    05  filler pic x(3) value 'FRI'.
+    05  filler pic x(3) value 'SAT'.
+01  df-dayname-table redefines df-dayname-def.
+    05  df-dayname       pic x(3) occurs 7 times.
+
+01  df-monthname-def.
+    05  filler pic x(3) value 'JAN'.
+    05  filler pic x(3) value 'FEB'.
+    05  filler pic x(3) value 'MAR'.
+    05  filler pic x(3) value 'APR'.
+    05  filler pic x(3) value 'MAY'.
+    05  filler pic x(3) value 'JUN'.
+    05  filler pic x(3) value 'JUL'.
+    05  filler pic x(3) value 'AUG'.
+    05  filler pic x(3) value 'SEP'.
+    05  filler pic x(3) value 'OCT'.
+    05  filler pic x(3) value 'NOV'.
+    05  filler pic x(3) value 'DEC'.
+01  df-monthname-table redefines df-monthname-def.
+    05  df-monthname     pic x(3) occurs 12 times.
+
+01  df-dayname-index     pic 9 comp-5.
+
+*>  DF-L0X-YEAR is PIC 9(6), wide enough for the full magnitude of
+*>  DTB-MAX-YEAR (999999), this library's widened year range.  A BC
+*>  year (per the library's "NNNN BC" display convention) has no room
+*>  in these fixed-column report headings without either shifting
+*>  every other field or embedding a space a "delimited by space"
+*>  caller such as BUSINESSCALENDAR's would truncate on, so DATEFORMAT
+*>  simply does not support BC years - 0100-MAIN below returns spaces
+*>  for one, the same as it already does for an unrecognized format
+*>  code.
+*>
+01  df-layout-01.
+    05  df-l01-year      pic 9(6).
+    05  filler           pic x value '-'.
+    05  df-l01-month     pic 99.
+    05  filler           pic x value '-'.
+    05  df-l01-dom       pic 99.
+    05  filler           pic x(9) value spaces.
+
+01  df-layout-02.
+    05  df-l02-month     pic 99.
+    05  filler           pic x value '/'.
+    05  df-l02-dom       pic 99.
+    05  filler           pic x value '/'.
+    05  df-l02-year      pic 9(6).
+    05  filler           pic x(8) value spaces.
+
+01  df-layout-03.
+    05  df-l03-dom       pic 99.
+    05  filler           pic x value '-'.
+    05  df-l03-monthname pic x(3).
+    05  filler           pic x value '-'.
+    05  df-l03-year      pic 9(6).
+    05  filler           pic x(7) value spaces.
+
+01  df-layout-04.
+    05  df-l04-monthname pic x(3).
+    05  filler           pic x value space.
+    05  df-l04-dom       pic 99.
+    05  filler           pic x value ','.
+    05  filler           pic x value space.
+    05  df-l04-year      pic 9(6).
+    05  filler           pic x(7) value spaces.
+
+01  df-layout-05.
+    05  df-l05-dayname   pic x(3).
+    05  filler           pic x value space.
+    05  df-l05-monthname pic x(3).
+    05  filler           pic x value space.
+    05  df-l05-dom       pic 99.
+    05  filler           pic x value space.
+    05  df-l05-year      pic 9(6).
+    05  filler           pic x(3) value spaces.
+
+linkage section.
+01  df-fielded-date.
+    05  df-year          pic s9(9) comp-5.
+    05  df-month         pic 99    comp-5.
+    05  df-dom           pic 99    comp-5.
+    05  df-doy           pic 999   comp-5.
+    05  df-dow           pic 9     comp-5.
+01  df-format            pic xx.
+01  df-result            pic x(20).
+
+procedure division using df-fielded-date df-format returning df-result.
+0100-main.
+    if df-year < 0 or df-year > dtb-max-year
+        move spaces to df-result
+        goback
+    end-if.
+
+    evaluate df-format
+        when '01'
+            move df-year  to df-l01-year
+            move df-month to df-l01-month
+            move df-dom   to df-l01-dom
+            move df-layout-01 to df-result
+        when '02'
+            move df-month to df-l02-month
+            move df-dom   to df-l02-dom
+            move df-year  to df-l02-year
+            move df-layout-02 to df-result
+        when '03'
+            move df-dom to df-l03-dom
+            move df-monthname(df-month) to df-l03-monthname
+            move df-year to df-l03-year
+            move df-layout-03 to df-result
+        when '04'
+            move df-monthname(df-month) to df-l04-monthname
+            move df-dom to df-l04-dom
+            move df-year to df-l04-year
+            move df-layout-04 to df-result
+        when '05'
+            compute df-dayname-index = df-dow + 1
+            move df-dayname(df-dayname-index) to df-l05-dayname
+            move df-monthname(df-month) to df-l05-monthname
+            move df-dom to df-l05-dom
+            move df-year to df-l05-year
+            move df-layout-05 to df-result
+        when other
+            move spaces to df-result
+    end-evaluate.
+    goback.
+end function dateformat.
