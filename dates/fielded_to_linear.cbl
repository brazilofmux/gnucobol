@@ -13,10 +13,10 @@ identification division.
 program-id. fielded_to_linear.
 data division.
 linkage section.
-01  year         pic s9(5) comp-5.
+01  year         pic s9(9) comp-5.
 01  month        pic 99    comp-5.
 01  dom          pic 99    comp-5.
-01  linear       pic s9(8) comp-5.
+01  linear       pic s9(9) comp-5.
 procedure division using year month dom linear.
 0100-main.
     call 'gregorian_to_linear' using year month dom linear.
@@ -45,10 +45,10 @@ working-storage section.
 *>*****************************************************************
 *> floor-divmod, floor-div                                        *
 *>*****************************************************************
-01  fdm-x   pic s9(8) comp-5.
-01  fdm-y   pic s9(8) comp-5.
-01  fdm-div pic s9(8) comp-5.
-01  fdm-mod pic s9(8) comp-5.
+01  fdm-x   pic s9(9) comp-5.
+01  fdm-y   pic s9(9) comp-5.
+01  fdm-div pic s9(9) comp-5.
+01  fdm-mod pic s9(9) comp-5.
 
 *>*****************************************************************
 *> isleapyear                                                     *
@@ -57,14 +57,14 @@ working-storage section.
     88  ily-is-leap-year    value 'Y'.
     88  ily-not-leap-year   value 'N'.
 
-01  gtl-year-less-1  pic s9(5) comp-5.
+01  gtl-year-less-1  pic s9(9) comp-5.
 01  gtl-temp-days    pic 9999  comp-5.
 
 linkage section.
-01  gtl-year         pic s9(5) comp-5.
+01  gtl-year         pic s9(9) comp-5.
 01  gtl-month        pic 99    comp-5.
 01  gtl-day-of-month pic 99    comp-5.
-01  gtl-linear       pic s9(8) comp-5.
+01  gtl-linear       pic s9(9) comp-5.
 
 procedure division using gtl-year gtl-month gtl-day-of-month
                          gtl-linear.
