@@ -0,0 +1,174 @@
+*>*****************************************************************
+*> addbusinessdays                                                *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Walks forward (n positive) or backward (n negative) n business *
+*> days from a linear date, skipping Saturdays, Sundays, and any  *
+*> date the shop holiday calendar flags as closed.                *
+*>*****************************************************************
+identification division.
+function-id. addbusinessdays.
+
+environment division.
+configuration section.
+repository.
+    function isbusinessday
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  abd-step             signed-int.
+01  abd-remaining        signed-int.
+01  abd-ld               signed-int.
+
+linkage section.
+01  abd-ld-in            usage signed-int.
+01  abd-n                usage signed-int.
+01  abd-result           usage signed-int.
+
+procedure division using abd-ld-in abd-n returning abd-result.
+0100-main.
+    move abd-ld-in to abd-ld.
+    if abd-n >= 0
+        move 1 to abd-step
+        move abd-n to abd-remaining
+    else
+        move -1 to abd-step
+        compute abd-remaining = 0 - abd-n
+    end-if.
+
+    perform until abd-remaining = 0
+        add abd-step to abd-ld
+        if isbusinessday(abd-ld) = 'Y'
+            subtract 1 from abd-remaining
+        end-if
+    end-perform.
+
+    move abd-ld to abd-result.
+    goback.
+end function addbusinessdays.
+
+*>*****************************************************************
+*> elapsedbusinessdays                                            *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Counts the business days elapsed between two linear dates -    *
+*> the SLA/settlement analogue of subtracting two linear dates to *
+*> get raw calendar days.  Walks the range one day at a time      *
+*> tallying ISBUSINESSDAY, the same style DAYOFWEEK builds on      *
+*> FLOOR-DIVMOD, rather than every SLA report re-deriving the      *
+*> loop.  LD-END on or after LD-START counts forward and returns  *
+*> a positive count (or zero); LD-END before LD-START counts      *
+*> backward and returns a negative count.  Either endpoint counts *
+*> toward the total only when it is itself a business day - the   *
+*> open day and the close day of an SLA window both count.        *
+*>*****************************************************************
+identification division.
+function-id. elapsedbusinessdays.
+
+environment division.
+configuration section.
+repository.
+    function isbusinessday
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  ebd-step             signed-int.
+01  ebd-ld               signed-int.
+01  ebd-ld-stop          signed-int.
+01  ebd-count            signed-int.
+
+linkage section.
+01  ebd-ld-start         usage signed-int.
+01  ebd-ld-end           usage signed-int.
+01  ebd-result           usage signed-int.
+
+procedure division using ebd-ld-start ebd-ld-end returning ebd-result.
+0100-main.
+    move 0 to ebd-count.
+
+    if ebd-ld-end >= ebd-ld-start
+        move 1 to ebd-step
+    else
+        move -1 to ebd-step
+    end-if.
+
+    move ebd-ld-start to ebd-ld.
+    move ebd-ld-end to ebd-ld-stop.
+
+    perform until ebd-ld = ebd-ld-stop
+        if isbusinessday(ebd-ld) = 'Y'
+            add ebd-step to ebd-count
+        end-if
+        add ebd-step to ebd-ld
+    end-perform.
+
+    if isbusinessday(ebd-ld-stop) = 'Y'
+        add ebd-step to ebd-count
+    end-if.
+
+    move ebd-count to ebd-result.
+    goback.
+end function elapsedbusinessdays.
+
+*>*****************************************************************
+*> isbusinessday                                                  *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns whether a linear date is a business day - not one of    *
+*> the shop's configured weekend days, and not one of the shop     *
+*> holiday calendar's observed closures.  The single source of     *
+*> truth every batch job should query instead of re-implementing   *
+*> its own weekend/holiday check.                                  *
+*>*****************************************************************
+identification division.
+function-id. isbusinessday.
+
+environment division.
+configuration section.
+repository.
+    function dayofweek
+    function isholiday
+    function linear_to_fielded
+    function all intrinsic.
+
+data division.
+working-storage section.
+copy shopcal.
+
+01  ibd-dow-result.
+    05  ibd-dow              unsigned-short.
+    05  ibd-dow-success      pic x.
+
+01  ibd-widx                 pic 9       comp-5.
+
+01  ibd-fielded-date.
+    05  ibd-year             pic s9(9)   comp-5.
+    05  ibd-month            pic 99      comp-5.
+    05  ibd-dom              pic 99      comp-5.
+    05  ibd-doy              pic 999     comp-5.
+    05  ibd-dow2             pic 9       comp-5.
+
+linkage section.
+01  ibd-ld               usage signed-int.
+01  ibd-bool             pic x.
+    88  ibd-is-business-day    value 'Y'.
+    88  ibd-is-not-business-day value 'N'.
+
+procedure division using ibd-ld returning ibd-bool.
+0100-main.
+    move 'N' to ibd-bool.
+    move dayofweek(ibd-ld) to ibd-dow-result.
+    compute ibd-widx = ibd-dow + 1.
+    if shopcal-is-weekend(ibd-widx) = 'N'
+        move linear_to_fielded(ibd-ld) to ibd-fielded-date
+        if isholiday(ibd-year, ibd-ld) = 'N'
+            move 'Y' to ibd-bool
+        end-if
+    end-if.
+    goback.
+end function isbusinessday.
