@@ -0,0 +1,298 @@
+*>*****************************************************************
+*> holidaycalendarof                                              *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Builds this shop's observed holiday calendar for a given year, *
+*> reading the holiday definitions from HOLIDAYCAL.DAT rather than *
+*> a table baked into this program - a new statutory holiday, or a *
+*> one-off office closure for a single year, is added by running   *
+*> HOLIDAYMAINT against that file, not by touching this source.    *
+*>                                                                *
+*> Each definition line is TYPE,NAME,MONTH,DAY,WEEKDAY,OCCURRENCE, *
+*> YEAR,OFFSET, where TYPE is one of:                              *
+*>                                                                *
+*>   F  fixed date       - MONTH,DAY used every year; shifted off  *
+*>                          the shop's configured weekend per       *
+*>                          SHOPCAL, the same as the old hardcoded  *
+*>                          New Year's/Independence/Christmas Day   *
+*>                          entries were.                           *
+*>   G  Easter-relative  - OFFSET used every year (signed count of  *
+*>                          days from Easter Sunday, e.g. -2 for    *
+*>                          Good Friday); no weekend shift, since   *
+*>                          it already rides the moveable Easter    *
+*>                          calculation.                            *
+*>   N  nth weekday      - MONTH,WEEKDAY,OCCURRENCE used every      *
+*>                          year (see NTHWEEKDAYOFMONTH); no        *
+*>                          weekend shift, since it can't land on   *
+*>                          the weekend day being shifted from.     *
+*>   E  one-off exception - YEAR,MONTH,DAY give an exact closure    *
+*>                          date that only applies in that one      *
+*>                          year; no weekend shift, since the       *
+*>                          maintainer already chose the exact date.*
+*>                                                                *
+*> Unused columns for a given TYPE are left blank.  The definitions *
+*> are read once per job and cached in WORKING-STORAGE - a program  *
+*> with a long-running sweep across many years (see MAIN) does not  *
+*> reread the file on every call.                                  *
+*>*****************************************************************
+identification division.
+program-id. holidaycalendarof.
+
+environment division.
+configuration section.
+repository.
+    function dayofweek
+    function easterdate
+    function fielded_to_linear
+    function nthweekdayofmonth
+    function all intrinsic.
+
+input-output section.
+file-control.
+
+    select holiday-defn-file assign to 'holidaycal.dat'
+        organization is line sequential
+        access is sequential.
+
+data division.
+file section.
+fd  holiday-defn-file.
+
+01  holiday-defn-record     pic x(80).
+
+working-storage section.
+copy shopcal.
+copy daterange.
+
+01  hco-ld               signed-int.
+01  hco-widx              pic 9      comp-5.
+
+01  hco-dow-result.
+    05  hco-dow              unsigned-short.
+    05  hco-dow-success      pic x.
+
+01  hco-easter-result.
+    05  hco-easter-ld        signed-int.
+    05  hco-easter-success   pic x.
+
+*>  The definitions loaded from HOLIDAYCAL.DAT.  HCO-LOADED has no
+*>  VALUE reset between calls - this program carries no IS INITIAL
+*>  clause, so its WORKING-STORAGE, and this flag with it, persists
+*>  for the life of the job.
+*>
+01  ws-eof-defn          pic x       value 'N'.
+    88  eof-defn             value 'Y'.
+01  hco-loaded           pic x       value 'N'.
+    88  defns-loaded         value 'Y'.
+01  hco-defn-count       usage signed-int value 0.
+01  hco-defn-idx         usage signed-int.
+01  hco-out-count        usage signed-int value 0.
+01  hco-idx              usage signed-int.
+
+01  hco-defns.
+    05  hco-defn occurs 30 times.
+        10  hcd-type         pic x.
+        10  hcd-name         pic x(16).
+        10  hcd-month        pic x(2).
+        10  hcd-day          pic x(2).
+        10  hcd-weekday      pic x(2).
+        10  hcd-occurrence   pic x(3).
+        10  hcd-year         pic x(9).
+        10  hcd-offset       pic x(4).
+
+linkage section.
+01  hco-year             pic s9(9) comp-5.
+
+*>  Outputs
+*>
+*>  Up to a 30-entry table, one per observed holiday, unordered.
+*>  Slots beyond the number actually produced for HCO-YEAR carry
+*>  spaces for the name and a linear date outside DTB-MIN-LINEARDATE
+*>  to DTB-MAX-LINEARDATE, so they can never match a real query date.
+*>
+01  hco-calendar.
+    05  hco-entry occurs 30 times.
+        10  hco-name         pic x(16).
+        10  hco-lineardate   signed-int.
+
+procedure division using hco-year hco-calendar.
+0100-main.
+    perform 0050-loaddefns.
+
+    perform varying hco-idx from 1 by 1 until hco-idx > 30
+        move spaces to hco-name(hco-idx)
+        compute hco-lineardate(hco-idx) = dtb-min-lineardate - 1
+    end-perform.
+
+    move 0 to hco-out-count.
+    perform varying hco-defn-idx from 1 by 1
+            until hco-defn-idx > hco-defn-count
+        perform 0200-buildentry
+    end-perform.
+
+    goback.
+
+*>*****************************************************************
+*> 0050-loaddefns                                                  *
+*>                                                                *
+*> Reads TYPE,NAME,MONTH,DAY,WEEKDAY,OCCURRENCE,YEAR,OFFSET lines   *
+*> from HOLIDAYCAL.DAT into HCO-DEFNS, the first time this program  *
+*> is called in a job.                                             *
+*>*****************************************************************
+0050-loaddefns.
+    if not defns-loaded
+        move 0 to hco-defn-count
+        move 'N' to ws-eof-defn
+        open input holiday-defn-file
+        perform 0910-readdefnline
+        perform until eof-defn or hco-defn-count >= 30
+            add 1 to hco-defn-count
+            unstring holiday-defn-record delimited by ','
+                into hcd-type(hco-defn-count)
+                    hcd-name(hco-defn-count)
+                    hcd-month(hco-defn-count)
+                    hcd-day(hco-defn-count)
+                    hcd-weekday(hco-defn-count)
+                    hcd-occurrence(hco-defn-count)
+                    hcd-year(hco-defn-count)
+                    hcd-offset(hco-defn-count)
+            end-unstring
+            perform 0910-readdefnline
+        end-perform
+        close holiday-defn-file
+        move 'Y' to hco-loaded
+    end-if.
+
+0910-readdefnline.
+    if not eof-defn
+        read holiday-defn-file
+            at end
+                move 'Y' to ws-eof-defn
+        end-read
+    end-if.
+
+*>*****************************************************************
+*> 0200-buildentry                                                 *
+*>                                                                *
+*> Turns HCO-DEFN(HCO-DEFN-IDX) into a linear date for HCO-YEAR,   *
+*> per its TYPE, and adds it to HCO-CALENDAR - except a type E      *
+*> exception whose YEAR does not match HCO-YEAR, which produces no  *
+*> entry at all this call.                                         *
+*>*****************************************************************
+0200-buildentry.
+    evaluate hcd-type(hco-defn-idx)
+        when 'F'
+            move fielded_to_linear(hco-year,
+                    function numval(hcd-month(hco-defn-idx)),
+                    function numval(hcd-day(hco-defn-idx))) to hco-ld
+            perform 0900-shift-weekend
+            perform 0950-addentry
+        when 'G'
+            move easterdate(hco-year) to hco-easter-result
+            if hco-easter-success = 'Y'
+                compute hco-ld = hco-easter-ld
+                    + function numval(hcd-offset(hco-defn-idx))
+                perform 0950-addentry
+            end-if
+        when 'N'
+            move nthweekdayofmonth(hco-year,
+                    function numval(hcd-month(hco-defn-idx)),
+                    function numval(hcd-weekday(hco-defn-idx)),
+                    function numval(hcd-occurrence(hco-defn-idx)))
+                to hco-ld
+            perform 0950-addentry
+        when 'E'
+            if function numval(hcd-year(hco-defn-idx)) = hco-year
+                move fielded_to_linear(hco-year,
+                        function numval(hcd-month(hco-defn-idx)),
+                        function numval(hcd-day(hco-defn-idx))) to hco-ld
+                perform 0950-addentry
+            end-if
+    end-evaluate.
+
+0900-shift-weekend.
+    move dayofweek(hco-ld) to hco-dow-result
+    compute hco-widx = hco-dow + 1
+    add shopcal-shiftdir(hco-widx) to hco-ld.
+
+0950-addentry.
+    add 1 to hco-out-count.
+    move hcd-name(hco-defn-idx) to hco-name(hco-out-count).
+    move hco-ld to hco-lineardate(hco-out-count).
+
+end program holidaycalendarof.
+
+*>*****************************************************************
+*> isholiday                                                      *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns whether the given linear date is one of the shop's     *
+*> observed holidays for the given year.                          *
+*>*****************************************************************
+identification division.
+function-id. isholiday.
+
+data division.
+working-storage section.
+01  ih-idx               pic 9(2) comp-5.
+01  ih-calendar.
+    05  ih-entry occurs 30 times.
+        10  ih-name          pic x(16).
+        10  ih-lineardate    signed-int.
+
+linkage section.
+01  ih-year              pic s9(9) comp-5.
+01  ih-ld                usage signed-int.
+01  ih-bool              pic x.
+    88  ih-is-holiday        value 'Y'.
+    88  ih-is-not-holiday    value 'N'.
+
+procedure division using ih-year ih-ld returning ih-bool.
+0100-main.
+    move 'N' to ih-bool.
+    call 'holidaycalendarof' using ih-year ih-calendar.
+    perform varying ih-idx from 1 by 1 until ih-idx > 30
+        if ih-lineardate(ih-idx) = ih-ld
+            move 'Y' to ih-bool
+        end-if
+    end-perform.
+    goback.
+end function isholiday.
+
+*>*****************************************************************
+*> holidayname                                                    *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the name of the observed holiday for the given year    *
+*> and linear date, or spaces if that date is not one.            *
+*>*****************************************************************
+identification division.
+function-id. holidayname.
+
+data division.
+working-storage section.
+01  hn-idx               pic 9(2) comp-5.
+01  hn-calendar.
+    05  hn-entry occurs 30 times.
+        10  hn-name          pic x(16).
+        10  hn-lineardate    signed-int.
+
+linkage section.
+01  hn-year              pic s9(9) comp-5.
+01  hn-ld                usage signed-int.
+01  hn-result            pic x(16).
+
+procedure division using hn-year hn-ld returning hn-result.
+0100-main.
+    move spaces to hn-result.
+    call 'holidaycalendarof' using hn-year hn-calendar.
+    perform varying hn-idx from 1 by 1 until hn-idx > 30
+        if hn-lineardate(hn-idx) = hn-ld
+            move hn-name(hn-idx) to hn-result
+        end-if
+    end-perform.
+    goback.
+end function holidayname.
