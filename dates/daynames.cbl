@@ -0,0 +1,74 @@
+*>*****************************************************************
+*> dayname                                                        *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the three-letter day-of-week name (Sun-Sat) for a       *
+*> 0 (Sunday) through 6 (Saturday) day-of-week value.              *
+*>*****************************************************************
+identification division.
+function-id. dayname.
+
+data division.
+working-storage section.
+01  dn-dayname-def.
+    05  filler pic x(3) value 'Sun'.
+    05  filler pic x(3) value 'Mon'.
+    05  filler pic x(3) value 'Tue'.
+    05  filler pic x(3) value 'Wed'.
+    05  filler pic x(3) value 'Thu'.
+    05  filler pic x(3) value 'Fri'.
+    05  filler pic x(3) value 'Sat'.
+01  dn-dayname-table redefines dn-dayname-def.
+    05  dn-dayname       pic x(3) occurs 7 times.
+01  dn-index             pic 9 comp-5.
+
+linkage section.
+01  dn-dow               pic 9 comp-5.
+01  dn-result            pic x(3).
+
+procedure division using dn-dow returning dn-result.
+0100-main.
+    compute dn-index = dn-dow + 1.
+    move dn-dayname(dn-index) to dn-result.
+    goback.
+end function dayname.
+
+*>*****************************************************************
+*> monthname                                                      *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the three-letter month name (Jan-Dec) for a 1-12 month *
+*> value.                                                          *
+*>*****************************************************************
+identification division.
+function-id. monthname.
+
+data division.
+working-storage section.
+01  mn-monthname-def.
+    05  filler pic x(3) value 'Jan'.
+    05  filler pic x(3) value 'Feb'.
+    05  filler pic x(3) value 'Mar'.
+    05  filler pic x(3) value 'Apr'.
+    05  filler pic x(3) value 'May'.
+    05  filler pic x(3) value 'Jun'.
+    05  filler pic x(3) value 'Jul'.
+    05  filler pic x(3) value 'Aug'.
+    05  filler pic x(3) value 'Sep'.
+    05  filler pic x(3) value 'Oct'.
+    05  filler pic x(3) value 'Nov'.
+    05  filler pic x(3) value 'Dec'.
+01  mn-monthname-table redefines mn-monthname-def.
+    05  mn-monthname     pic x(3) occurs 12 times.
+
+linkage section.
+01  mn-month             pic 99 comp-5.
+01  mn-result            pic x(3).
+
+procedure division using mn-month returning mn-result.
+0100-main.
+    move mn-monthname(mn-month) to mn-result.
+    goback.
+end function monthname.
