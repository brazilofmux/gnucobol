@@ -0,0 +1,101 @@
+*>*****************************************************************
+*> currentbusinessdate                                            *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> TODAY and MAIN/MAIN2 all pull FUNCTION CURRENT-DATE straight    *
+*> into a TIME-STAMP group and trust whatever timezone the         *
+*> runtime's local clock happens to be in.  Since our batch runs   *
+*> span data centers in different timezones, "today" at job-start  *
+*> time needs to be normalized to shop-standard time (SHOPTZ)      *
+*> before it is used to pick NEWYEAR/YEAREND boundaries or a       *
+*> month-end batch window, or the answer depends on where the job  *
+*> happened to run.  Takes the raw TIME-STAMP FUNCTION CURRENT-DATE*
+*> produced (with its own reported UTC offset) and returns the     *
+*> fielded date it corresponds to in the shop's configured zone.   *
+*>*****************************************************************
+identification division.
+function-id. currentbusinessdate.
+
+environment division.
+configuration section.
+repository.
+    function fielded_to_linear
+    function floor-div
+    function linear_to_fielded
+    function all intrinsic.
+
+data division.
+working-storage section.
+copy shoptz.
+
+01  cbd-ts-offset        pic s9(4) comp-5.
+01  cbd-shop-offset      pic s9(4) comp-5.
+01  cbd-diff             pic s9(4) comp-5.
+01  cbd-minutes          pic s9(9) comp-5.
+01  cbd-new-minutes      pic s9(9) comp-5.
+01  cbd-dayshift         pic s9(9) comp-5.
+01  cbd-ld               signed-int.
+01  c1440                pic s9(9) comp-5 value 1440.
+
+linkage section.
+
+*>  Input - the same TIME-STAMP layout TODAY/MAIN/MAIN2 populate
+*>  from FUNCTION CURRENT-DATE.
+*>
+01  cbd-timestamp.
+    05  cbd-ts-date.
+        10  cbd-ts-year         pic 9999.
+        10  cbd-ts-month        pic 99.
+        10  cbd-ts-dom          pic 99.
+    05  cbd-ts-time.
+        10  cbd-ts-hours        pic 99.
+        10  cbd-ts-minutes      pic 99.
+        10  cbd-ts-seconds      pic 99v99.
+    05  cbd-ts-timezone.
+        10  cbd-ts-tz-sign      pic x.
+        10  cbd-ts-tz-hours     pic 99.
+        10  cbd-ts-tz-minutes   pic 99.
+
+*>  Output
+*>
+01  results.
+    05  year                pic s9(9)   comp-5.
+    05  month               pic 99      comp-5.
+    05  dom                 pic 99      comp-5.
+    05  doy                 pic 999     comp-5.
+    05  dow                 pic 9       comp-5.
+
+procedure division using cbd-timestamp returning results.
+0100-main.
+    compute cbd-ts-offset = cbd-ts-tz-hours * 60 + cbd-ts-tz-minutes.
+    if cbd-ts-tz-sign = '-'
+        compute cbd-ts-offset = 0 - cbd-ts-offset
+    end-if.
+
+    compute cbd-shop-offset = shoptz-hours * 60 + shoptz-minutes.
+    if shoptz-sign = '-'
+        compute cbd-shop-offset = 0 - cbd-shop-offset
+    end-if.
+
+*>  Shop-local time = this run's local time, adjusted by the
+*>  difference between the shop's standard offset and the offset
+*>  FUNCTION CURRENT-DATE reported for this run.
+*>
+    compute cbd-diff = cbd-shop-offset - cbd-ts-offset.
+    compute cbd-minutes = cbd-ts-hours * 60 + cbd-ts-minutes.
+    compute cbd-new-minutes = cbd-minutes + cbd-diff.
+
+*>  A shop-local time outside 00:00-23:59 means the normalization
+*>  crossed a calendar-day boundary; FLOOR-DIV gives the whole-day
+*>  shift (negative, zero, or positive) to apply to the run's date.
+*>
+    compute cbd-dayshift = floor-div(cbd-new-minutes, c1440).
+
+    move fielded_to_linear(cbd-ts-year, cbd-ts-month, cbd-ts-dom)
+        to cbd-ld.
+    add cbd-dayshift to cbd-ld.
+
+    move linear_to_fielded(cbd-ld) to results.
+    goback.
+end function currentbusinessdate.
