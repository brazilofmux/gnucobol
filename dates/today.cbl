@@ -11,9 +11,11 @@ program-id. today.
 environment division.
 configuration section.
 repository.
+    function dayname
     function fielded_to_linear
     function isvaliddate
     function linear_to_fielded
+    function monthname
     function all intrinsic.
 
 data division.
@@ -21,7 +23,7 @@ data division.
 working-storage section.
 
 01  output-line-1.
-    05  ol1-year    pic +99999.
+    05  ol1-year    pic x(10).
     05  filler      pic x       value '-'.
     05  ol1-month   pic 99.
     05  filler      pic x       value '-'.
@@ -31,7 +33,7 @@ working-storage section.
     05  filler      pic x       value ' '.
     05  ol1-dow     pic 9.
     05  filler      pic x       value ' '.
-    05  ol1-linear  pic +9(8).
+    05  ol1-linear  pic +9(9).
     05  filler      pic x       value ' '.
     05  ol1-time.
         10  ol1-hours       pic 99.
@@ -66,13 +68,13 @@ working-storage section.
         10  filler          pic x       value ':'.
         10  ol2-tz-minutes  pic 99.
     05  filler      pic x       value ' '.
-    05  ol2-year    pic +99999.
+    05  ol2-year    pic x(10).
 
 *>
 *> size of this structure is 8 bytes.
 *>
 01  fielded-date.
-    05  year        pic s9(5)   comp-5.
+    05  year        pic s9(9)   comp-5.
     05  month       pic 99      comp-5.
     05  dom         pic 99      comp-5.
     05  doy         pic 999     comp-5.
@@ -81,7 +83,7 @@ working-storage section.
 *>
 *> this size of this item is 4 bytes.
 *>
-01  linear-date     pic s9(8)   comp-5.
+01  linear-date     pic s9(9)   comp-5.
 
 01  time-stamp.
     05  ts-date.
@@ -99,49 +101,57 @@ working-storage section.
         10  ts-tz-hours     pic 99.
         10  ts-tz-minutes   pic 99.
 
-01  ws-dayname-def.
-    05  filler pic x(3) value 'Sun'.
-    05  filler pic x(3) value 'Mon'.
-    05  filler pic x(3) value 'Tue'.
-    05  filler pic x(3) value 'Wed'.
-    05  filler pic x(3) value 'Thu'.
-    05  filler pic x(3) value 'Fri'.
-    05  filler pic x(3) value 'Sat'.
-01  ws-dayname-table redefines ws-dayname-def.
-    05  ws-dayname pic x(3) occurs 7 times.
-01  ws-dayname-index  pic 9 comp-5.
-
-01  ws-monthname-def.
-    05  filler pic x(3) value 'Jan'.
-    05  filler pic x(3) value 'Feb'.
-    05  filler pic x(3) value 'Mar'.
-    05  filler pic x(3) value 'Apr'.
-    05  filler pic x(3) value 'May'.
-    05  filler pic x(3) value 'Jun'.
-    05  filler pic x(3) value 'Jul'.
-    05  filler pic x(3) value 'Aug'.
-    05  filler pic x(3) value 'Sep'.
-    05  filler pic x(3) value 'Oct'.
-    05  filler pic x(3) value 'Nov'.
-    05  filler pic x(3) value 'Dec'.
-01  ws-monthname-table redefines ws-monthname-def.
-    05  ws-monthname pic x(3) occurs 12 times.
+01  ws-cmdline          pic x(20).
+01  ws-arg              pic x(8).
+01  ws-arg-numeric redefines ws-arg.
+    05  ws-arg-year     pic 9(4).
+    05  ws-arg-month    pic 99.
+    05  ws-arg-dom      pic 99.
+
+*>  An optional second command-line token of 'B' selects historian-
+*>  style BC/BCE year display ("NNNN BC", year 1 BC = our year 0)
+*>  for out-of-range historical test dates, instead of the raw
+*>  signed year number.
+*>
+01  ws-arg-bcflag       pic x(1).
+    88  bc-format-active    value 'B' 'b'.
+
+01  ws-year-text        pic x(10).
+01  ws-year-numeral     pic +9(9).
+01  ws-year-bc-num      pic s9(9) comp-5.
+01  ws-year-bc-digits   pic z(9).
 
 procedure division.
 0000-start-here.
+*>  An optional YYYYMMDD argument lets us sanity-check an arbitrary
+*>  date instead of always reporting on the clock's idea of "now".
+*>
+    move 0 to return-code.
+    move spaces to ws-cmdline.
+    accept ws-cmdline from command-line.
+    unstring ws-cmdline delimited by all space
+        into ws-arg ws-arg-bcflag.
     move function current-date to time-stamp.
-    move ts-year  to year.
-    move ts-month to month.
-    move ts-dom   to dom.
+    if ws-arg = spaces or ws-arg = low-values
+        move ts-year  to year
+        move ts-month to month
+        move ts-dom   to dom
+    else
+        move ws-arg-year  to year
+        move ws-arg-month to month
+        move ws-arg-dom   to dom
+    end-if.
     if isvaliddate(year, month, dom) = 'N'
         display time-stamp
         display year ' ' month ' ' dom ' *not valid*'
+        move 8 to return-code
         go to 9000-end
     end-if.
     move fielded_to_linear(year, month, dom) to linear-date.
     move linear_to_fielded(linear-date) to fielded-date.
 
-    move year to ol1-year.
+    perform 0100-formatyear.
+    move ws-year-text to ol1-year.
     move month to ol1-month.
     move doy to ol1-doy.
     move dom to ol1-dom.
@@ -155,9 +165,8 @@ procedure division.
     move ts-tz-minutes to ol1-tz-minutes.
     display output-line-1.
 
-    compute ws-dayname-index = dow + 1;
-    move ws-dayname(ws-dayname-index) to ol2-dayname.
-    move ws-monthname(month) to ol2-monthname.
+    move dayname(dow) to ol2-dayname.
+    move monthname(month) to ol2-monthname.
     move dom to ol2-dayofmonth.
     move ts-hours to ol2-hours.
     move ts-minutes to ol2-minutes.
@@ -165,10 +174,30 @@ procedure division.
     move ts-tz-sign to ol2-tz-sign.
     move ts-tz-hours to ol2-tz-hours.
     move ts-tz-minutes to ol2-tz-minutes.
-    move year to ol2-year.
+    move ws-year-text to ol2-year.
     display output-line-2.
 
 9000-end.
     goback.
 
+*>*****************************************************************
+*> 0100-formatyear                                                 *
+*>                                                                *
+*> Builds WS-YEAR-TEXT: the plain signed numeral by default, or,   *
+*> when the BC/BCE option is active and the year is not positive, *
+*> "NNNN BC" (year 1 BC = our year 0).                             *
+*>*****************************************************************
+0100-formatyear.
+    if bc-format-active and year < 1
+        compute ws-year-bc-num = 1 - year
+        move ws-year-bc-num to ws-year-bc-digits
+        move spaces to ws-year-text
+        string function trim(ws-year-bc-digits) delimited by size
+            ' BC' delimited by size
+            into ws-year-text
+    else
+        move year to ws-year-numeral
+        move ws-year-numeral to ws-year-text
+    end-if.
+
 end program today.
