@@ -26,6 +26,10 @@ file-control.
         organization is line sequential
         access is sequential.
 
+    select healthlog-file assign to 'healthcheck.log'
+        organization is line sequential
+        access is sequential.
+
 data division.
 
 file section.
@@ -33,7 +37,7 @@ fd  output-file
     block contains 50 records.
 
 01  output-record.
-    05  or-year     pic +99999.
+    05  or-year     pic x(6).
     05  filler      pic x.
     05  or-month    pic 99.
     05  filler      pic x.
@@ -45,10 +49,14 @@ fd  output-file
     05  filler      pic x.
     05  or-linear   pic +9(8).
 
+fd  healthlog-file.
+
+copy healthlog.
+
 working-storage section.
 
 01  working-record.
-    05  wr-year     pic +99999.
+    05  wr-year     pic x(6).
     05  filler      pic x       value '-'.
     05  wr-month    pic 99.
     05  filler      pic x       value '-'.
@@ -93,6 +101,42 @@ working-storage section.
 01  ld_lower        usage   signed-int.
 01  ld_upper        usage   signed-int.
 
+*>  Counters for the daily regression summary printed at 9000-END,
+*>  so a health-check run can be glanced at instead of grepping the
+*>  whole job log for scattered disagreement lines.
+*>
+01  ws-chk-total-run        usage signed-int value 0.
+01  ws-chk-total-fail       usage signed-int value 0.
+01  ws-chk-iod-run          usage signed-int value 0.
+01  ws-chk-iod-fail         usage signed-int value 0.
+01  ws-chk-doi-run          usage signed-int value 0.
+01  ws-chk-doi-fail         usage signed-int value 0.
+01  ws-chk-dyi-run          usage signed-int value 0.
+01  ws-chk-dyi-fail         usage signed-int value 0.
+01  ws-chk-dow-run          usage signed-int value 0.
+01  ws-chk-dow-fail         usage signed-int value 0.
+01  ws-chk-ny-run           usage signed-int value 0.
+01  ws-chk-ny-fail          usage signed-int value 0.
+01  ws-chk-ye-run           usage signed-int value 0.
+01  ws-chk-ye-fail          usage signed-int value 0.
+
+*>  Optional command-line tokens: a lower and upper linear-date
+*>  bound for the sweep (defaulting to today's +/-200000-day window
+*>  when omitted), followed by 'B' to select historian-style BC/BCE
+*>  year display ("NNNN BC", year 1 BC = our year 0) instead of the
+*>  raw signed year number.
+*>
+01  ws-cmdline              pic x(40).
+01  ws-arg-lower            pic x(12).
+01  ws-arg-upper            pic x(12).
+01  ws-arg-bcflag           pic x(1).
+    88  bc-format-active        value 'B' 'b'.
+
+01  ws-year-text            pic x(6).
+01  ws-year-numeral         pic +99999.
+01  ws-year-bc-num          pic s9(9) comp-5.
+01  ws-year-bc-digits       pic z(5).
+
 01  time-stamp.
     05  ts-date.
         10  ts-year         pic 9999.
@@ -121,6 +165,11 @@ working-storage section.
 
 procedure division.
 0000-start-here.
+    move 0 to return-code.
+    move spaces to ws-cmdline.
+    accept ws-cmdline from command-line.
+    unstring ws-cmdline delimited by all space
+        into ws-arg-lower ws-arg-upper ws-arg-bcflag.
     open output output-file.
     move function current-date to time-stamp.
     move ts-year  to year.
@@ -129,25 +178,36 @@ procedure division.
     if c_isvaliddate(year, month, dom) = 0
         display time-stamp
         display year ' ' month ' ' dom ' *not valid*'
+        move 8 to return-code
         go to 9000-end
     end-if.
     move c_fieldedtolinear(fieldeddate) to ftl-result.
     if ftl-success = 'N'
         display year ' ' month ' ' dom ' ' '*not valid*'
+        move 8 to return-code
         go to 9000-end
     end-if.
     move ftl-ld to ld_today.
 
     move function integer-of-date(ts-date-3) to cld_today.
 
+    add 1 to ws-chk-iod-run
+    add 1 to ws-chk-total-run
     if ld_today <> cld_today - 1
         display 'Does not agree with function integer-of-date'
         display ld_today
         display ts-date-3
         display cld_today
+        add 1 to ws-chk-iod-fail
+        add 1 to ws-chk-total-fail
+        if return-code < 4
+            move 4 to return-code
+        end-if
     end-if.
 
     move function day-of-integer(cld_today) to julian_date.
+    add 1 to ws-chk-dyi-run
+    add 1 to ws-chk-total-run
     if jd_doy <> doy
         display 'Does not agree with function day-of-integer'
         display ld_today
@@ -155,20 +215,52 @@ procedure division.
         display cld_today
         display jd_doy
         display doy
+        add 1 to ws-chk-dyi-fail
+        add 1 to ws-chk-total-fail
+        if return-code < 4
+            move 4 to return-code
+        end-if
     end-if.
 
     subtract 200000 from ld_today giving ld_lower.
     add 200000 to ld_today giving ld_upper.
 
+*>  A malformed range token (e.g. a lone 'B' meant for WS-ARG-BCFLAG
+*>  landing here instead, because UNSTRING assigns positionally) would
+*>  otherwise silently NUMVAL to zero and misinterpret the command
+*>  line; TEST-NUMVAL catches that before it is ever trusted.
+*>
+    if ws-arg-lower not = spaces and ws-arg-lower not = low-values
+        if function test-numval(ws-arg-lower) not = 0
+            display 'Invalid lower-bound argument: ' ws-arg-lower
+            display 'Usage: main2 [lower-linear-date upper-linear-date] [B]'
+            move 8 to return-code
+            go to 9000-end
+        end-if
+        compute ld_lower = function numval(ws-arg-lower)
+    end-if.
+
+    if ws-arg-upper not = spaces and ws-arg-upper not = low-values
+        if function test-numval(ws-arg-upper) not = 0
+            display 'Invalid upper-bound argument: ' ws-arg-upper
+            display 'Usage: main2 [lower-linear-date upper-linear-date] [B]'
+            move 8 to return-code
+            go to 9000-end
+        end-if
+        compute ld_upper = function numval(ws-arg-upper)
+    end-if.
+
     perform varying ld from ld_lower by 1 until ld > ld_upper
 
         move c_lineartofielded(ld) to ltf-result
         if ltf-success = 'N'
             display ld ' *not valid*'
+            move 8 to return-code
             go to 9000-end
         end-if
 
-        move year to wr-year
+        perform 0500-formatyear
+        move ws-year-text to wr-year
         move month to wr-month
         move doy to wr-doy
         move dom to wr-dom
@@ -176,20 +268,35 @@ procedure division.
         move ld to wr-linear
         write output-record from working-record
 
-        if 0 < ld
-            add 1 to ld giving cld
+        add 1 to ld giving cld
+
+*>      FUNCTION DATE-OF-INTEGER/DAY-OF-INTEGER are only defined for
+*>      integers in the 1601-01-01 through 9999-12-31 range; outside
+*>      that this cross-check would compare against their silent
+*>      zero return instead of a real date, so it is skipped there.
+*>
+        if 0 < ld and cld <= 3067671
             move function date-of-integer(cld) to ts-date-2
             move year to ts-year
             move month to ts-month
             move dom to ts-dom
+            add 1 to ws-chk-doi-run
+            add 1 to ws-chk-total-run
             if ts-year-2 <> ts-year or ts-month-2 <> ts-month or ts-dom-2 <> ts-dom
                 display 'Does not agree with function date-of-integer'
                 display cld
                 display ts-date-2
                 display ts-date
+                add 1 to ws-chk-doi-fail
+                add 1 to ws-chk-total-fail
+                if return-code < 4
+                    move 4 to return-code
+                end-if
             end-if
 
             move function day-of-integer(cld) to julian_date
+            add 1 to ws-chk-dyi-run
+            add 1 to ws-chk-total-run
             if jd_doy <> doy
                 display 'Does not agree with function day-of-integer'
                 display ld_today
@@ -197,39 +304,68 @@ procedure division.
                 display cld_today
                 display jd_doy
                 display doy
+                add 1 to ws-chk-dyi-fail
+                add 1 to ws-chk-total-fail
+                if return-code < 4
+                    move 4 to return-code
+                end-if
             end-if
         end-if
 
         move c_dayofweek(ld) to dow-result
+        add 1 to ws-chk-dow-run
+        add 1 to ws-chk-total-run
         if dow-success = 'N'
             display 'Day of week: ', ld, dow2, ' *not valid*'
+            add 1 to ws-chk-dow-fail
+            add 1 to ws-chk-total-fail
+            move 12 to return-code
             go to 9000-end
         end-if
         if dow not equal dow2
             display 'Day of week: ', ld, ' ', dow, ' ', dow2, ' does not agree'
+            add 1 to ws-chk-dow-fail
+            add 1 to ws-chk-total-fail
+            move 12 to return-code
             go to 9000-end
         end-if
 
         if month = 1 and dom = 1
             move c_newyear(year) to ny-result
+            add 1 to ws-chk-ny-run
+            add 1 to ws-chk-total-run
             if ny-success = 'N'
                 display year ' *not valid*'
+                add 1 to ws-chk-ny-fail
+                add 1 to ws-chk-total-fail
+                move 16 to return-code
                 go to 9000-end
             end-if
             if ld-newyear not equal ld
                 display 'New year: ', year, ' does not agree with ', ld-newyear
+                add 1 to ws-chk-ny-fail
+                add 1 to ws-chk-total-fail
+                move 16 to return-code
                 go to 9000-end
             end-if
         end-if
 
         if month = 12 and dom = 31
             move c_yearend(year) to ye-result
+            add 1 to ws-chk-ye-run
+            add 1 to ws-chk-total-run
             if ye-success = 'N'
                 display year ' *not valid*'
+                add 1 to ws-chk-ye-fail
+                add 1 to ws-chk-total-fail
+                move 16 to return-code
                 go to 9000-end
             end-if
             if ld-yearend not equal ld
                 display 'Year end: ', year, ' does not agree with ', ld-yearend
+                add 1 to ws-chk-ye-fail
+                add 1 to ws-chk-total-fail
+                move 16 to return-code
                 go to 9000-end
             end-if
         end-if
@@ -237,7 +373,82 @@ procedure division.
     end-perform.
 
 9000-end.
+    perform 9100-print-summary.
+    perform 9200-write-healthlog.
     close output-file.
     goback.
 
+*>*****************************************************************
+*> 9100-print-summary                                              *
+*>                                                                *
+*> One-screen daily regression summary, so a health-check run can *
+*> be glanced at instead of grepping the job log for scattered    *
+*> disagreement lines.                                            *
+*>*****************************************************************
+9100-print-summary.
+    display ' '.
+    display '=============================================='.
+    display 'MAIN2 daily regression summary'.
+    display '=============================================='.
+    display 'Checks run:    ' ws-chk-total-run.
+    display 'Checks failed: ' ws-chk-total-fail.
+    display '  integer-of-date  run ' ws-chk-iod-run
+        ' failed ' ws-chk-iod-fail.
+    display '  date-of-integer  run ' ws-chk-doi-run
+        ' failed ' ws-chk-doi-fail.
+    display '  day-of-integer   run ' ws-chk-dyi-run
+        ' failed ' ws-chk-dyi-fail.
+    display '  day-of-week      run ' ws-chk-dow-run
+        ' failed ' ws-chk-dow-fail.
+    display '  new-year         run ' ws-chk-ny-run
+        ' failed ' ws-chk-ny-fail.
+    display '  year-end         run ' ws-chk-ye-run
+        ' failed ' ws-chk-ye-fail.
+    display '=============================================='.
+
+*>*****************************************************************
+*> 9200-write-healthlog                                            *
+*>                                                                *
+*> Appends this run's pass/fail counts to the shared daily         *
+*> health-check log, alongside MAIN/TESTGEN/TESTPARSER's entries.  *
+*>*****************************************************************
+9200-write-healthlog.
+    string ts-year '-' ts-month '-' ts-dom delimited by size
+        into hl-date.
+    string ts-hours ':' ts-minutes ':' ts-seconds(1:2) delimited by size
+        into hl-time.
+    move 'MAIN2' to hl-job.
+    if ws-chk-total-fail = 0
+        move 'PASS' to hl-status
+    else
+        move 'FAIL' to hl-status
+    end-if.
+    compute hl-pass-count = ws-chk-total-run - ws-chk-total-fail.
+    move ws-chk-total-fail to hl-fail-count.
+    move 0 to hl-exception-count.
+
+    open extend healthlog-file.
+    write healthlog-record.
+    close healthlog-file.
+
+*>*****************************************************************
+*> 0500-formatyear                                                 *
+*>                                                                *
+*> Builds WS-YEAR-TEXT: the plain signed numeral by default, or,   *
+*> when the BC/BCE option is active and the year is not positive, *
+*> "NNNN BC" (year 1 BC = our year 0).                             *
+*>*****************************************************************
+0500-formatyear.
+    if bc-format-active and year < 1
+        compute ws-year-bc-num = 1 - year
+        move ws-year-bc-num to ws-year-bc-digits
+        move spaces to ws-year-text
+        string function trim(ws-year-bc-digits) delimited by size
+            ' BC' delimited by size
+            into ws-year-text
+    else
+        move year to ws-year-numeral
+        move ws-year-numeral to ws-year-text
+    end-if.
+
 end program main2.
