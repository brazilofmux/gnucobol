@@ -26,15 +26,15 @@ working-storage section.
 *>*****************************************************************
 *> floor-divmod, floor-div                                        *
 *>*****************************************************************
-01  fdm-x   pic s9(8) comp-5.
-01  c4      pic s9(8) comp-5 value 4.
-01  c400    pic s9(8) comp-5 value 400.
+01  fdm-x   pic s9(9) comp-5.
+01  c4      pic s9(9) comp-5 value 4.
+01  c400    pic s9(9) comp-5 value 400.
 01  divmod.
-    05  fdm-div pic s9(8) comp-5.
-    05  fdm-mod pic s9(8) comp-5.
+    05  fdm-div pic s9(9) comp-5.
+    05  fdm-mod pic s9(9) comp-5.
 
 linkage section.
-01  ily-year    pic s9(5) comp-5.
+01  ily-year    pic s9(9) comp-5.
 01  ily-leap    pic x.
     88  ily-is-leap-year    value 'Y'.
     88  ily-not-leap-year   value 'N'.
