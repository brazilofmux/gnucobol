@@ -19,12 +19,12 @@ identification division.
 function-id. floor-div.
 data division.
 working-storage section.
-01  fdm-tmp pic s9(8) comp-5.
+01  fdm-tmp pic s9(9) comp-5.
 
 linkage section.
-01  fdm-x   pic s9(8) comp-5.
-01  fdm-y   pic s9(8) comp-5.
-01  fdm-div pic s9(8) comp-5.
+01  fdm-x   pic s9(9) comp-5.
+01  fdm-y   pic s9(9) comp-5.
+01  fdm-div pic s9(9) comp-5.
 procedure division using fdm-x fdm-y returning fdm-div.
 0100-main.
     if fdm-x >= 0
