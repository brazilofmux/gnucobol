@@ -0,0 +1,63 @@
+*>*****************************************************************
+*> nthweekdayofmonth                                              *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the linear date of the n-th occurrence of weekday k     *
+*> (0=Sunday .. 6=Saturday) in the given year and month.  n = -1  *
+*> means the last occurrence in the month, n = -2 the second to    *
+*> last, and so on; n = 1, 2, 3, ... counts forward from the       *
+*> first of the month.                                             *
+*>*****************************************************************
+identification division.
+function-id. nthweekdayofmonth.
+
+environment division.
+configuration section.
+repository.
+    function addmonths
+    function fielded_to_linear
+    function kdayonorbefore
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  nwd-ld               signed-int.
+01  nwd-kday-result.
+    05  nwd-kld              signed-int.
+    05  nwd-kday-success     pic x.
+
+01  nwd-next-month.
+    05  nwd-nm-year          pic s9(9)   comp-5.
+    05  nwd-nm-month         pic 99      comp-5.
+    05  nwd-nm-dom           pic 99      comp-5.
+
+linkage section.
+01  nwd-year             pic s9(9)   comp-5.
+01  nwd-month            pic 99      comp-5.
+01  nwd-k                usage       unsigned-short.
+01  nwd-n                usage       signed-int.
+01  nwd-result           usage       signed-int.
+
+procedure division using nwd-year nwd-month nwd-k nwd-n
+                        returning nwd-result.
+0100-main.
+    if nwd-n > 0
+*>      count forward from the first weekday k on or after day 1.
+*>
+        move fielded_to_linear(nwd-year, nwd-month, 1) to nwd-ld
+        add 6 to nwd-ld
+        move kdayonorbefore(nwd-k, nwd-ld) to nwd-kday-result
+        compute nwd-result = nwd-kld + 7 * (nwd-n - 1)
+    else
+*>      count backward from the last weekday k in the month.
+*>
+        move addmonths(nwd-year, nwd-month, 1, 1) to nwd-next-month
+        move fielded_to_linear(nwd-nm-year, nwd-nm-month, nwd-nm-dom)
+            to nwd-ld
+        subtract 1 from nwd-ld
+        move kdayonorbefore(nwd-k, nwd-ld) to nwd-kday-result
+        compute nwd-result = nwd-kld - 7 * (-1 * nwd-n - 1)
+    end-if.
+    goback.
+end function nthweekdayofmonth.
