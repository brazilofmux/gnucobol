@@ -0,0 +1,283 @@
+*>*****************************************************************
+*> retailyearstart                                                *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the linear date on which the 4-4-5 retail year for the  *
+*> given calendar year begins - the Sunday nearest January 31 of   *
+*> that year, the standard NRF 4-5-4 merchandising calendar rule.  *
+*>*****************************************************************
+identification division.
+function-id. retailyearstart.
+
+environment division.
+configuration section.
+repository.
+    function dayofweek
+    function fielded_to_linear
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  rys-jan31            signed-int.
+01  rys-dow-result.
+    05  rys-dow              unsigned-short.
+    05  rys-dow-success      pic x.
+
+linkage section.
+01  rys-year             pic s9(9)   comp-5.
+01  rys-result           usage       signed-int.
+
+procedure division using rys-year returning rys-result.
+0100-main.
+    move fielded_to_linear(rys-year, 1, 31) to rys-jan31.
+    move dayofweek(rys-jan31) to rys-dow-result.
+    if rys-dow <= 3
+        compute rys-result = rys-jan31 - rys-dow
+    else
+        compute rys-result = rys-jan31 + (7 - rys-dow)
+    end-if.
+    goback.
+end function retailyearstart.
+
+*>*****************************************************************
+*> retailweeksinyear                                              *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns 52 or 53, the number of weeks in the 4-4-5 retail year  *
+*> for the given calendar year - a 53rd week is added whenever the *
+*> gap to the following retail year's start works out to 371 days  *
+*> instead of the usual 364.                                       *
+*>*****************************************************************
+identification division.
+function-id. retailweeksinyear.
+
+environment division.
+configuration section.
+repository.
+    function retailyearstart
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  rwy-this-start       signed-int.
+01  rwy-next-start       signed-int.
+
+linkage section.
+01  rwy-year             pic s9(9)   comp-5.
+01  rwy-result           usage       signed-int.
+
+procedure division using rwy-year returning rwy-result.
+0100-main.
+    move retailyearstart(rwy-year) to rwy-this-start.
+    add 1 to rwy-year giving rwy-year.
+    move retailyearstart(rwy-year) to rwy-next-start.
+    compute rwy-result = (rwy-next-start - rwy-this-start) / 7.
+    goback.
+end function retailweeksinyear.
+
+*>*****************************************************************
+*> retailperiodstart                                              *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the linear date on which the given 4-4-5 retail period  *
+*> (1-12) of the given retail year begins.  Periods run 4, 4, 5    *
+*> weeks per quarter; in a 53-week retail year the extra week is   *
+*> tacked onto period 12, the same way the merchandising group's   *
+*> spreadsheet has always done it.                                 *
+*>*****************************************************************
+identification division.
+function-id. retailperiodstart.
+
+environment division.
+configuration section.
+repository.
+    function retailyearstart
+    function all intrinsic.
+
+data division.
+working-storage section.
+*>  Only periods 1-11 are ever summed here (to find where period
+*>  1-12 begins), so the 53rd-week adjustment tacked onto period
+*>  12 by RETAILPERIODOF never comes into play.
+*>
+01  rps-period-weeks-values.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 5.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 5.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 5.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 5.
+01  rps-period-weeks-table redefines rps-period-weeks-values.
+    05  rps-period-weeks    occurs 12 times pic 9 comp-5.
+
+01  rps-weeks-before     usage signed-int value 0.
+01  rps-idx              pic 99 comp-5.
+
+linkage section.
+01  rps-year             pic s9(9)   comp-5.
+01  rps-period           pic 99      comp-5.
+01  rps-result           usage       signed-int.
+
+procedure division using rps-year rps-period returning rps-result.
+0100-main.
+    move 0 to rps-weeks-before.
+    perform varying rps-idx from 1 by 1 until rps-idx >= rps-period
+        add rps-period-weeks(rps-idx) to rps-weeks-before
+    end-perform.
+
+    compute rps-result =
+        retailyearstart(rps-year) + (7 * rps-weeks-before).
+    goback.
+end function retailperiodstart.
+
+*>*****************************************************************
+*> retailperiodend                                                *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the linear date on which the given 4-4-5 retail period  *
+*> (1-12) of the given retail year ends.                           *
+*>*****************************************************************
+identification division.
+function-id. retailperiodend.
+
+environment division.
+configuration section.
+repository.
+    function retailperiodstart
+    function retailyearstart
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  rpe-next-year        pic s9(9)   comp-5.
+01  rpe-next-period      pic 99      comp-5.
+
+linkage section.
+01  rpe-year             pic s9(9)   comp-5.
+01  rpe-period           pic 99      comp-5.
+01  rpe-result           usage       signed-int.
+
+procedure division using rpe-year rpe-period returning rpe-result.
+0100-main.
+    if rpe-period >= 12
+        add 1 to rpe-year giving rpe-next-year
+        compute rpe-result = retailyearstart(rpe-next-year) - 1
+    else
+        add 1 to rpe-period giving rpe-next-period
+        compute rpe-result =
+            retailperiodstart(rpe-year, rpe-next-period) - 1
+    end-if.
+    goback.
+end function retailperiodend.
+
+*>*****************************************************************
+*> retailperiodof                                                 *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns which of the 12 4-4-5 retail periods a linear date      *
+*> falls in, along with the retail year (identified by the         *
+*> calendar year its Sunday-nearest-January-31 start falls in)     *
+*> that period belongs to.                                        *
+*>*****************************************************************
+identification division.
+function-id. retailperiodof.
+
+environment division.
+configuration section.
+repository.
+    function linear_to_fielded
+    function retailweeksinyear
+    function retailyearstart
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  rpo-fielded-date.
+    05  rpo-year         pic s9(9)   comp-5.
+    05  rpo-month        pic 99      comp-5.
+    05  rpo-dom          pic 99      comp-5.
+    05  rpo-doy          pic 999     comp-5.
+    05  rpo-dow          pic 9       comp-5.
+
+01  rpo-retailyear       pic s9(9)   comp-5.
+01  rpo-year-start       signed-int.
+01  rpo-next-year-start  signed-int.
+01  rpo-weeks-elapsed    usage signed-int.
+01  rpo-weeks-in-year    usage signed-int.
+01  rpo-cumulative       usage signed-int value 0.
+01  rpo-idx              pic 99 comp-5.
+
+01  rpo-period-weeks-values.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 5.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 5.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 5.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 4.
+    05  filler          pic 9 comp-5 value 5.
+01  rpo-period-weeks-table redefines rpo-period-weeks-values.
+    05  rpo-period-weeks    occurs 12 times pic 9 comp-5.
+
+linkage section.
+01  rpo-linear           usage       signed-int.
+
+01  results.
+    05  rpo-period           pic 99      comp-5.
+    05  rpo-result-year      pic s9(9)   comp-5.
+
+procedure division using rpo-linear returning results.
+0100-main.
+    move linear_to_fielded(rpo-linear) to rpo-fielded-date.
+    move rpo-year to rpo-retailyear.
+
+    move retailyearstart(rpo-retailyear) to rpo-year-start.
+    if rpo-linear < rpo-year-start
+        subtract 1 from rpo-retailyear
+        move retailyearstart(rpo-retailyear) to rpo-year-start
+    else
+        add 1 to rpo-retailyear giving rpo-result-year
+        move retailyearstart(rpo-result-year) to rpo-next-year-start
+        if rpo-linear >= rpo-next-year-start
+            add 1 to rpo-retailyear
+            move rpo-next-year-start to rpo-year-start
+        end-if
+    end-if.
+
+    move rpo-retailyear to rpo-result-year.
+    move retailweeksinyear(rpo-retailyear) to rpo-weeks-in-year.
+
+    compute rpo-weeks-elapsed = (rpo-linear - rpo-year-start) / 7.
+
+    move 0 to rpo-cumulative.
+    perform varying rpo-idx from 1 by 1 until rpo-idx > 12
+        add rpo-period-weeks(rpo-idx) to rpo-cumulative
+*>      the 53rd week, when this retail year has one, extends
+*>      period 12 rather than starting a new period.
+*>
+        if (rpo-idx = 12) and (rpo-weeks-in-year = 53)
+            add 1 to rpo-cumulative
+        end-if
+        if rpo-weeks-elapsed < rpo-cumulative
+            move rpo-idx to rpo-period
+            move 13 to rpo-idx
+        end-if
+    end-perform.
+
+    goback.
+end function retailperiodof.
