@@ -0,0 +1,77 @@
+*>*****************************************************************
+*> addmonths                                                      *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Adds (or, for a negative n, subtracts) whole months to a       *
+*> fielded date.  A day-of-month that would overflow the target   *
+*> month is clamped to that month's last day instead of rolling   *
+*> over into the following month - e.g. Jan 31 + 1 month lands on *
+*> Feb 28 (or Feb 29 in a leap year), not Mar 3.                   *
+*>*****************************************************************
+identification division.
+function-id. addmonths.
+
+environment division.
+configuration section.
+repository.
+    function floor-divmod
+    function isleapyear
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  am-days-in-month-values.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 28.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 30.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 30.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 30.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 30.
+    05  filler          pic 99 comp-5 value 31.
+01  am-days-in-month-table redefines am-days-in-month-values.
+    05  am-days-in-month    occurs 12 times pic 99 comp-5.
+
+01  am-total-months      signed-int.
+01  am-c12               pic s9(9) comp-5 value 12.
+01  am-divmod.
+    05  am-div               pic s9(9) comp-5.
+    05  am-mod               pic s9(9) comp-5.
+
+01  am-max-dom           pic 99 comp-5.
+
+linkage section.
+01  am-year              pic s9(9)   comp-5.
+01  am-month             pic 99      comp-5.
+01  am-dom               pic 99      comp-5.
+01  am-n                 usage       signed-int.
+
+01  results.
+    05  am-r-year            pic s9(9)   comp-5.
+    05  am-r-month           pic 99      comp-5.
+    05  am-r-dom             pic 99      comp-5.
+
+procedure division using am-year am-month am-dom am-n returning results.
+0100-main.
+    compute am-total-months = (am-year * 12) + (am-month - 1) + am-n.
+    move floor-divmod(am-total-months, am-c12) to am-divmod.
+    move am-div to am-r-year.
+    add 1 to am-mod giving am-r-month.
+
+    move am-days-in-month(am-r-month) to am-max-dom.
+    if (am-r-month = 2) and (isleapyear(am-r-year) = 'Y')
+        add 1 to am-max-dom
+    end-if.
+
+    if am-dom > am-max-dom
+        move am-max-dom to am-r-dom
+    else
+        move am-dom to am-r-dom
+    end-if.
+    goback.
+end function addmonths.
