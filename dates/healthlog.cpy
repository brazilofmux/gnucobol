@@ -0,0 +1,25 @@
+      *>*****************************************************************
+      *> healthlog                                                      *
+      *> Copyright (C) 2020 Stephen Dennis                              *
+      *> Available under MIT License.                                   *
+      *>                                                                *
+      *> Shared structured result record for the library's daily        *
+      *> health-check.  MAIN, MAIN2, TESTGEN, and TESTPARSER each        *
+      *> append one of these to the same HEALTHCHECK.LOG file at end of  *
+      *> run, so that log can be scanned in one pass each morning        *
+      *> instead of opening every individual job's SYSOUT.               *
+      *>*****************************************************************
+       01  healthlog-record.
+           05  hl-date             pic x(10).
+           05  filler              pic x       value ' '.
+           05  hl-time             pic x(8).
+           05  filler              pic x       value ' '.
+           05  hl-job              pic x(12).
+           05  filler              pic x       value ' '.
+           05  hl-status           pic x(4).
+           05  filler              pic x       value ' '.
+           05  hl-pass-count       pic z(9).
+           05  filler              pic x       value ' '.
+           05  hl-fail-count       pic z(9).
+           05  filler              pic x       value ' '.
+           05  hl-exception-count  pic z(9).
