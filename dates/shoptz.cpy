@@ -0,0 +1,21 @@
+      *>*****************************************************************
+      *> shoptz                                                         *
+      *> Copyright (C) 2020 Stephen Dennis                              *
+      *> Available under MIT License.                                   *
+      *>                                                                *
+      *> Shared shop-standard-time configuration: the UTC offset that   *
+      *> CURRENTBUSINESSDATE normalizes a job's local FUNCTION CURRENT- *
+      *> DATE timestamp to before picking NEWYEAR/YEAREND boundaries or *
+      *> a month-end batch window, so a job starting in any of our      *
+      *> regional data centers agrees on what day it is.                *
+      *>                                                                *
+      *> The values below are this shop's home-office standard time,    *
+      *> US Central (UTC-6, no daylight-saving adjustment - batch       *
+      *> windows are defined against standard time year-round).  A      *
+      *> site whose batch day is anchored to a different zone keeps its *
+      *> own copy of this member with SHOPTZ-SIGN/SHOPTZ-HOURS/SHOPTZ-  *
+      *> MINUTES set accordingly.                                       *
+      *>*****************************************************************
+       01  shoptz-sign         pic x       value '-'.
+       01  shoptz-hours        pic 99      value 6.
+       01  shoptz-minutes      pic 99      value 0.
