@@ -26,6 +26,15 @@ file-control.
         organization is line sequential
         access is sequential.
 
+    select checkpoint-file assign to 'main.ckp'
+        organization is line sequential
+        access is sequential
+        file status is ws-checkpoint-status.
+
+    select healthlog-file assign to 'healthcheck.log'
+        organization is line sequential
+        access is sequential.
+
 data division.
 
 file section.
@@ -33,7 +42,7 @@ fd  output-file
     block contains 50 records.
 
 01  output-record.
-    05  or-year     pic +99999.
+    05  or-year     pic x(10).
     05  filler      pic x.
     05  or-month    pic 99.
     05  filler      pic x.
@@ -43,12 +52,68 @@ fd  output-file
     05  filler      pic x.
     05  or-dow      pic 9.
     05  filler      pic x.
-    05  or-linear   pic +9(8).
+    05  or-linear   pic +9(9).
+
+fd  checkpoint-file.
+
+01  checkpoint-record.
+    05  cp-last-ld  pic s9(9).
+
+fd  healthlog-file.
+
+copy healthlog.
 
 working-storage section.
 
+01  ws-checkpoint-status    pic xx.
+    88  ws-checkpoint-ok        value '00'.
+    88  ws-checkpoint-not-found value '35'.
+
+01  ws-checkpoint-interval  usage signed-int value 10000.
+01  ws-checkpoint-count     usage signed-int value 0.
+01  ws-resuming             pic x value 'N'.
+    88  ws-is-resuming          value 'Y'.
+
+*>  Counters for the daily regression summary printed at 9000-END,
+*>  so a health-check run can be glanced at instead of grepping the
+*>  whole job log for scattered disagreement lines.
+*>
+01  ws-chk-total-run        usage signed-int value 0.
+01  ws-chk-total-fail       usage signed-int value 0.
+01  ws-chk-iod-run          usage signed-int value 0.
+01  ws-chk-iod-fail         usage signed-int value 0.
+01  ws-chk-doi-run          usage signed-int value 0.
+01  ws-chk-doi-fail         usage signed-int value 0.
+01  ws-chk-dyi-run          usage signed-int value 0.
+01  ws-chk-dyi-fail         usage signed-int value 0.
+01  ws-chk-dow-run          usage signed-int value 0.
+01  ws-chk-dow-fail         usage signed-int value 0.
+01  ws-chk-ny-run           usage signed-int value 0.
+01  ws-chk-ny-fail          usage signed-int value 0.
+01  ws-chk-ye-run           usage signed-int value 0.
+01  ws-chk-ye-fail          usage signed-int value 0.
+
+*>  Optional command-line tokens: a lower and upper linear-date
+*>  bound for the sweep (defaulting to today's +/-200000-day window
+*>  when omitted, for a quick spot-check instead of the full
+*>  400,000-row regression), followed by 'B' to select historian-
+*>  style BC/BCE year display ("NNNN BC", year 1 BC = our year 0)
+*>  for the out-of-range historical dates this sweep can reach,
+*>  instead of the raw signed year number.
+*>
+01  ws-cmdline              pic x(40).
+01  ws-arg-lower            pic x(12).
+01  ws-arg-upper            pic x(12).
+01  ws-arg-bcflag           pic x(1).
+    88  bc-format-active        value 'B' 'b'.
+
+01  ws-year-text            pic x(10).
+01  ws-year-numeral         pic +9(9).
+01  ws-year-bc-num          pic s9(9) comp-5.
+01  ws-year-bc-digits       pic z(9).
+
 01  working-record.
-    05  wr-year     pic +99999.
+    05  wr-year     pic x(10).
     05  filler      pic x       value '-'.
     05  wr-month    pic 99.
     05  filler      pic x       value '-'.
@@ -58,13 +123,13 @@ working-storage section.
     05  filler      pic x       value ' '.
     05  wr-dow      pic 9.
     05  filler      pic x       value ' '.
-    05  wr-linear   pic +9(8).
+    05  wr-linear   pic +9(9).
 
 *>
 *> size of this structure is 8 bytes.
 *>
 01  fielded-date.
-    05  year        pic s9(5)   comp-5.
+    05  year        pic s9(9)   comp-5.
     05  month       pic 99      comp-5.
     05  dom         pic 99      comp-5.
     05  doy         pic 999     comp-5.
@@ -77,7 +142,7 @@ working-storage section.
 *>
 *> this size of this item is 4 bytes.
 *>
-01  linear-date     pic s9(8)   comp-5.
+01  linear-date     pic s9(9)   comp-5.
 
 01  ld              usage   signed-int.
 01  cld             usage   signed-int.
@@ -126,7 +191,11 @@ working-storage section.
 
 procedure division.
 0000-start-here.
-    open output output-file.
+    move 0 to return-code.
+    move spaces to ws-cmdline.
+    accept ws-cmdline from command-line.
+    unstring ws-cmdline delimited by all space
+        into ws-arg-lower ws-arg-upper ws-arg-bcflag.
     move function current-date to time-stamp.
     move ts-year  to year.
     move ts-month to month.
@@ -134,29 +203,71 @@ procedure division.
     if isvaliddate(year, month, dom) = 'N'
         display time-stamp
         display year ' ' month ' ' dom ' *not valid*'
+        move 8 to return-code
         go to 9000-end
     end-if.
     move fielded_to_linear(year, month, dom) to ld_today.
 
     move function integer-of-date(ts-date-3) to cld_today.
 
+    add 1 to ws-chk-iod-run
+    add 1 to ws-chk-total-run
     if ld_today <> cld_today - 1
         display 'Does not agree with function integer-of-date'
         display ld_today
         display ts-date-3
         display cld_today
+        add 1 to ws-chk-iod-fail
+        add 1 to ws-chk-total-fail
+        if return-code < 4
+            move 4 to return-code
+        end-if
     end-if.
 
     subtract 200000 from ld_today giving ld_lower.
     add 200000 to ld_today giving ld_upper.
 
+*>  A malformed range token (e.g. a lone 'B' meant for WS-ARG-BCFLAG
+*>  landing here instead, because UNSTRING assigns positionally) would
+*>  otherwise silently NUMVAL to zero and misinterpret the command
+*>  line; TEST-NUMVAL catches that before it is ever trusted.
+*>
+    if ws-arg-lower not = spaces and ws-arg-lower not = low-values
+        if function test-numval(ws-arg-lower) not = 0
+            display 'Invalid lower-bound argument: ' ws-arg-lower
+            display 'Usage: main [lower-linear-date upper-linear-date] [B]'
+            move 8 to return-code
+            go to 9000-end
+        end-if
+        compute ld_lower = function numval(ws-arg-lower)
+    end-if.
+
+    if ws-arg-upper not = spaces and ws-arg-upper not = low-values
+        if function test-numval(ws-arg-upper) not = 0
+            display 'Invalid upper-bound argument: ' ws-arg-upper
+            display 'Usage: main [lower-linear-date upper-linear-date] [B]'
+            move 8 to return-code
+            go to 9000-end
+        end-if
+        compute ld_upper = function numval(ws-arg-upper)
+    end-if.
+
+    perform 1000-check-for-restart.
+
+    if ws-is-resuming
+        open extend output-file
+    else
+        open output output-file
+    end-if.
+
     perform varying ld from ld_lower by 1 until ld > ld_upper
 
         move ld to linear-date
 
         move linear_to_fielded(linear-date) to fielded-date
 
-        move year to wr-year
+        perform 0500-formatyear
+        move ws-year-text to wr-year
         move month to wr-month
         move doy to wr-doy
         move dom to wr-dom
@@ -164,20 +275,35 @@ procedure division.
         move linear-date to wr-linear
         write output-record from working-record
 
-        if 0 < ld
-            add 1 to ld giving cld
+        add 1 to ld giving cld
+
+*>      FUNCTION DATE-OF-INTEGER/DAY-OF-INTEGER are only defined for
+*>      integers in the 1601-01-01 through 9999-12-31 range; outside
+*>      that this cross-check would compare against their silent
+*>      zero return instead of a real date, so it is skipped there.
+*>
+        if 0 < ld and cld <= 3067671
             move function date-of-integer(cld) to ts-date-2
             move year to ts-year
             move month to ts-month
             move dom to ts-dom
+            add 1 to ws-chk-doi-run
+            add 1 to ws-chk-total-run
             if ts-year-2 <> ts-year or ts-month-2 <> ts-month or ts-dom-2 <> ts-dom
                 display 'Does not agree with function date-of-integer'
                 display cld
                 display ts-date-2
                 display ts-date
+                add 1 to ws-chk-doi-fail
+                add 1 to ws-chk-total-fail
+                if return-code < 4
+                    move 4 to return-code
+                end-if
             end-if
 
             move function day-of-integer(cld) to julian_date
+            add 1 to ws-chk-dyi-run
+            add 1 to ws-chk-total-run
             if jd_doy <> doy
                 display 'Does not agree with function day-of-integer'
                 display ld_today
@@ -185,48 +311,195 @@ procedure division.
                 display cld_today
                 display jd_doy
                 display doy
+                add 1 to ws-chk-dyi-fail
+                add 1 to ws-chk-total-fail
+                if return-code < 4
+                    move 4 to return-code
+                end-if
             end-if
 
         end-if
 
         move dayofweek(ld) to dow-result
+        add 1 to ws-chk-dow-run
+        add 1 to ws-chk-total-run
         if dow-success = 'N'
             display 'Day of week: ', ld, dow2, ' *not valid*'
+            add 1 to ws-chk-dow-fail
+            add 1 to ws-chk-total-fail
+            move 12 to return-code
             go to 9000-end
         end-if
         if dow not equal dow2
             display 'Day of week: ', ld, ' ', dow, ' ', dow2, ' does not agree'
+            add 1 to ws-chk-dow-fail
+            add 1 to ws-chk-total-fail
+            move 12 to return-code
             go to 9000-end
         end-if
 
         if month = 1 and dom = 1
             move newyear(year) to ny-result
+            add 1 to ws-chk-ny-run
+            add 1 to ws-chk-total-run
             if ny-success = 'N'
                 display year ' *not valid*'
+                add 1 to ws-chk-ny-fail
+                add 1 to ws-chk-total-fail
+                move 16 to return-code
                 go to 9000-end
             end-if
             if ld-newyear not equal ld
                 display 'New year: ', year, ' does not agree with ', ld-newyear
+                add 1 to ws-chk-ny-fail
+                add 1 to ws-chk-total-fail
+                move 16 to return-code
                 go to 9000-end
             end-if
         end-if
 
         if month = 12 and dom = 31
             move yearend(year) to ye-result
+            add 1 to ws-chk-ye-run
+            add 1 to ws-chk-total-run
             if ye-success = 'N'
                 display year ' *not valid*'
+                add 1 to ws-chk-ye-fail
+                add 1 to ws-chk-total-fail
+                move 16 to return-code
                 go to 9000-end
             end-if
             if ld-yearend not equal ld
                 display 'Year end: ', year, ' does not agree with ', ld-yearend
+                add 1 to ws-chk-ye-fail
+                add 1 to ws-chk-total-fail
+                move 16 to return-code
                 go to 9000-end
             end-if
         end-if
 
+        add 1 to ws-checkpoint-count
+        if ws-checkpoint-count >= ws-checkpoint-interval
+            perform 1000-write-checkpoint
+            move 0 to ws-checkpoint-count
+        end-if
+
     end-perform.
 
+*>  The sweep completed cleanly, so there is nothing left to resume.
+*>
+    perform 1000-clear-checkpoint.
+
+    go to 9000-end.
+
+*>*****************************************************************
+*> 0500-formatyear                                                 *
+*>                                                                *
+*> Builds WS-YEAR-TEXT: the plain signed numeral by default, or,   *
+*> when the BC/BCE option is active and the year is not positive, *
+*> "NNNN BC" (year 1 BC = our year 0).                             *
+*>*****************************************************************
+0500-formatyear.
+    if bc-format-active and year < 1
+        compute ws-year-bc-num = 1 - year
+        move ws-year-bc-num to ws-year-bc-digits
+        move spaces to ws-year-text
+        string function trim(ws-year-bc-digits) delimited by size
+            ' BC' delimited by size
+            into ws-year-text
+    else
+        move year to ws-year-numeral
+        move ws-year-numeral to ws-year-text
+    end-if.
+
 9000-end.
+    perform 9100-print-summary.
+    perform 9200-write-healthlog.
     close output-file.
     goback.
 
+*>*****************************************************************
+*> 9100-print-summary                                              *
+*>                                                                *
+*> One-screen daily regression summary, so a health-check run can *
+*> be glanced at instead of grepping the job log for scattered    *
+*> disagreement lines.                                            *
+*>*****************************************************************
+9100-print-summary.
+    display ' '.
+    display '=============================================='.
+    display 'MAIN daily regression summary'.
+    display '=============================================='.
+    display 'Checks run:    ' ws-chk-total-run.
+    display 'Checks failed: ' ws-chk-total-fail.
+    display '  integer-of-date  run ' ws-chk-iod-run
+        ' failed ' ws-chk-iod-fail.
+    display '  date-of-integer  run ' ws-chk-doi-run
+        ' failed ' ws-chk-doi-fail.
+    display '  day-of-integer   run ' ws-chk-dyi-run
+        ' failed ' ws-chk-dyi-fail.
+    display '  day-of-week      run ' ws-chk-dow-run
+        ' failed ' ws-chk-dow-fail.
+    display '  new-year         run ' ws-chk-ny-run
+        ' failed ' ws-chk-ny-fail.
+    display '  year-end         run ' ws-chk-ye-run
+        ' failed ' ws-chk-ye-fail.
+    display '=============================================='.
+
+*>*****************************************************************
+*> 9200-write-healthlog                                            *
+*>                                                                *
+*> Appends this run's pass/fail counts to the shared daily         *
+*> health-check log, alongside MAIN2/TESTGEN/TESTPARSER's entries. *
+*>*****************************************************************
+9200-write-healthlog.
+    string ts-year '-' ts-month '-' ts-dom delimited by size
+        into hl-date.
+    string ts-hours ':' ts-minutes ':' ts-seconds(1:2) delimited by size
+        into hl-time.
+    move 'MAIN' to hl-job.
+    if ws-chk-total-fail = 0
+        move 'PASS' to hl-status
+    else
+        move 'FAIL' to hl-status
+    end-if.
+    compute hl-pass-count = ws-chk-total-run - ws-chk-total-fail.
+    move ws-chk-total-fail to hl-fail-count.
+    move 0 to hl-exception-count.
+
+    open extend healthlog-file.
+    write healthlog-record.
+    close healthlog-file.
+
+*>*****************************************************************
+*> 1000-check-for-restart                                         *
+*>                                                                *
+*> If a checkpoint from a prior, interrupted run exists and falls *
+*> within this run's sweep window, resume just past it instead of *
+*> starting the 400,000-day sweep over from ld_lower.              *
+*>*****************************************************************
+1000-check-for-restart.
+    open input checkpoint-file.
+    if ws-checkpoint-ok
+        read checkpoint-file
+        if ws-checkpoint-ok
+            if cp-last-ld >= ld_lower and cp-last-ld < ld_upper
+                add 1 to cp-last-ld giving ld_lower
+                move 'Y' to ws-resuming
+                display 'Resuming main sweep from checkpoint at ' ld_lower
+            end-if
+        end-if
+        close checkpoint-file
+    end-if.
+
+1000-write-checkpoint.
+    open output checkpoint-file.
+    move ld to cp-last-ld.
+    write checkpoint-record.
+    close checkpoint-file.
+
+1000-clear-checkpoint.
+    open output checkpoint-file.
+    close checkpoint-file.
+
 end program main.
