@@ -19,6 +19,8 @@ repository.
     function all intrinsic.
 data division.
 working-storage section.
+copy daterange.
+
 01  ivd-days-in-month-values.
     05  filler          pic 99 comp-5 value 31.
     05  filler          pic 99 comp-5 value 29.
@@ -36,7 +38,7 @@ working-storage section.
     05  ivd-days-in-month   occurs 12 times pic 99 comp-5.
 
 linkage section.
-01  ivd-year            pic s9(5) comp-5.
+01  ivd-year            pic s9(9) comp-5.
 01  ivd-month           pic 99    comp-5.
 01  ivd-day-of-month    pic 99    comp-5.
 01  ivd-valid           pic x.
@@ -46,7 +48,7 @@ linkage section.
 procedure division using ivd-year ivd-month ivd-day-of-month returning ivd-valid.
 0100-main.
     move 'N' to ivd-valid.
-    if (   -27256 <= ivd-year) and (ivd-year <= 30826)
+    if (   dtb-min-year <= ivd-year) and (ivd-year <= dtb-max-year)
        and (1 <= ivd-month) and (ivd-month <= 12)
        and (1 <= ivd-day-of-month)
        and (ivd-day-of-month <= ivd-days-in-month(ivd-month))
