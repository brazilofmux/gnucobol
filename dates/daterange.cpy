@@ -0,0 +1,18 @@
+      *>*****************************************************************
+      *> daterange                                                      *
+      *> Copyright (C) 2020 Stephen Dennis                              *
+      *> Available under MIT License.                                   *
+      *>                                                                *
+      *> Shared valid-year and valid-linear-date bounds for the date    *
+      *> library.  ISVALIDDATE, NEWYEAR, YEAREND, DAYOFWEEK, and        *
+      *> KDAYONORBEFORE all key off these same limits; pull them from   *
+      *> here rather than restating them.                                *
+      *>*****************************************************************
+       01  dtb-min-year          pic s9(9) comp-5 value -999999.
+       01  dtb-max-year          pic s9(9) comp-5 value 999999.
+
+      *>  Linear date for Jan 1, dtb-min-year and Dec 31, dtb-max-year,
+      *>  respectively (Epoch of 1601-01-01).
+      *>
+       01  dtb-min-lineardate    pic s9(9) comp-5 value -365826888.
+       01  dtb-max-lineardate    pic s9(9) comp-5 value 364657745.
