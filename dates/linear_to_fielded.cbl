@@ -13,11 +13,11 @@ identification division.
 program-id. linear_to_fielded.
 data division.
 working-storage section.
-01  linear1          pic s9(8) comp-5.
+01  linear1          pic s9(9) comp-5.
 
 linkage section.
-01  linear           pic s9(8) comp-5.
-01  year             pic s9(5) comp-5.
+01  linear           pic s9(9) comp-5.
+01  year             pic s9(9) comp-5.
 01  month            pic 99    comp-5.
 01  dom              pic 99    comp-5.
 01  doy              pic 999   comp-5.
@@ -51,8 +51,8 @@ working-storage section.
 *>*****************************************************************
 *> floor-divmod, floor-div                                        *
 *>*****************************************************************
-01  fdm-div pic s9(8) comp-5.
-01  fdm-mod pic s9(8) comp-5.
+01  fdm-div pic s9(9) comp-5.
+01  fdm-mod pic s9(9) comp-5.
 
 *>*****************************************************************
 *> isleapyear                                                     *
@@ -61,34 +61,34 @@ working-storage section.
     88  ily-is-leap-year    value 'Y'.
     88  ily-not-leap-year   value 'N'.
 
-01  ltg-d0            pic s9(8) comp-5.
-01  ltg-d1            pic s9(8) comp-5.
-01  ltg-d2            pic s9(8) comp-5.
-01  ltg-d3            pic s9(8) comp-5.
-01  ltg-d4            pic s9(8) comp-5.
-01  ltg-n1            pic s9(8) comp-5.
-01  ltg-n4            pic s9(8) comp-5.
-01  ltg-n100          pic s9(8) comp-5.
-01  ltg-n400          pic s9(8) comp-5.
-01  ltg-jan01         pic s9(8) comp-5.
-01  ltg-mar01         pic s9(8) comp-5.
+01  ltg-d0            pic s9(9) comp-5.
+01  ltg-d1            pic s9(9) comp-5.
+01  ltg-d2            pic s9(9) comp-5.
+01  ltg-d3            pic s9(9) comp-5.
+01  ltg-d4            pic s9(9) comp-5.
+01  ltg-n1            pic s9(9) comp-5.
+01  ltg-n4            pic s9(9) comp-5.
+01  ltg-n100          pic s9(9) comp-5.
+01  ltg-n400          pic s9(9) comp-5.
+01  ltg-jan01         pic s9(9) comp-5.
+01  ltg-mar01         pic s9(9) comp-5.
 01  ltg-correction    pic 9     comp-5.
-01  ltg-prior-days    pic s9(8) comp-5.
-01  ltg-temp          pic s9(8) comp-5.
-01  ltg-1st           pic s9(8) comp-5.
-01  ltg-cache-year    pic s9(5) comp-5  value -27257.
-01  ltg-cache-jan01   pic s9(8) comp-5.
-01  ltg-cache-mar01   pic s9(8) comp-5.
-
-01  c146097      pic s9(8) comp-5 value 146097.
-01  c36524       pic s9(8) comp-5 value 36524.
-01  c1461        pic s9(8) comp-5 value 1461.
-01  c365         pic s9(8) comp-5 value 365.
-01  c7           pic s9(8) comp-5 value 7.
+01  ltg-prior-days    pic s9(9) comp-5.
+01  ltg-temp          pic s9(9) comp-5.
+01  ltg-1st           pic s9(9) comp-5.
+01  ltg-cache-year    pic s9(9) comp-5  value -1000000.
+01  ltg-cache-jan01   pic s9(9) comp-5.
+01  ltg-cache-mar01   pic s9(9) comp-5.
+
+01  c146097      pic s9(9) comp-5 value 146097.
+01  c36524       pic s9(9) comp-5 value 36524.
+01  c1461        pic s9(9) comp-5 value 1461.
+01  c365         pic s9(9) comp-5 value 365.
+01  c7           pic s9(9) comp-5 value 7.
 
 linkage section.
-01  ltg-linear        pic s9(8) comp-5.
-01  ltg-year          pic s9(5) comp-5.
+01  ltg-linear        pic s9(9) comp-5.
+01  ltg-year          pic s9(9) comp-5.
 01  ltg-month         pic 99    comp-5.
 01  ltg-day-of-month  pic 99    comp-5.
 01  ltg-day-of-year   pic 999   comp-5.
