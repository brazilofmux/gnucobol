@@ -0,0 +1,114 @@
+*>*****************************************************************
+*> dateparse                                                      *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Parses a free-form date string in one of a handful of common   *
+*> shapes into a fielded date ready to hand to FIELDED_TO_LINEAR, *
+*> validating the result through ISVALIDDATE.                     *
+*>                                                                *
+*> Supported format codes:                                        *
+*>   01  MM/DD/YYYY      e.g. 03/14/2026                          *
+*>   02  YYYY-MM-DD      e.g. 2026-03-14                          *
+*>   03  DD-MON-YYYY     e.g. 14-MAR-2026                         *
+*>*****************************************************************
+identification division.
+function-id. dateparse.
+
+environment division.
+configuration section.
+repository.
+    function isvaliddate
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  dp-text-work         pic x(20).
+01  dp-tok1              pic x(4).
+01  dp-tok2              pic x(4).
+01  dp-tok3              pic x(4).
+
+01  dp-monthname-def.
+    05  filler pic x(3) value 'JAN'.
+    05  filler pic x(3) value 'FEB'.
+    05  filler pic x(3) value 'MAR'.
+    05  filler pic x(3) value 'APR'.
+    05  filler pic x(3) value 'MAY'.
+    05  filler pic x(3) value 'JUN'.
+    05  filler pic x(3) value 'JUL'.
+    05  filler pic x(3) value 'AUG'.
+    05  filler pic x(3) value 'SEP'.
+    05  filler pic x(3) value 'OCT'.
+    05  filler pic x(3) value 'NOV'.
+    05  filler pic x(3) value 'DEC'.
+01  dp-monthname-table redefines dp-monthname-def.
+    05  dp-monthname     pic x(3) occurs 12 times.
+01  dp-i                 pic 99 comp-5.
+
+linkage section.
+01  dp-text              pic x(20).
+01  dp-format            pic xx.
+01  dp-result.
+    05  dp-fielded-date.
+        10  dp-year          pic s9(9) comp-5.
+        10  dp-month         pic 99    comp-5.
+        10  dp-dom           pic 99    comp-5.
+    05  dp-success       pic x.
+        88  dp-is-valid          value 'Y'.
+        88  dp-is-not-valid      value 'N'.
+
+procedure division using dp-text dp-format returning dp-result.
+0100-main.
+    move 'N' to dp-success.
+    move 0 to dp-year.
+    move 0 to dp-month.
+    move 0 to dp-dom.
+    move function upper-case(dp-text) to dp-text-work.
+
+    evaluate dp-format
+        when '01'
+            perform 0200-parse-mm-dd-yyyy
+        when '02'
+            perform 0300-parse-yyyy-mm-dd
+        when '03'
+            perform 0400-parse-dd-mon-yyyy
+        when other
+            continue
+    end-evaluate.
+
+    if (dp-month >= 1) and (dp-month <= 12) and (dp-dom >= 1)
+        if isvaliddate(dp-year, dp-month, dp-dom) = 'Y'
+            move 'Y' to dp-success
+        end-if
+    end-if.
+    goback.
+
+0200-parse-mm-dd-yyyy.
+    unstring dp-text-work delimited by '/'
+        into dp-tok1 dp-tok2 dp-tok3
+    end-unstring.
+    move function numval(dp-tok1) to dp-month.
+    move function numval(dp-tok2) to dp-dom.
+    move function numval(dp-tok3) to dp-year.
+
+0300-parse-yyyy-mm-dd.
+    unstring dp-text-work delimited by '-'
+        into dp-tok1 dp-tok2 dp-tok3
+    end-unstring.
+    move function numval(dp-tok1) to dp-year.
+    move function numval(dp-tok2) to dp-month.
+    move function numval(dp-tok3) to dp-dom.
+
+0400-parse-dd-mon-yyyy.
+    unstring dp-text-work delimited by '-'
+        into dp-tok1 dp-tok2 dp-tok3
+    end-unstring.
+    move function numval(dp-tok1) to dp-dom.
+    move function numval(dp-tok3) to dp-year.
+    perform varying dp-i from 1 by 1 until dp-i > 12
+        if dp-monthname(dp-i) = dp-tok2(1:3)
+            move dp-i to dp-month
+        end-if
+    end-perform.
+
+end function dateparse.
