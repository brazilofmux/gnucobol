@@ -20,14 +20,14 @@ identification division.
 function-id. floor-divmod.
 data division.
 working-storage section.
-01  fdm-tmp pic s9(8) comp-5.
+01  fdm-tmp pic s9(9) comp-5.
 
 linkage section.
-01  fdm-x   pic s9(8) comp-5.
-01  fdm-y   pic s9(8) comp-5.
+01  fdm-x   pic s9(9) comp-5.
+01  fdm-y   pic s9(9) comp-5.
 01  result.
-    05  fdm-div pic s9(8) comp-5.
-    05  fdm-mod pic s9(8) comp-5.
+    05  fdm-div pic s9(9) comp-5.
+    05  fdm-mod pic s9(9) comp-5.
 procedure division using fdm-x fdm-y returning result.
 0100-main.
     if fdm-x >= 0
