@@ -0,0 +1,207 @@
+*>*****************************************************************
+*> fiscalyearstart                                                *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the linear date of the first day of the fiscal year    *
+*> that begins in the given calendar year and fiscal-start-month  *
+*> (e.g. a July-to-June fiscal year passes 7 as the start month). *
+*>*****************************************************************
+identification division.
+function-id. fiscalyearstart.
+
+environment division.
+configuration section.
+repository.
+    function fielded_to_linear
+    function all intrinsic.
+
+data division.
+working-storage section.
+copy daterange.
+
+01  dom             pic 99      comp-5 value 1.
+
+linkage section.
+01  fys-year             pic s9(9)   comp-5.
+01  fys-start-month      pic 99      comp-5.
+
+01  results.
+    05  fys-lineardate       pic s9(9)   comp-5.
+    05  fys-success          pic x.
+
+procedure division using fys-year fys-start-month returning results.
+0100-main.
+    move 'N' to fys-success.
+    if (dtb-min-year <= fys-year) and (fys-year <= dtb-max-year)
+       and (1 <= fys-start-month) and (fys-start-month <= 12)
+        move fielded_to_linear(fys-year, fys-start-month, dom) to fys-lineardate
+        move 'Y' to fys-success
+    end-if.
+    goback.
+end function fiscalyearstart.
+
+*>*****************************************************************
+*> fiscalyearend                                                  *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the linear date of the last day of the fiscal year     *
+*> that begins in the given calendar year and fiscal-start-month. *
+*>*****************************************************************
+identification division.
+function-id. fiscalyearend.
+
+environment division.
+configuration section.
+repository.
+    function fiscalyearstart
+    function all intrinsic.
+
+data division.
+working-storage section.
+copy daterange.
+
+01  fye-next-year        pic s9(9)   comp-5.
+01  fye-next-result.
+    05  fye-next-lineardate  pic s9(9)   comp-5.
+    05  fye-next-success     pic x.
+
+linkage section.
+01  fye-year             pic s9(9)   comp-5.
+01  fye-start-month      pic 99      comp-5.
+
+01  results.
+    05  fye-lineardate       pic s9(9)   comp-5.
+    05  fye-success          pic x.
+
+procedure division using fye-year fye-start-month returning results.
+0100-main.
+    move 'N' to fye-success.
+    add 1 to fye-year giving fye-next-year.
+    if fye-next-year <= dtb-max-year
+        move fiscalyearstart(fye-next-year, fye-start-month) to fye-next-result
+        if fye-next-success = 'Y'
+            subtract 1 from fye-next-lineardate giving fye-lineardate
+            move 'Y' to fye-success
+        end-if
+    end-if.
+    goback.
+end function fiscalyearend.
+
+*>*****************************************************************
+*> fiscalperiodof                                                 *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns which of the 12 fiscal periods (1-12, period 1 being    *
+*> the one that opens the fiscal year) a linear date falls in,     *
+*> along with the calendar year the fiscal year began in.          *
+*>*****************************************************************
+identification division.
+function-id. fiscalperiodof.
+
+environment division.
+configuration section.
+repository.
+    function linear_to_fielded
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  fpo-fielded-date.
+    05  fpo-year         pic s9(9)   comp-5.
+    05  fpo-month        pic 99      comp-5.
+    05  fpo-dom          pic 99      comp-5.
+    05  fpo-doy          pic 999     comp-5.
+    05  fpo-dow          pic 9       comp-5.
+
+linkage section.
+01  fpo-linear           usage       signed-int.
+01  fpo-start-month      pic 99      comp-5.
+
+01  results.
+    05  fpo-period           pic 99      comp-5.
+    05  fpo-fiscalyear       pic s9(9)   comp-5.
+
+procedure division using fpo-linear fpo-start-month returning results.
+0100-main.
+    move linear_to_fielded(fpo-linear) to fpo-fielded-date.
+    compute fpo-period =
+        function mod(fpo-month - fpo-start-month + 12, 12) + 1.
+    if fpo-month >= fpo-start-month
+        move fpo-year to fpo-fiscalyear
+    else
+        subtract 1 from fpo-year giving fpo-fiscalyear
+    end-if.
+    goback.
+end function fiscalperiodof.
+
+*>*****************************************************************
+*> fiscalweekof                                                   *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns which fiscal week (1-52, or 1-53 in a 53-week fiscal    *
+*> year) a linear date falls in, along with the fiscal year it     *
+*> belongs to - distinct from FISCALPERIODOF's coarser 12-period   *
+*> month-style breakdown above.  Our fiscal year is 52 or 53 whole *
+*> weeks anchored to the nearest Sunday to January 31, the same    *
+*> boundary RETAILYEARSTART already establishes for the 4-4-5      *
+*> merchandising calendar, so week counting is built on that       *
+*> rather than re-deriving the anchor rule here.                   *
+*>*****************************************************************
+identification division.
+function-id. fiscalweekof.
+
+environment division.
+configuration section.
+repository.
+    function linear_to_fielded
+    function retailweeksinyear
+    function retailyearstart
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  fwo-fielded-date.
+    05  fwo-year         pic s9(9)   comp-5.
+    05  fwo-month        pic 99      comp-5.
+    05  fwo-dom          pic 99      comp-5.
+    05  fwo-doy          pic 999     comp-5.
+    05  fwo-dow          pic 9       comp-5.
+
+01  fwo-fiscalyear       pic s9(9)   comp-5.
+01  fwo-year-start       signed-int.
+01  fwo-next-year-start  signed-int.
+
+linkage section.
+01  fwo-linear           usage       signed-int.
+
+01  results.
+    05  fwo-week             pic 99      comp-5.
+    05  fwo-result-year      pic s9(9)   comp-5.
+
+procedure division using fwo-linear returning results.
+0100-main.
+    move linear_to_fielded(fwo-linear) to fwo-fielded-date.
+    move fwo-year to fwo-fiscalyear.
+
+    move retailyearstart(fwo-fiscalyear) to fwo-year-start.
+    if fwo-linear < fwo-year-start
+        subtract 1 from fwo-fiscalyear
+        move retailyearstart(fwo-fiscalyear) to fwo-year-start
+    else
+        add 1 to fwo-fiscalyear giving fwo-result-year
+        move retailyearstart(fwo-result-year) to fwo-next-year-start
+        if fwo-linear >= fwo-next-year-start
+            add 1 to fwo-fiscalyear
+            move fwo-next-year-start to fwo-year-start
+        end-if
+    end-if.
+
+    move fwo-fiscalyear to fwo-result-year.
+    compute fwo-week = ((fwo-linear - fwo-year-start) / 7) + 1.
+
+    goback.
+end function fiscalweekof.
