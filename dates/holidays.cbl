@@ -19,22 +19,24 @@ repository.
 
 data division.
 working-storage section.
+copy daterange.
+
 01  month           pic 99      comp-5 value 1.
 01  dom             pic 99      comp-5 value 1.
 
 linkage section.
 *>  Input
 *>
-*>  The valid range of year is -27256 to 30826, inclusively.
+*>  The valid range of year is dtb-min-year to dtb-max-year, inclusively.
 *>
-01  ny-year              pic s9(5)   comp-5.
+01  ny-year              pic s9(9)   comp-5.
 
 *>  Outputs
 *>
 01  results.
-    *>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+    *>  The valid range is dtb-min-lineardate (Jan 1, dtb-min-year) to dtb-max-lineardate (Dec 31, dtb-max-year), inclusively.
     *>
-    05  ny-lineardate        pic s9(8)   comp-5.
+    05  ny-lineardate        pic s9(9)   comp-5.
 
     *>  Success/Failure
     *>
@@ -43,7 +45,7 @@ linkage section.
 procedure division using ny-year returning results.
 0100-main.
     move 'N' to ny-success.
-    if (-27256 <= ny-year) and (ny-year <= 30826)
+    if (dtb-min-year <= ny-year) and (ny-year <= dtb-max-year)
         move fielded_to_linear(ny-year, month, dom) to ny-lineardate
         move 'Y' to ny-success
     end-if.
@@ -69,22 +71,24 @@ repository.
 
 data division.
 working-storage section.
+copy daterange.
+
 01  month           pic 99      comp-5 value 12.
 01  dom             pic 99      comp-5 value 31.
 
 linkage section.
 *>  Input
 *>
-*>  The valid range of year is -27256 to 30826, inclusively.
+*>  The valid range of year is dtb-min-year to dtb-max-year, inclusively.
 *>
-01  ye-year              pic s9(5)   comp-5.
+01  ye-year              pic s9(9)   comp-5.
 
 *>  Outputs
 *>
 01  results.
-    *>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+    *>  The valid range is dtb-min-lineardate (Jan 1, dtb-min-year) to dtb-max-lineardate (Dec 31, dtb-max-year), inclusively.
     *>
-    05  ye-lineardate        pic s9(8)   comp-5.
+    05  ye-lineardate        pic s9(9)   comp-5.
 
     *>  Success/Failure
     *>
@@ -93,7 +97,7 @@ linkage section.
 procedure division using ye-year returning results.
 0100-main.
     move 'N' to ye-success
-    if (-27256 <= ye-year) and (ye-year <= 30826)
+    if (dtb-min-year <= ye-year) and (ye-year <= dtb-max-year)
         move fielded_to_linear(ye-year, month, dom) to ye-lineardate
         move 'Y' to ye-success
     end-if.
@@ -120,15 +124,15 @@ repository.
 data division.
 working-storage section.
 01  ld2                    signed-int.
-01  c7           pic s9(8) comp-5 value 7.
+01  c7           pic s9(9) comp-5 value 7.
 01  divmod.
-    05  d            pic s9(8) comp-5.
-    05  m            pic s9(8) comp-5.
+    05  d            pic s9(9) comp-5.
+    05  m            pic s9(9) comp-5.
 
 linkage section.
 *>  Input
 *>
-*>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+*>  The valid range is dtb-min-lineardate (Jan 1, dtb-min-year) to dtb-max-lineardate (Dec 31, dtb-max-year), inclusively.
 *>
 01  ld                 usage   signed-int.
 
@@ -173,10 +177,10 @@ repository.
 data division.
 working-storage section.
 01  ld2-max                signed-int.
-01  c7           pic s9(8) comp-5 value 7.
+01  c7           pic s9(9) comp-5 value 7.
 01  divmod.
-    05  d            pic s9(8) comp-5.
-    05  m            pic s9(8) comp-5.
+    05  d            pic s9(9) comp-5.
+    05  m            pic s9(9) comp-5.
 
 linkage section.
 *>  Input
@@ -185,14 +189,14 @@ linkage section.
 *>
 01  k                   usage   unsigned-short.
 
-*>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+*>  The valid range is dtb-min-lineardate (Jan 1, dtb-min-year) to dtb-max-lineardate (Dec 31, dtb-max-year), inclusively.
 *>
 01  ld-max              usage   signed-int.
 
 *>  Outputs
 *>
 01  result.
-    *>  The valid range is -10539804 (Jan 1, -27256) to 10674576 (Dec 31, 30826), inclusively.
+    *>  The valid range is dtb-min-lineardate (Jan 1, dtb-min-year) to dtb-max-lineardate (Dec 31, dtb-max-year), inclusively.
     *>
     05  ld                  usage   signed-int.
 
@@ -210,3 +214,99 @@ procedure division using k ld-max returning result.
     move 'Y' to bool.
     goback.
 end function kdayonorbefore.
+
+*>*****************************************************************
+*> kdayonorafter                                                  *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Companion to KDAYONORBEFORE: returns a requested day of the    *
+*> week where the week starts on or after a certain date, instead *
+*> of ending on or before it.                                     *
+*>*****************************************************************
+identification division.
+function-id. kdayonorafter.
+
+environment division.
+configuration section.
+repository.
+    function floor-divmod
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  ld2-min                signed-int.
+01  c7           pic s9(9) comp-5 value 7.
+01  divmod.
+    05  d            pic s9(9) comp-5.
+    05  m            pic s9(9) comp-5.
+
+linkage section.
+*>  Input
+*>
+*>  The valid range is 0 (Sunday) to 6 (Saturday), inclusively.
+*>
+01  k                   usage   unsigned-short.
+
+*>  The valid range is dtb-min-lineardate (Jan 1, dtb-min-year) to dtb-max-lineardate (Dec 31, dtb-max-year), inclusively.
+*>
+01  ld-min              usage   signed-int.
+
+*>  Outputs
+*>
+01  result.
+    *>  The valid range is dtb-min-lineardate (Jan 1, dtb-min-year) to dtb-max-lineardate (Dec 31, dtb-max-year), inclusively.
+    *>
+    05  ld                  usage   signed-int.
+
+    *>  Success/Failure
+    *>
+    05  bool              pic x.
+
+procedure division using k ld-min returning result.
+0100-main.
+*>  ld = ld-min + mod(k - 1 - ld-min, 7);
+*>
+    compute ld2-min = k - 1 - ld-min.
+    move floor-divmod(ld2-min, c7) to divmod.
+    add m to ld-min giving ld.
+    move 'Y' to bool.
+    goback.
+end function kdayonorafter.
+
+*>*****************************************************************
+*> weekendingdate                                                 *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the linear date of the Friday on or before the given    *
+*> linear date - "the Friday that ends this pay period" payroll    *
+*> reports keep asking for, without hand-rolling a KDAYONORBEFORE  *
+*> call with Friday's day-of-week value each time.                 *
+*>*****************************************************************
+identification division.
+function-id. weekendingdate.
+
+environment division.
+configuration section.
+repository.
+    function kdayonorbefore
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  wed-friday          usage unsigned-short value 5.
+01  wed-kday-result.
+    05  wed-kld             signed-int.
+    05  wed-kday-success    pic x.
+
+linkage section.
+01  wed-ld              usage signed-int.
+01  wed-result          usage signed-int.
+
+procedure division using wed-ld returning wed-result.
+0100-main.
+    move kdayonorbefore(wed-friday, wed-ld) to wed-kday-result.
+    move wed-kld to wed-result.
+    goback.
+end function weekendingdate.
