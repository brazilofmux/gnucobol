@@ -0,0 +1,110 @@
+*>*****************************************************************
+*> elapsedduration                                                *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Breaks the span between two linear dates down into whole        *
+*> years, months, and days, the way an age or contract-aging       *
+*> report wants it ("2 years, 3 months, 11 days"), rather than a   *
+*> bare day count.  If ld-end falls before ld-start the two are    *
+*> swapped first, so the breakdown is always non-negative.  Month- *
+*> end borrowing uses the same days-in-month rule ADDMONTHS uses,  *
+*> so the two agree at the boundaries.                             *
+*>*****************************************************************
+identification division.
+function-id. elapsedduration.
+
+environment division.
+configuration section.
+repository.
+    function isleapyear
+    function linear_to_fielded
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  ed-days-in-month-values.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 28.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 30.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 30.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 30.
+    05  filler          pic 99 comp-5 value 31.
+    05  filler          pic 99 comp-5 value 30.
+    05  filler          pic 99 comp-5 value 31.
+01  ed-days-in-month-table redefines ed-days-in-month-values.
+    05  ed-days-in-month    occurs 12 times pic 99 comp-5.
+
+01  ed-lo                usage signed-int.
+01  ed-hi                usage signed-int.
+
+01  ed-start-fielded.
+    05  ed-s-year            pic s9(9)   comp-5.
+    05  ed-s-month           pic 99      comp-5.
+    05  ed-s-dom             pic 99      comp-5.
+    05  ed-s-doy             pic 999     comp-5.
+    05  ed-s-dow             pic 9       comp-5.
+
+01  ed-end-fielded.
+    05  ed-e-year            pic s9(9)   comp-5.
+    05  ed-e-month           pic 99      comp-5.
+    05  ed-e-dom             pic 99      comp-5.
+    05  ed-e-doy             pic 999     comp-5.
+    05  ed-e-dow             pic 9       comp-5.
+
+01  ed-borrow-month      pic 99      comp-5.
+01  ed-borrow-year       pic s9(9)   comp-5.
+01  ed-borrow-days       pic 99      comp-5.
+
+linkage section.
+01  ed-ld-start          usage       signed-int.
+01  ed-ld-end            usage       signed-int.
+
+01  results.
+    05  ed-years             pic s9(9)   comp-5.
+    05  ed-months            pic s99     comp-5.
+    05  ed-days              pic 99      comp-5.
+
+procedure division using ed-ld-start ed-ld-end returning results.
+0100-main.
+    if ed-ld-start > ed-ld-end
+        move ed-ld-start to ed-hi
+        move ed-ld-end   to ed-lo
+        move ed-lo to ed-ld-start
+        move ed-hi to ed-ld-end
+    end-if.
+
+    move linear_to_fielded(ed-ld-start) to ed-start-fielded.
+    move linear_to_fielded(ed-ld-end)   to ed-end-fielded.
+
+    compute ed-years  = ed-e-year - ed-s-year.
+    compute ed-months = ed-e-month - ed-s-month.
+    compute ed-days   = ed-e-dom - ed-s-dom.
+
+    if ed-days < 0
+        subtract 1 from ed-months
+        if ed-e-month = 1
+            move 12 to ed-borrow-month
+            subtract 1 from ed-e-year giving ed-borrow-year
+        else
+            subtract 1 from ed-e-month giving ed-borrow-month
+            move ed-e-year to ed-borrow-year
+        end-if
+        move ed-days-in-month(ed-borrow-month) to ed-borrow-days
+        if (ed-borrow-month = 2) and (isleapyear(ed-borrow-year) = 'Y')
+            add 1 to ed-borrow-days
+        end-if
+        add ed-borrow-days to ed-days
+    end-if.
+
+    if ed-months < 0
+        subtract 1 from ed-years
+        add 12 to ed-months
+    end-if.
+
+    goback.
+end function elapsedduration.
