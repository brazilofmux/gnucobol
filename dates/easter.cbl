@@ -0,0 +1,80 @@
+*>*****************************************************************
+*> easterdate                                                     *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Returns the linear date of Easter Sunday for the given year,   *
+*> using the Anonymous Gregorian algorithm (the Meeus/Jones/       *
+*> Butcher method) for the date of the ecclesiastical full moon.  *
+*> Meaningful for years the Gregorian calendar actually governs   *
+*> (1583 onward); outside that range the arithmetic is not run at *
+*> all and RESULTS comes back with ED-SUCCESS = 'N'.               *
+*>*****************************************************************
+identification division.
+function-id. easterdate.
+
+environment division.
+configuration section.
+repository.
+    function fielded_to_linear
+    function all intrinsic.
+
+data division.
+working-storage section.
+copy daterange.
+
+*>  PIC 99 COMP-5 is a 1-byte native-binary field in this dialect, big
+*>  enough for the algorithm's original 0-99 range but not for ED-B
+*>  (ED-YEAR / 100) once ED-YEAR can run up to DTB-MAX-YEAR - widened
+*>  to match ED-TEMP/ED-YEAR/ED-LINEARDATE below rather than leave an
+*>  overflow lurking in most of the widened year range.
+*>
+01  ed-a                 pic s9(9)   comp-5.
+01  ed-b                 pic s9(9)   comp-5.
+01  ed-c                 pic s9(9)   comp-5.
+01  ed-d                 pic s9(9)   comp-5.
+01  ed-e                 pic s9(9)   comp-5.
+01  ed-f                 pic s9(9)   comp-5.
+01  ed-g                 pic s9(9)   comp-5.
+01  ed-h                 pic s9(9)   comp-5.
+01  ed-i                 pic s9(9)   comp-5.
+01  ed-k                 pic s9(9)   comp-5.
+01  ed-l                 pic s9(9)   comp-5.
+01  ed-m                 pic s9(9)   comp-5.
+01  ed-month             pic s9(9)   comp-5.
+01  ed-dom               pic s9(9)   comp-5.
+01  ed-temp              pic s9(9)   comp-5.
+
+linkage section.
+01  ed-year              pic s9(9)   comp-5.
+
+01  results.
+    05  ed-lineardate        pic s9(9)   comp-5.
+    05  ed-success           pic x.
+
+procedure division using ed-year returning results.
+0100-main.
+    move 'N' to ed-success.
+    if (1583 <= ed-year) and (ed-year <= dtb-max-year)
+        divide ed-year by 19 giving ed-temp remainder ed-a
+        divide ed-year by 100 giving ed-b
+        divide ed-year by 100 giving ed-temp remainder ed-c
+        divide ed-b by 4 giving ed-d
+        divide ed-b by 4 giving ed-temp remainder ed-e
+        compute ed-f = (ed-b + 8) / 25
+        compute ed-g = (ed-b - ed-f + 1) / 3
+        compute ed-h = function mod(19 * ed-a + ed-b - ed-d - ed-g + 15, 30)
+        divide ed-c by 4 giving ed-i
+        divide ed-c by 4 giving ed-temp remainder ed-k
+        compute ed-l =
+            function mod(32 + 2 * ed-e + 2 * ed-i - ed-h - ed-k, 7)
+        compute ed-m = (ed-a + 11 * ed-h + 22 * ed-l) / 451
+        compute ed-month = (ed-h + ed-l - 7 * ed-m + 114) / 31
+        compute ed-dom =
+            function mod(ed-h + ed-l - 7 * ed-m + 114, 31) + 1
+
+        move fielded_to_linear(ed-year, ed-month, ed-dom) to ed-lineardate
+        move 'Y' to ed-success
+    end-if.
+    goback.
+end function easterdate.
