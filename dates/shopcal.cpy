@@ -0,0 +1,40 @@
+      *>*****************************************************************
+      *> shopcal                                                        *
+      *> Copyright (C) 2020 Stephen Dennis                              *
+      *> Available under MIT License.                                   *
+      *>                                                                *
+      *> Shared shop-calendar configuration: which days of the week are *
+      *> the weekend, and which direction a fixed-date holiday landing  *
+      *> on a weekend day shifts to reach the observed business day     *
+      *> (-1 = back a day, +1 = forward a day, 0 = no shift).           *
+      *> ISBUSINESSDAY and HOLIDAYCALENDAROF both read this rather than *
+      *> each hardcoding Saturday/Sunday.  Indexed 1-7 for a day-of-    *
+      *> week value of 0 (Sunday) through 6 (Saturday).                 *
+      *>                                                                *
+      *> The values below are this shop's standard Saturday/Sunday      *
+      *> weekend.  A site on a different schedule - e.g. the satellite  *
+      *> office's Friday/Saturday weekend for one cost center's batch   *
+      *> runs - keeps its own copy of this member with SHOPCAL-IS-      *
+      *> WEEKEND and SHOPCAL-SHIFTDIR set accordingly.                  *
+      *>*****************************************************************
+       01  shopcal-weekend-def.
+           05  filler pic x  value 'Y'.     *> Sunday
+           05  filler pic x  value 'N'.     *> Monday
+           05  filler pic x  value 'N'.     *> Tuesday
+           05  filler pic x  value 'N'.     *> Wednesday
+           05  filler pic x  value 'N'.     *> Thursday
+           05  filler pic x  value 'N'.     *> Friday
+           05  filler pic x  value 'Y'.     *> Saturday
+       01  shopcal-weekend-table redefines shopcal-weekend-def.
+           05  shopcal-is-weekend  pic x occurs 7 times.
+
+       01  shopcal-shiftdir-def.
+           05  filler pic s9 value 1.       *> Sunday    - shift forward
+           05  filler pic s9 value 0.       *> Monday
+           05  filler pic s9 value 0.       *> Tuesday
+           05  filler pic s9 value 0.       *> Wednesday
+           05  filler pic s9 value 0.       *> Thursday
+           05  filler pic s9 value 0.       *> Friday
+           05  filler pic s9 value -1.      *> Saturday  - shift back
+       01  shopcal-shiftdir-table redefines shopcal-shiftdir-def.
+           05  shopcal-shiftdir    pic s9 occurs 7 times.
