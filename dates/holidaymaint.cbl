@@ -0,0 +1,227 @@
+*>*****************************************************************
+*> holidaymaint                                                   *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>                                                                *
+*> Adds, changes, removes, or lists entries in HOLIDAYCAL.DAT, the *
+*> definitions file HOLIDAYCALENDAROF reads, so a new statutory     *
+*> holiday or a one-off office closure can be entered without       *
+*> touching or recompiling that program.                            *
+*>                                                                *
+*> Command line: ACTION [ARGUMENT]                                 *
+*>                                                                *
+*>   LIST                        - display every entry, one per line*
+*>   ADD    definition           - append a new entry               *
+*>   CHANGE definition           - replace the entry with the same  *
+*>                                  name as the new definition       *
+*>   REMOVE name                 - drop the entry with that name     *
+*>                                                                *
+*> A definition is a TYPE,NAME,MONTH,DAY,WEEKDAY,OCCURRENCE,YEAR,   *
+*> OFFSET line in the same format HOLIDAYCALENDAROF reads - see     *
+*> that program's header for what each TYPE (F/G/N/E) expects.      *
+*> Since NAME can itself contain spaces ("Independence Day"),       *
+*> everything after the action keyword is taken as one argument,    *
+*> rather than splitting the command line on every space the way    *
+*> this library's other command-line-driven programs do.            *
+*>*****************************************************************
+identification division.
+program-id. holidaymaint.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+input-output section.
+file-control.
+
+    select holiday-defn-file assign to 'holidaycal.dat'
+        organization is line sequential
+        access is sequential.
+
+data division.
+file section.
+fd  holiday-defn-file.
+
+01  holiday-defn-record      pic x(80).
+
+working-storage section.
+01  ws-cmdline           pic x(200).
+01  ws-ptr               usage signed-int.
+01  ws-arg-action        pic x(8).
+01  ws-arg-rest          pic x(190).
+
+01  ws-eof-defn          pic x       value 'N'.
+    88  eof-defn             value 'Y'.
+
+01  hm-lines             occurs 30 times pic x(80).
+01  hm-count             usage signed-int value 0.
+01  hm-filtered          occurs 30 times pic x(80).
+01  hm-filtered-count    usage signed-int value 0.
+01  hm-idx               usage signed-int.
+
+01  hm-tok-type          pic x.
+01  hm-tok-name          pic x(16).
+01  hm-target-name       pic x(16).
+01  hm-found             pic x       value 'N'.
+    88  entry-found          value 'Y'.
+
+procedure division.
+0000-start-here.
+    move 0 to return-code.
+
+    move spaces to ws-cmdline.
+    accept ws-cmdline from command-line.
+
+    move spaces to ws-arg-action.
+    move 1 to ws-ptr.
+    unstring ws-cmdline delimited by space
+        into ws-arg-action
+        with pointer ws-ptr
+    end-unstring.
+    move function upper-case(ws-arg-action) to ws-arg-action.
+
+    move spaces to ws-arg-rest.
+    if ws-ptr <= 200
+        move ws-cmdline(ws-ptr:) to ws-arg-rest
+    end-if.
+    move function trim(ws-arg-rest) to ws-arg-rest.
+
+    perform 0100-loadlines.
+
+    evaluate ws-arg-action
+        when 'LIST'
+            perform 0500-list
+        when 'ADD'
+            perform 0600-add
+        when 'CHANGE'
+            perform 0700-change
+        when 'REMOVE'
+            perform 0800-remove
+        when other
+            display 'Usage: holidaymaint ADD|CHANGE|REMOVE|LIST [argument]'
+            move 8 to return-code
+    end-evaluate.
+
+    goback.
+
+*>*****************************************************************
+*> 0100-loadlines / 0110-readdefnline                              *
+*>*****************************************************************
+0100-loadlines.
+    move 0 to hm-count.
+    move 'N' to ws-eof-defn.
+    open input holiday-defn-file.
+    perform 0110-readdefnline
+    perform until eof-defn
+        add 1 to hm-count
+        move holiday-defn-record to hm-lines(hm-count)
+        perform 0110-readdefnline
+    end-perform.
+    close holiday-defn-file.
+
+0110-readdefnline.
+    if not eof-defn
+        read holiday-defn-file
+            at end
+                move 'Y' to ws-eof-defn
+        end-read
+    end-if.
+
+*>*****************************************************************
+*> 0200-savelines                                                  *
+*>                                                                *
+*> Rewrites HOLIDAYCAL.DAT from HM-LINES.                          *
+*>*****************************************************************
+0200-savelines.
+    open output holiday-defn-file.
+    perform varying hm-idx from 1 by 1 until hm-idx > hm-count
+        move hm-lines(hm-idx) to holiday-defn-record
+        write holiday-defn-record
+    end-perform.
+    close holiday-defn-file.
+
+*>*****************************************************************
+*> 0500-list                                                       *
+*>*****************************************************************
+0500-list.
+    display 'Row  Definition'.
+    perform varying hm-idx from 1 by 1 until hm-idx > hm-count
+        display hm-idx ' ' hm-lines(hm-idx)
+    end-perform.
+
+*>*****************************************************************
+*> 0600-add                                                        *
+*>*****************************************************************
+0600-add.
+    move ws-arg-rest(1:1) to hm-tok-type.
+    if hm-tok-type <> 'F' and hm-tok-type <> 'N'
+            and hm-tok-type <> 'G' and hm-tok-type <> 'E'
+        display 'Definition must begin with F, N, G, or E.'
+        move 8 to return-code
+    else
+        if hm-count >= 30
+            display 'Holiday-calendar maintenance file is full.'
+            move 8 to return-code
+        else
+            add 1 to hm-count
+            move ws-arg-rest to hm-lines(hm-count)
+            perform 0200-savelines
+            display 'Added.'
+        end-if
+    end-if.
+
+*>*****************************************************************
+*> 0700-change                                                     *
+*>                                                                *
+*> A change is a remove of any existing entry with the new         *
+*> definition's name, followed by an add of the new definition.    *
+*>*****************************************************************
+0700-change.
+    unstring ws-arg-rest delimited by ','
+        into hm-tok-type hm-target-name
+    end-unstring.
+    perform 0810-removebyname.
+    perform 0600-add.
+
+*>*****************************************************************
+*> 0800-remove                                                     *
+*>*****************************************************************
+0800-remove.
+    move ws-arg-rest to hm-target-name.
+    perform 0810-removebyname.
+    if entry-found
+        perform 0200-savelines
+        display 'Removed.'
+    else
+        display 'No entry named "' function trim(hm-target-name) '" found.'
+        move 8 to return-code
+    end-if.
+
+*>*****************************************************************
+*> 0810-removebyname                                               *
+*>                                                                *
+*> Filters HM-LINES down to entries not named HM-TARGET-NAME,      *
+*> comparing against each line's second comma-delimited field.     *
+*>*****************************************************************
+0810-removebyname.
+    move 'N' to hm-found.
+    move 0 to hm-filtered-count.
+    perform varying hm-idx from 1 by 1 until hm-idx > hm-count
+        move spaces to hm-tok-name
+        unstring hm-lines(hm-idx) delimited by ','
+            into hm-tok-type hm-tok-name
+        end-unstring
+        if hm-tok-name = hm-target-name
+            move 'Y' to hm-found
+        else
+            add 1 to hm-filtered-count
+            move hm-lines(hm-idx) to hm-filtered(hm-filtered-count)
+        end-if
+    end-perform.
+    move hm-filtered-count to hm-count.
+    perform varying hm-idx from 1 by 1 until hm-idx > hm-count
+        move hm-filtered(hm-idx) to hm-lines(hm-idx)
+    end-perform.
+
+end program holidaymaint.
