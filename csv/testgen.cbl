@@ -6,7 +6,20 @@ identification division.
 program-id. testgen.
 
 environment division.
+input-output section.
+file-control.
+
+    select healthlog-file assign to 'healthcheck.log'
+        organization is line sequential
+        access is sequential.
+
 data division.
+
+file section.
+fd  healthlog-file.
+
+copy healthlog.
+
 working-storage section.
 01  csvhandle       usage pointer.
 01  filename        pic x(40).
@@ -16,13 +29,84 @@ working-storage section.
     88  success             value 0.
     88  failure             value -1.
 
+*>  Some of the files we hand off to other departments carry a
+*>  trailing count record so the receiver can catch a truncated
+*>  transfer.  005-gentrailer writes it as an ordinary one-field row
+*>  holding the total number of data rows written.
+*>
+01  ws-row-count        usage signed-int value 0.
+01  ws-row-count-text   pic 9(8).
+
+*>  An optional first argument names the field delimiter (',' by
+*>  default; '|' and tab are the two vendor feeds that need this)
+*>  so the same generator can be pointed at a pipe- or tab-
+*>  delimited feed instead of a comma-specific fork of the code.
+*>
+01  ws-arg-delim        pic x(1).
+01  ws-delimiter        usage signed-int value 44.
+
+*>  A second argument selects the output codepage: 'A' converts to
+*>  ASCII and 'E' to EBCDIC as the file is written, so a trading
+*>  partner extract lands as clean ASCII even when this job runs in
+*>  an EBCDIC-based environment - the native codepage (no
+*>  conversion) is the default when the argument is omitted.
+*>
+01  ws-arg-codepage     pic x(1).
+01  ws-codepage         usage signed-int value 0.
+    88  cp-native           value 0.
+    88  cp-ascii            value 1.
+    88  cp-ebcdic           value 2.
+
+01  ws-run-ok           pic x       value 'Y'.
+    88  run-ok              value 'Y'.
+
+01  time-stamp.
+    05  ts-date.
+        10  ts-year         pic 9999.
+        10  ts-month        pic 99.
+        10  ts-dom          pic 99.
+    05  ts-time.
+        10  ts-hours        pic 99.
+        10  ts-minutes      pic 99.
+        10  ts-seconds      pic 99v99.
+    05  ts-timezone.
+        10  ts-tz-sign      pic x.
+        10  ts-tz-hours     pic 99.
+        10  ts-tz-minutes   pic 99.
+
 procedure division.
+000-getargs.
+    move spaces to ws-arg-delim.
+    display 1 upon argument-number.
+    accept ws-arg-delim from argument-value.
+    if ws-arg-delim not = spaces and ws-arg-delim not = low-values
+        compute ws-delimiter = function ord(ws-arg-delim) - 1
+    end-if.
+
+    move spaces to ws-arg-codepage.
+    display 2 upon argument-number.
+    accept ws-arg-codepage from argument-value.
+    move function upper-case(ws-arg-codepage) to ws-arg-codepage
+    if ws-arg-codepage = 'A'
+        move 1 to ws-codepage
+    else
+        if ws-arg-codepage = 'E'
+            move 2 to ws-codepage
+        else
+            move 0 to ws-codepage
+        end-if
+    end-if.
+
 001-open.
+    move function current-date to time-stamp.
+
     string 'generated.csv' x'00' delimited by size into filename.
     call 'csvgen_createfile' using
         by reference csvhandle
         by reference filename
         by value 2
+        by value ws-delimiter
+        by value ws-codepage
         returning bool.
 
     if success
@@ -35,12 +119,43 @@ procedure division.
 
         if failure
             display 'Cannot close test.csv.'
+            move 'N' to ws-run-ok
         end-if
     else
         display 'Cannot create test.csv.'
+        move 'N' to ws-run-ok
     end-if.
+
+    perform 006-write-healthlog.
     goback.
 
+*>*****************************************************************
+*> 006-write-healthlog                                             *
+*>                                                                *
+*> Appends this run's pass/fail outcome to the shared daily        *
+*> health-check log, alongside MAIN/MAIN2/TESTPARSER's entries.    *
+*>*****************************************************************
+006-write-healthlog.
+    string ts-year '-' ts-month '-' ts-dom delimited by size
+        into hl-date.
+    string ts-hours ':' ts-minutes ':' ts-seconds(1:2) delimited by size
+        into hl-time.
+    move 'TESTGEN' to hl-job.
+    if run-ok
+        move 'PASS' to hl-status
+        move 1 to hl-pass-count
+        move 0 to hl-fail-count
+    else
+        move 'FAIL' to hl-status
+        move 0 to hl-pass-count
+        move 1 to hl-fail-count
+    end-if.
+    move 0 to hl-exception-count.
+
+    open extend healthlog-file.
+    write healthlog-record.
+    close healthlog-file.
+
 002-genfield1.
     string 'Foo' x'00' delimited by size into buffer.
     call 'csvgen_putfield' using
@@ -85,10 +200,46 @@ procedure division.
 
     if failure
         display 'Cannot end row.'
+    else
+        add 1 to ws-row-count
     end-if.
 
 004-genfile.
 
     perform 003-genline.
 
+    perform 005-gentrailer.
+
+005-gentrailer.
+
+    call 'csvgen_beginrow' using
+        by value     csvhandle
+        returning bool
+    end-call
+
+    if failure
+        display 'Cannot begin trailer row.'
+    end-if
+
+    move ws-row-count to ws-row-count-text
+    string ws-row-count-text x'00' delimited by size into buffer
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    if failure
+        display 'Cannot write trailer count field.'
+    end-if
+
+    call 'csvgen_endrow' using
+        by value     csvhandle
+        returning bool
+    end-call
+
+    if failure
+        display 'Cannot end trailer row.'
+    end-if.
+
 end program testgen.
