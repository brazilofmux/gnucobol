@@ -0,0 +1,361 @@
+*>*****************************************************************
+*> csvexport - Export any fixed-column sequential file to CSV,     *
+*> driven by a simple column-layout description, instead of a      *
+*> bespoke CSVGEN_* driver per flat file.                          *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>*****************************************************************
+identification division.
+program-id. csvexport.
+
+environment division.
+input-output section.
+file-control.
+
+    select input-file assign to ws-arg-input
+        organization is line sequential
+        access is sequential.
+
+    select layout-file assign to ws-arg-layout
+        organization is line sequential
+        access is sequential.
+
+    select sort-file assign to 'sortwk1'.
+
+data division.
+file section.
+fd  input-file.
+
+01  input-record        pic x(2000).
+
+fd  layout-file.
+
+01  layout-record       pic x(80).
+
+*>  When a sort key column is named on the command line, input
+*>  records are staged through this sort work file instead of being
+*>  written straight through - the key column's text is copied into
+*>  SK-KEY so the whole record can be reordered with an ordinary
+*>  COBOL SORT ahead of the CSVGEN calls, instead of bolting a
+*>  separate SORT step onto the job stream.
+*>
+sd  sort-file.
+
+01  sort-record.
+    05  sk-key              pic x(20).
+    05  sk-data             pic x(2000).
+
+working-storage section.
+01  csvhandle           usage pointer.
+01  filename            pic x(40).
+01  buffer              pic x(2000).
+
+01  bool                usage signed-int.
+    88  success             value 0.
+    88  failure             value -1.
+
+*>  Command-line arguments: input file, layout file, output CSV
+*>  file, and an optional field delimiter (',' by default; '|' and
+*>  tab are the two vendor feeds that need this).
+*>
+01  ws-arg-input        pic x(40) value 'input.dat'.
+01  ws-arg-layout       pic x(40) value 'layout.txt'.
+01  ws-arg-output       pic x(40) value 'export.csv'.
+01  ws-arg-delim        pic x(1).
+01  ws-delimiter        usage signed-int value 44.
+
+*>  A fifth argument selects the output codepage: 'A' converts to
+*>  ASCII and 'E' to EBCDIC as the file is written, so a trading
+*>  partner extract lands as clean ASCII even when this job runs in
+*>  an EBCDIC-based environment - the native codepage (no
+*>  conversion) is the default when the argument is omitted.
+*>
+01  ws-arg-codepage     pic x(1).
+01  ws-codepage         usage signed-int value 0.
+
+*>  A sixth argument names the layout column to sort by before the
+*>  CSV is written, so extracts that must land in account-number or
+*>  date order come out that way without a separate SORT step around
+*>  this job.  Left blank, records are written in input order exactly
+*>  as before.
+*>
+01  ws-arg-sortcol      pic x(20).
+01  ws-sort-switch      pic x       value 'N'.
+    88  sort-active         value 'Y'.
+01  ws-sort-colidx      usage signed-int value 0.
+
+*>  The layout file holds one line per output column, formatted
+*>  START,LENGTH,NAME - the starting position and length of that
+*>  column within the input record, and the name to use for it in
+*>  the CSV header row.  Up to 20 columns are supported.
+*>
+01  wsl-columns         occurs 20 times.
+    05  wsl-start           pic 9(4)    comp-5.
+    05  wsl-length          pic 9(4)    comp-5.
+    05  wsl-name            pic x(20).
+
+01  wsl-count           usage signed-int value 0.
+01  wsl-idx             usage signed-int.
+
+01  ws-tok-start        pic x(4).
+01  ws-tok-length       pic x(4).
+
+01  ws-eof-input        pic x       value 'N'.
+    88  eof-input           value 'Y'.
+01  ws-eof-layout       pic x       value 'N'.
+    88  eof-layout          value 'Y'.
+01  ws-eof-sort         pic x       value 'N'.
+    88  eof-sort            value 'Y'.
+
+procedure division.
+0000-start-here.
+    move 0 to return-code.
+
+    display 1 upon argument-number.
+    accept ws-arg-input from argument-value.
+    if ws-arg-input = spaces or ws-arg-input = low-values
+        move 'input.dat' to ws-arg-input
+    end-if.
+
+    display 2 upon argument-number.
+    accept ws-arg-layout from argument-value.
+    if ws-arg-layout = spaces or ws-arg-layout = low-values
+        move 'layout.txt' to ws-arg-layout
+    end-if.
+
+    display 3 upon argument-number.
+    accept ws-arg-output from argument-value.
+    if ws-arg-output = spaces or ws-arg-output = low-values
+        move 'export.csv' to ws-arg-output
+    end-if.
+
+    move spaces to ws-arg-delim.
+    display 4 upon argument-number.
+    accept ws-arg-delim from argument-value.
+    if ws-arg-delim not = spaces and ws-arg-delim not = low-values
+        compute ws-delimiter = function ord(ws-arg-delim) - 1
+    end-if.
+
+    move spaces to ws-arg-codepage.
+    display 5 upon argument-number.
+    accept ws-arg-codepage from argument-value.
+    move function upper-case(ws-arg-codepage) to ws-arg-codepage
+    if ws-arg-codepage = 'A'
+        move 1 to ws-codepage
+    else
+        if ws-arg-codepage = 'E'
+            move 2 to ws-codepage
+        else
+            move 0 to ws-codepage
+        end-if
+    end-if.
+
+    move spaces to ws-arg-sortcol.
+    display 6 upon argument-number.
+    accept ws-arg-sortcol from argument-value.
+    if ws-arg-sortcol not = spaces and ws-arg-sortcol not = low-values
+        move 'Y' to ws-sort-switch
+    end-if.
+
+    perform 0100-readlayout.
+
+    if wsl-count = 0
+        display 'No columns defined in layout file.'
+        move 8 to return-code
+        go to 9000-end
+    end-if.
+
+    if sort-active
+        perform varying wsl-idx from 1 by 1 until wsl-idx > wsl-count
+            if wsl-name(wsl-idx) = ws-arg-sortcol
+                move wsl-idx to ws-sort-colidx
+            end-if
+        end-perform
+        if ws-sort-colidx = 0
+            display 'Sort column ' ws-arg-sortcol ' not in layout.'
+            move 8 to return-code
+            go to 9000-end
+        end-if
+    end-if.
+
+    perform 0200-open.
+
+    if success
+        perform 0300-header
+
+        open input input-file
+
+        if sort-active
+            sort sort-file on ascending key sk-key
+                input procedure 0600-sortin
+                output procedure 0700-sortout
+        else
+            perform 0500-readinput
+
+            perform until eof-input
+                perform 0400-datarow
+                perform 0500-readinput
+            end-perform
+        end-if
+
+        close input-file
+
+        call 'csvgen_closefile' using
+            by value csvhandle
+            returning bool
+        end-call
+
+        if failure
+            display 'Cannot close ' ws-arg-output
+            move 20 to return-code
+        end-if
+    else
+        display 'Cannot create ' ws-arg-output
+        move 20 to return-code
+    end-if.
+
+9000-end.
+    goback.
+
+*>*****************************************************************
+*> 0100-readlayout                                                 *
+*>                                                                *
+*> Reads START,LENGTH,NAME lines from the layout file into the    *
+*> WSL-COLUMNS table.                                             *
+*>*****************************************************************
+0100-readlayout.
+    move 0 to wsl-count.
+    open input layout-file.
+    perform 0510-readlayoutline
+
+    perform until eof-layout or wsl-count >= 20
+        add 1 to wsl-count
+        unstring layout-record delimited by ','
+            into ws-tok-start ws-tok-length wsl-name(wsl-count)
+        move function numval(ws-tok-start) to wsl-start(wsl-count)
+        move function numval(ws-tok-length) to wsl-length(wsl-count)
+        perform 0510-readlayoutline
+    end-perform.
+
+    if not eof-layout
+        display 'Layout file has more than 20 columns; extra lines ignored.'
+    end-if.
+
+    close layout-file.
+
+*>*****************************************************************
+*> 0200-open                                                       *
+*>*****************************************************************
+0200-open.
+    string ws-arg-output delimited by space x'00' delimited by size
+        into filename.
+    call 'csvgen_createfile' using
+        by reference csvhandle
+        by reference filename
+        by value 2
+        by value ws-delimiter
+        by value ws-codepage
+        returning bool.
+
+*>*****************************************************************
+*> 0300-header                                                     *
+*>*****************************************************************
+0300-header.
+    call 'csvgen_beginrow' using
+        by value     csvhandle
+        returning bool
+    end-call
+
+    perform varying wsl-idx from 1 by 1 until wsl-idx > wsl-count
+        string wsl-name(wsl-idx) delimited by space x'00'
+            delimited by size into buffer
+        call 'csvgen_putfield' using
+            by value     csvhandle
+            by reference buffer
+            returning bool
+        end-call
+    end-perform
+
+    call 'csvgen_endrow' using
+        by value     csvhandle
+        returning bool
+    end-call.
+
+*>*****************************************************************
+*> 0400-datarow                                                    *
+*>                                                                *
+*> Writes one CSV row per input record, slicing out each column   *
+*> by its START/LENGTH from the layout table via reference        *
+*> modification.                                                  *
+*>*****************************************************************
+0400-datarow.
+    call 'csvgen_beginrow' using
+        by value     csvhandle
+        returning bool
+    end-call
+
+    perform varying wsl-idx from 1 by 1 until wsl-idx > wsl-count
+        string input-record(wsl-start(wsl-idx):wsl-length(wsl-idx))
+            delimited by space x'00' delimited by size into buffer
+        call 'csvgen_putfield' using
+            by value     csvhandle
+            by reference buffer
+            returning bool
+        end-call
+    end-perform
+
+    call 'csvgen_endrow' using
+        by value     csvhandle
+        returning bool
+    end-call.
+
+*>*****************************************************************
+*> 0600-sortin / 0700-sortout                                      *
+*>                                                                *
+*> Input procedure feeds every input record to the sort with its  *
+*> key column copied into SK-KEY; output procedure writes each     *
+*> record back out through 0400-DATAROW in the resulting order.   *
+*>*****************************************************************
+0600-sortin.
+    perform 0500-readinput
+
+    perform until eof-input
+        move spaces to sort-record
+        move input-record(wsl-start(ws-sort-colidx):
+            wsl-length(ws-sort-colidx)) to sk-key
+        move input-record to sk-data
+        release sort-record
+        perform 0500-readinput
+    end-perform.
+
+0700-sortout.
+    return sort-file
+        at end
+            move 'Y' to ws-eof-sort
+    end-return
+
+    perform until eof-sort
+        move sk-data to input-record
+        perform 0400-datarow
+        return sort-file
+            at end
+                move 'Y' to ws-eof-sort
+        end-return
+    end-perform.
+
+*>*****************************************************************
+*> 0500-readinput / 0510-readlayoutline                            *
+*>*****************************************************************
+0500-readinput.
+    read input-file
+        at end
+            move 'Y' to ws-eof-input
+    end-read.
+
+0510-readlayoutline.
+    read layout-file
+        at end
+            move 'Y' to ws-eof-layout
+    end-read.
+
+end program csvexport.
