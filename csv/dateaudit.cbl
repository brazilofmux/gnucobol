@@ -0,0 +1,389 @@
+*>*****************************************************************
+*> dateaudit - Bulk date-range validity/consistency audit for an  *
+*> onboarded fixed-column sequential file, driven by a simple      *
+*> column-layout description, instead of a bespoke MAIN-style      *
+*> validator written per new feed.                                 *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>*****************************************************************
+identification division.
+program-id. dateaudit.
+
+environment division.
+configuration section.
+repository.
+    function dateparse
+    function fielded_to_linear
+    function all intrinsic.
+
+input-output section.
+file-control.
+
+    select input-file assign to ws-arg-input
+        organization is line sequential
+        access is sequential.
+
+    select layout-file assign to ws-arg-layout
+        organization is line sequential
+        access is sequential.
+
+data division.
+file section.
+fd  input-file.
+
+01  input-record        pic x(2000).
+
+fd  layout-file.
+
+01  layout-record       pic x(80).
+
+working-storage section.
+
+*>  Command-line arguments: input file and layout file.
+*>
+01  ws-arg-input        pic x(40) value 'input.dat'.
+01  ws-arg-layout       pic x(40) value 'layout.txt'.
+
+*>  The layout file holds one line per date field to check,
+*>  formatted START,LENGTH,NAME,FORMAT - the starting position and
+*>  length of that field within the input record, the name to use
+*>  for it in the exception report, and the DATEPARSE format code
+*>  (see dateparse.cbl) it is written in.  Up to 20 fields are
+*>  supported.  Non-date columns in the file are simply not named
+*>  here and are never looked at.
+*>
+01  wsl-columns         occurs 20 times.
+    05  wsl-start           pic 9(4)    comp-5.
+    05  wsl-length          pic 9(4)    comp-5.
+    05  wsl-name            pic x(20).
+    05  wsl-format          pic xx.
+
+01  wsl-count           usage signed-int value 0.
+01  wsl-idx             usage signed-int.
+
+01  ws-tok-start        pic x(4).
+01  ws-tok-length       pic x(4).
+
+01  ws-rec-count        usage signed-int value 0.
+01  ws-exception-count  usage signed-int value 0.
+
+01  ws-eof-input        pic x       value 'N'.
+    88  eof-input           value 'Y'.
+01  ws-eof-layout       pic x       value 'N'.
+    88  eof-layout          value 'Y'.
+
+*>  A third argument of 'C' points this utility straight at a
+*>  vendor's CSV file via the CSVPARSER library instead of a fixed-
+*>  width LINE SEQUENTIAL extract, so one pass over an incoming feed
+*>  produces the exception report without a CSVIMPORT run in between.
+*>  In CSV mode, a field's layout START is its 1-based column
+*>  position in the CSV row rather than a byte offset; LENGTH is
+*>  unused.  A fourth argument names the field delimiter (',' by
+*>  default; '|' and tab are the two vendor feeds that need this).
+*>
+01  ws-arg-mode         pic x(1)    value 'F'.
+    88  csv-mode            value 'C' 'c'.
+01  ws-arg-delim        pic x(1).
+01  ws-delimiter        usage signed-int value 44.
+
+01  csvhandle           usage pointer.
+01  bufptr              usage pointer.
+01  filename            pic x(40).
+01  buffer              pic x(8000) based.
+
+01  bool                usage signed-int.
+    88  success             value 0.
+    88  failure             value -1.
+
+01  csv_event       usage signed-int value 0.
+    88  cpe_none           value 0.
+    88  cpe_call_getfield  value 1.
+    88  cpe_end_of_record  value 2.
+    88  cpe_end_of_file    value 3.
+    88  cpe_invalid        value 4.
+
+01  fieldnum        usage signed-int.
+01  ws-field        pic x(80).
+01  ws-csv-fields   occurs 20 times pic x(80).
+
+01  ws-diag-line        usage signed-int.
+01  ws-diag-column      usage signed-int.
+
+*>  CSVPARSER_GETFIELD hands back a pointer into a field of whatever
+*>  size the CSV actually held, but WS-FIELD is only PIC X(80) - a
+*>  vendor's free-text notes column running past that gets silently
+*>  chopped by the UNSTRING into it.  CSVPARSER_GETFIELDLEN reports
+*>  the field's actual length so that shows up as an exception too,
+*>  instead of a date check silently working from a truncated value.
+*>
+01  ws-field-actual-len usage signed-int.
+
+01  da-text             pic x(20).
+01  da-linear           pic s9(9)   comp-5.
+
+01  da-parse-result.
+    05  da-fielded-date.
+        10  da-year         pic s9(9)   comp-5.
+        10  da-month        pic 99      comp-5.
+        10  da-dom          pic 99      comp-5.
+    05  da-success      pic x.
+        88  da-is-valid         value 'Y'.
+        88  da-is-not-valid     value 'N'.
+
+procedure division.
+0000-start-here.
+    move 0 to return-code.
+
+    display 1 upon argument-number.
+    accept ws-arg-input from argument-value.
+    if ws-arg-input = spaces or ws-arg-input = low-values
+        move 'input.dat' to ws-arg-input
+    end-if.
+
+    display 2 upon argument-number.
+    accept ws-arg-layout from argument-value.
+    if ws-arg-layout = spaces or ws-arg-layout = low-values
+        move 'layout.txt' to ws-arg-layout
+    end-if.
+
+    move 'F' to ws-arg-mode.
+    display 3 upon argument-number.
+    accept ws-arg-mode from argument-value.
+    move function upper-case(ws-arg-mode) to ws-arg-mode.
+    if ws-arg-mode = spaces or ws-arg-mode = low-values
+        move 'F' to ws-arg-mode
+    end-if.
+
+    move spaces to ws-arg-delim.
+    display 4 upon argument-number.
+    accept ws-arg-delim from argument-value.
+    if ws-arg-delim not = spaces and ws-arg-delim not = low-values
+        compute ws-delimiter = function ord(ws-arg-delim) - 1
+    end-if.
+
+    perform 0100-readlayout.
+
+    if wsl-count = 0
+        display 'No date fields defined in layout file.'
+        move 8 to return-code
+        go to 9000-end
+    end-if.
+
+    display '=============================================='.
+    display 'Date-range validity audit exception report'.
+    display '=============================================='.
+
+    if csv-mode
+        perform 0150-opencsv
+        if success
+*>          skip the csv header line, then read the first data row.
+*>
+            perform 0520-getcsvrow
+            perform 0520-getcsvrow
+
+            perform until failure or cpe_end_of_file or cpe_invalid
+                add 1 to ws-rec-count
+                perform 0400-checkrow
+                perform 0520-getcsvrow
+            end-perform
+
+            call 'csvparser_closefile' using
+                by value csvhandle
+                returning bool
+            end-call
+
+            if cpe_invalid
+                display 'CSV file is not valid at line ' ws-diag-line
+                    ' column ' ws-diag-column '.'
+                move 8 to return-code
+            end-if
+        else
+            display 'Cannot open ' ws-arg-input
+            move 20 to return-code
+            go to 9000-end
+        end-if
+    else
+        open input input-file
+
+        perform 0500-readinput
+        perform until eof-input
+            add 1 to ws-rec-count
+            perform 0400-checkrow
+            perform 0500-readinput
+        end-perform
+
+        close input-file
+    end-if.
+
+    display '=============================================='.
+    display 'Records read:    ' ws-rec-count.
+    display 'Exceptions found: ' ws-exception-count.
+    display '=============================================='.
+
+    if ws-exception-count > 0
+        move 4 to return-code
+    end-if.
+
+9000-end.
+    goback.
+
+*>*****************************************************************
+*> 0150-opencsv                                                    *
+*>*****************************************************************
+0150-opencsv.
+    string ws-arg-input delimited by space x'00' delimited by size
+        into filename.
+    call 'csvparser_openfile' using
+        by reference csvhandle
+        by reference filename
+        by value ws-delimiter
+        returning bool.
+
+*>*****************************************************************
+*> 0100-readlayout                                                 *
+*>                                                                *
+*> Reads START,LENGTH,NAME,FORMAT lines from the layout file into *
+*> the WSL-COLUMNS table.                                          *
+*>*****************************************************************
+0100-readlayout.
+    move 0 to wsl-count.
+    open input layout-file.
+    perform 0510-readlayoutline
+
+    perform until eof-layout or wsl-count >= 20
+        add 1 to wsl-count
+        unstring layout-record delimited by ','
+            into ws-tok-start ws-tok-length wsl-name(wsl-count)
+                wsl-format(wsl-count)
+        move function numval(ws-tok-start) to wsl-start(wsl-count)
+        move function numval(ws-tok-length) to wsl-length(wsl-count)
+        if csv-mode and wsl-start(wsl-count) > 20
+            display 'Layout field ' wsl-name(wsl-count)
+                ' names CSV column ' wsl-start(wsl-count)
+                ', beyond the ' 20 '-column limit; it will be skipped.'
+        end-if
+        perform 0510-readlayoutline
+    end-perform.
+
+    if not eof-layout
+        display 'Layout file has more than 20 fields; extra lines ignored.'
+    end-if.
+
+    close layout-file.
+
+*>*****************************************************************
+*> 0400-checkrow                                                   *
+*>                                                                *
+*> Slices out each configured date field, runs it through          *
+*> DATEPARSE (which itself validates through ISVALIDDATE) and, for *
+*> anything that comes back good, on through FIELDED_TO_LINEAR too *
+*> so an out-of-range result there is caught as well.  Anything    *
+*> that fails either step is written to the exception report.      *
+*>*****************************************************************
+0400-checkrow.
+    perform varying wsl-idx from 1 by 1 until wsl-idx > wsl-count
+        move spaces to da-text
+        if csv-mode
+            if wsl-start(wsl-idx) <= fieldnum
+            and wsl-start(wsl-idx) <= 20
+                move ws-csv-fields(wsl-start(wsl-idx)) to da-text
+            end-if
+        else
+            move input-record(wsl-start(wsl-idx):wsl-length(wsl-idx))
+                to da-text
+        end-if
+        move dateparse(da-text, wsl-format(wsl-idx)) to da-parse-result
+        if da-is-not-valid
+            display 'Record ' ws-rec-count ': field '
+                wsl-name(wsl-idx) ' value "' da-text
+                '" is not a valid date'
+            add 1 to ws-exception-count
+        else
+            move fielded_to_linear(da-year, da-month, da-dom)
+                to da-linear
+        end-if
+    end-perform.
+
+*>*****************************************************************
+*> 0520-getcsvrow                                                  *
+*>                                                                *
+*> CSV-mode counterpart to 0500-readinput: reads one CSV row via    *
+*> the CSVPARSER library, landing each field in WS-CSV-FIELDS by    *
+*> position instead of slicing a fixed-width INPUT-RECORD.          *
+*>*****************************************************************
+0520-getcsvrow.
+
+    move 0 to fieldnum.
+    perform until failure or cpe_end_of_record or cpe_end_of_file
+                            or cpe_invalid
+
+        call 'csvparser_getevent' using
+            by value     csvhandle
+            by reference csv_event
+            by reference ws-diag-line
+            by reference ws-diag-column
+            returning bool
+        end-call
+
+        if success and cpe_call_getfield
+            call 'csvparser_getfield' using
+                by value      csvhandle
+                by reference  bufptr
+                returning bool
+            end-call
+
+            set address of buffer to bufptr
+
+            add 1 to fieldnum
+            unstring buffer delimited by x'00' into ws-field
+
+            call 'csvparser_getfieldlen' using
+                by value     csvhandle
+                by reference ws-field-actual-len
+                returning bool
+            end-call
+
+            if success and ws-field-actual-len > 80
+                display 'Line ' ws-diag-line ' field ' fieldnum
+                    ' is ' ws-field-actual-len
+                    ' characters, truncated to 80'
+                add 1 to ws-exception-count
+            end-if
+
+            if fieldnum <= 20
+                move ws-field to ws-csv-fields(fieldnum)
+            end-if
+        end-if
+
+    end-perform.
+
+    if success and cpe_end_of_record
+        call 'csvparser_getevent' using
+            by value     csvhandle
+            by reference csv_event
+            by reference ws-diag-line
+            by reference ws-diag-column
+            returning bool
+        end-call
+    end-if.
+
+*>*****************************************************************
+*> 0500-readinput / 0510-readlayoutline                            *
+*>*****************************************************************
+0500-readinput.
+    if not eof-input
+        read input-file
+            at end
+                move 'Y' to ws-eof-input
+        end-read
+    end-if.
+
+0510-readlayoutline.
+    if not eof-layout
+        read layout-file
+            at end
+                move 'Y' to ws-eof-layout
+        end-read
+    end-if.
+
+end program dateaudit.
