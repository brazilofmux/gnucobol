@@ -0,0 +1,399 @@
+*>*****************************************************************
+*> businesscalendar - Dump a year's business calendar to CSV.     *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>*****************************************************************
+identification division.
+program-id. businesscalendar.
+
+environment division.
+configuration section.
+repository.
+    function dateformat
+    function dayname
+    function fiscalperiodof
+    function holidayname
+    function isbusinessday
+    function isoweek
+    function isvaliddate
+    function juliandaynumber
+    function linear_to_fielded
+    function newyear
+    function yearend
+    function all intrinsic.
+
+data division.
+working-storage section.
+01  csvhandle       usage pointer.
+01  filename        pic x(40).
+01  buffer          pic x(80).
+
+01  bool            usage signed-int.
+    88  success             value 0.
+    88  failure             value -1.
+
+01  ws-arg              pic x(8).
+01  ws-arg-numeric redefines ws-arg.
+    05  ws-arg-year     pic 9(4).
+
+01  ws-year             pic s9(5)   comp-5.
+
+*>  An optional second argument names the field delimiter (','
+*>  by default; '|' and tab are the two vendor feeds that need
+*>  this) so the same export can be pointed at a pipe- or tab-
+*>  delimited feed instead of a comma-specific fork of the code.
+*>
+01  ws-arg-delim        pic x(1).
+01  ws-delimiter        usage signed-int value 44.
+
+*>  A third argument selects the output codepage: 'A' converts to
+*>  ASCII and 'E' to EBCDIC as the file is written, so a trading
+*>  partner extract lands as clean ASCII even when this job runs in
+*>  an EBCDIC-based environment - the native codepage (no
+*>  conversion) is the default when the argument is omitted.
+*>
+01  ws-arg-codepage     pic x(1).
+01  ws-codepage         usage signed-int value 0.
+
+*>  A fourth argument selects which optional derived-calendar
+*>  columns to add, one letter each in any combination: 'I' for the
+*>  ISO week number, 'F' for the fiscal period, 'J' for the Julian
+*>  Day Number - so a downstream system only pulling one or two of
+*>  these doesn't need its own bespoke export job.  A fifth argument
+*>  gives the fiscal year's start month (1-12) that the 'F' column
+*>  is computed against, defaulting to January.
+*>
+01  ws-arg-columns      pic x(3).
+01  ws-want-isoweek     pic x   value 'N'.
+    88  want-isoweek        value 'Y'.
+01  ws-want-fiscalperiod pic x  value 'N'.
+    88  want-fiscalperiod   value 'Y'.
+01  ws-want-jdn         pic x   value 'N'.
+    88  want-jdn            value 'Y'.
+01  cb-idx              usage signed-int.
+
+01  ws-arg-fiscalstart  pic x(2).
+01  ws-fiscalstart      pic 99  comp-5 value 1.
+
+01  time-stamp.
+    05  ts-date.
+        10  ts-year         pic 9999.
+        10  ts-month        pic 99.
+        10  ts-dom          pic 99.
+    05  ts-time.
+        10  ts-hours        pic 99.
+        10  ts-minutes      pic 99.
+        10  ts-seconds      pic 99v99.
+    05  ts-timezone.
+        10  ts-tz-sign      pic x.
+        10  ts-tz-hours     pic 99.
+        10  ts-tz-minutes   pic 99.
+
+01  ny-result.
+    05  ld-newyear      signed-int.
+    05  ny-success      pic x.
+
+01  ye-result.
+    05  ld-yearend      signed-int.
+    05  ye-success      pic x.
+
+01  ld                  usage signed-int.
+01  ld-lower            usage signed-int.
+01  ld-upper            usage signed-int.
+
+01  fielded-date.
+    05  fd-year         pic s9(5)   comp-5.
+    05  fd-month        pic 99      comp-5.
+    05  fd-dom          pic 99      comp-5.
+    05  fd-doy          pic 999     comp-5.
+    05  fd-dow          pic 9       comp-5.
+
+01  bd-bool             pic x.
+    88  bd-is-business-day  value 'Y'.
+
+01  hn-name             pic x(16).
+01  df-text             pic x(20).
+
+01  iw-result.
+    05  iw-week             pic 99      comp-5.
+    05  iw-isoyear          pic s9(9)   comp-5.
+
+01  fpo-result.
+    05  fpo-period          pic 99      comp-5.
+    05  fpo-fiscalyear      pic s9(9)   comp-5.
+
+01  jdn-value           usage signed-int.
+01  ws-numeral          pic z(9).
+
+procedure division.
+0000-start-here.
+    move 0 to return-code.
+    move spaces to ws-arg.
+    display 1 upon argument-number.
+    accept ws-arg from argument-value.
+    if ws-arg = spaces or ws-arg = low-values
+        move function current-date to time-stamp
+        move ts-year to ws-year
+    else
+        move ws-arg-year to ws-year
+    end-if.
+
+    move spaces to ws-arg-delim.
+    display 2 upon argument-number.
+    accept ws-arg-delim from argument-value.
+    if ws-arg-delim not = spaces and ws-arg-delim not = low-values
+        compute ws-delimiter = function ord(ws-arg-delim) - 1
+    end-if.
+
+    move spaces to ws-arg-codepage.
+    display 3 upon argument-number.
+    accept ws-arg-codepage from argument-value.
+    move function upper-case(ws-arg-codepage) to ws-arg-codepage
+    if ws-arg-codepage = 'A'
+        move 1 to ws-codepage
+    else
+        if ws-arg-codepage = 'E'
+            move 2 to ws-codepage
+        else
+            move 0 to ws-codepage
+        end-if
+    end-if.
+
+    move spaces to ws-arg-columns.
+    display 4 upon argument-number.
+    accept ws-arg-columns from argument-value.
+    move function upper-case(ws-arg-columns) to ws-arg-columns.
+    perform varying cb-idx from 1 by 1 until cb-idx > 3
+        evaluate ws-arg-columns(cb-idx:1)
+            when 'I'
+                move 'Y' to ws-want-isoweek
+            when 'F'
+                move 'Y' to ws-want-fiscalperiod
+            when 'J'
+                move 'Y' to ws-want-jdn
+        end-evaluate
+    end-perform.
+
+    move spaces to ws-arg-fiscalstart.
+    display 5 upon argument-number.
+    accept ws-arg-fiscalstart from argument-value.
+    if ws-arg-fiscalstart not = spaces and ws-arg-fiscalstart not = low-values
+        move function numval(ws-arg-fiscalstart) to ws-fiscalstart
+    end-if.
+
+    if isvaliddate(ws-year, 1, 1) = 'N'
+        display ws-year ' *not valid*'
+        move 8 to return-code
+        go to 9000-end
+    end-if.
+
+    move newyear(ws-year) to ny-result.
+    move yearend(ws-year) to ye-result.
+    if ny-success = 'N' or ye-success = 'N'
+        display ws-year ' *not valid*'
+        move 16 to return-code
+        go to 9000-end
+    end-if.
+    move ld-newyear to ld-lower.
+    move ld-yearend to ld-upper.
+
+    perform 0100-open.
+
+    if success
+        perform 0200-header
+
+        perform varying ld from ld-lower by 1 until ld > ld-upper
+            move linear_to_fielded(ld) to fielded-date
+            perform 0300-datarow
+        end-perform
+
+        call 'csvgen_closefile' using
+            by value csvhandle
+            returning bool
+        end-call
+
+        if failure
+            display 'Cannot close business-calendar.csv.'
+            move 20 to return-code
+        end-if
+    else
+        display 'Cannot create business-calendar.csv.'
+        move 20 to return-code
+    end-if.
+
+9000-end.
+    goback.
+
+*>*****************************************************************
+*> 0100-open                                                       *
+*>*****************************************************************
+0100-open.
+    string 'business-calendar.csv' x'00' delimited by size
+        into filename.
+    call 'csvgen_createfile' using
+        by reference csvhandle
+        by reference filename
+        by value 2
+        by value ws-delimiter
+        by value ws-codepage
+        returning bool.
+
+*>*****************************************************************
+*> 0200-header                                                     *
+*>*****************************************************************
+0200-header.
+    call 'csvgen_beginrow' using
+        by value     csvhandle
+        returning bool
+    end-call
+
+    string 'Date' x'00' delimited by size into buffer
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    string 'DayOfWeek' x'00' delimited by size into buffer
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    string 'IsBusinessDay' x'00' delimited by size into buffer
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    string 'HolidayName' x'00' delimited by size into buffer
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    if want-isoweek
+        string 'ISOWeek' x'00' delimited by size into buffer
+        call 'csvgen_putfield' using
+            by value     csvhandle
+            by reference buffer
+            returning bool
+        end-call
+    end-if.
+
+    if want-fiscalperiod
+        string 'FiscalPeriod' x'00' delimited by size into buffer
+        call 'csvgen_putfield' using
+            by value     csvhandle
+            by reference buffer
+            returning bool
+        end-call
+    end-if.
+
+    if want-jdn
+        string 'JulianDayNumber' x'00' delimited by size into buffer
+        call 'csvgen_putfield' using
+            by value     csvhandle
+            by reference buffer
+            returning bool
+        end-call
+    end-if.
+
+    call 'csvgen_endrow' using
+        by value     csvhandle
+        returning bool
+    end-call.
+
+*>*****************************************************************
+*> 0300-datarow                                                    *
+*>*****************************************************************
+0300-datarow.
+    move isbusinessday(ld) to bd-bool.
+    move holidayname(fd-year, ld) to hn-name.
+    move dateformat(fielded-date, '01') to df-text.
+
+    call 'csvgen_beginrow' using
+        by value     csvhandle
+        returning bool
+    end-call
+
+    string df-text delimited by space x'00' delimited by size
+        into buffer
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    string dayname(fd-dow) delimited by size x'00' delimited by size
+        into buffer
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    if bd-is-business-day
+        string 'Y' x'00' delimited by size into buffer
+    else
+        string 'N' x'00' delimited by size into buffer
+    end-if
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    string hn-name delimited by space x'00' delimited by size
+        into buffer
+    call 'csvgen_putfield' using
+        by value     csvhandle
+        by reference buffer
+        returning bool
+    end-call
+
+    if want-isoweek
+        move isoweek(ld) to iw-result
+        move iw-week to ws-numeral
+        string function trim(ws-numeral) delimited by size
+            x'00' delimited by size into buffer
+        call 'csvgen_putfield' using
+            by value     csvhandle
+            by reference buffer
+            returning bool
+        end-call
+    end-if.
+
+    if want-fiscalperiod
+        move fiscalperiodof(ld, ws-fiscalstart) to fpo-result
+        move fpo-period to ws-numeral
+        string function trim(ws-numeral) delimited by size
+            x'00' delimited by size into buffer
+        call 'csvgen_putfield' using
+            by value     csvhandle
+            by reference buffer
+            returning bool
+        end-call
+    end-if.
+
+    if want-jdn
+        move juliandaynumber(ld) to jdn-value
+        move jdn-value to ws-numeral
+        string function trim(ws-numeral) delimited by size
+            x'00' delimited by size into buffer
+        call 'csvgen_putfield' using
+            by value     csvhandle
+            by reference buffer
+            returning bool
+        end-call
+    end-if.
+
+    call 'csvgen_endrow' using
+        by value     csvhandle
+        returning bool
+    end-call.
+
+end program businesscalendar.
