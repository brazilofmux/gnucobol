@@ -0,0 +1,426 @@
+*>*****************************************************************
+*> csvimport - Turn a vendor's CSV into a fixed-width record       *
+*> matching one of our copybooks, driven by the same START,        *
+*> LENGTH,NAME layout description CSVEXPORT uses for the reverse   *
+*> direction, instead of a one-off program per layout.             *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>*****************************************************************
+identification division.
+program-id. csvimport.
+
+environment division.
+configuration section.
+repository.
+    function dateparse
+    function all intrinsic.
+
+input-output section.
+file-control.
+
+    select layout-file assign to ws-arg-layout
+        organization is line sequential
+        access is sequential.
+
+    select output-file assign to ws-arg-output
+        organization is line sequential
+        access is sequential.
+
+    select reject-file assign to 'reject.csv'
+        organization is line sequential
+        access is sequential.
+
+data division.
+file section.
+fd  layout-file.
+
+01  layout-record       pic x(80).
+
+fd  output-file.
+
+01  output-record       pic x(2000).
+
+*>  Same reject-record shape TESTPARSER writes: row number, line/
+*>  column diagnostics (blank here - the CSVPARSER diagnostics belong
+*>  to a row that failed to parse at all, not one this program's own
+*>  field-count or date checks rejected), a reason code, and whatever
+*>  raw content was recoverable.
+*>
+fd  reject-file.
+
+01  reject-record.
+    05  rj-rownum       pic 9(6).
+    05  filler          pic x.
+    05  rj-line         pic z(6).
+    05  filler          pic x.
+    05  rj-column       pic z(6).
+    05  filler          pic x.
+    05  rj-reason       pic x(30).
+    05  filler          pic x.
+    05  rj-content      pic x(80).
+
+working-storage section.
+01  csvhandle           usage pointer.
+01  bufptr              usage pointer.
+01  filename            pic x(40).
+01  buffer              pic x(8000) based.
+
+01  bool                usage signed-int.
+    88  success             value 0.
+    88  failure             value -1.
+
+*>  Command-line arguments: CSV input file, layout file, fixed-
+*>  width output file, and an optional field delimiter (','
+*>  by default; '|' and tab are the two vendor feeds that need
+*>  this).
+*>
+01  ws-arg-input        pic x(40) value 'input.csv'.
+01  ws-arg-layout       pic x(40) value 'layout.txt'.
+01  ws-arg-output       pic x(40) value 'output.dat'.
+01  ws-arg-delim        pic x(1).
+01  ws-delimiter        usage signed-int value 44.
+
+*>  A fifth argument of 'Y' turns on reject-file mode, the same
+*>  switch TESTPARSER uses: a malformed row no longer just bumps the
+*>  bad-row count, it is also logged to reject.csv with a reason code
+*>  distinguishing a structural problem (wrong field count) from a
+*>  bad value in one of the layout's designated date columns.
+*>
+01  ws-arg-rejectmode   pic x(1).
+    88  reject-mode         value 'Y'.
+01  ws-reject-open      pic x       value 'N'.
+    88  reject-file-open    value 'Y'.
+01  ws-row-number       usage signed-int value 0.
+01  ws-reject-reason    pic x(30).
+
+*>  Same layout format CSVEXPORT reads, extended with the optional
+*>  fourth FORMAT column DATEAUDIT's layout files use: one line per
+*>  column, START,LENGTH,NAME[,FORMAT] - here START/LENGTH say where
+*>  in the fixed-width OUTPUT-RECORD the corresponding CSV field (by
+*>  position) belongs.  A non-blank FORMAT marks a column as a date
+*>  field to be checked with DATEPARSE before the row is accepted, so
+*>  a bad date is caught here instead of surfacing downstream in
+*>  whatever copybook this fixed-width record feeds.  Up to 20
+*>  columns are supported.
+*>
+01  wsl-columns         occurs 20 times.
+    05  wsl-start           pic 9(4)    comp-5.
+    05  wsl-length          pic 9(4)    comp-5.
+    05  wsl-name            pic x(20).
+    05  wsl-format          pic xx.
+
+01  wsl-count           usage signed-int value 0.
+
+01  ws-tok-start        pic x(4).
+01  ws-tok-length       pic x(4).
+
+01  ws-eof-layout       pic x       value 'N'.
+    88  eof-layout          value 'Y'.
+
+01  ws-rowcount         usage signed-int value 0.
+01  ws-badrowcount      usage signed-int value 0.
+
+01  ci-idx              usage signed-int.
+01  ci-text             pic x(20).
+01  ci-row-ok           pic x       value 'Y'.
+    88  row-is-ok           value 'Y'.
+
+01  ci-parse-result.
+    05  ci-fielded-date.
+        10  ci-year         pic s9(9)   comp-5.
+        10  ci-month        pic 99      comp-5.
+        10  ci-dom          pic 99      comp-5.
+    05  ci-success      pic x.
+        88  ci-is-valid         value 'Y'.
+        88  ci-is-not-valid     value 'N'.
+
+01  csv_event       usage signed-int value 0.
+    88  cpe_none           value 0.
+    88  cpe_call_getfield  value 1.
+    88  cpe_end_of_record  value 2.
+    88  cpe_end_of_file    value 3.
+    88  cpe_invalid        value 4.
+
+01  fieldnum        usage signed-int.
+01  ws-field        pic x(80).
+
+*>  CSVPARSER_GETEVENT also reports the current line number and
+*>  column/byte offset, so a CPE_INVALID can point straight at the
+*>  trouble spot instead of requiring step-by-step debugging.
+*>
+01  ws-diag-line        usage signed-int.
+01  ws-diag-column      usage signed-int.
+
+*>  CSVPARSER_GETFIELD hands back a pointer into a field of whatever
+*>  size the CSV actually held, but WS-FIELD is only PIC X(80) - a
+*>  vendor's free-text notes column running past that gets silently
+*>  chopped by the UNSTRING into it.  CSVPARSER_GETFIELDLEN reports
+*>  the field's actual length so the row this happened on can be
+*>  rejected with a reason naming the column, instead of writing a
+*>  silently-truncated value through to OUTPUT-RECORD.
+*>
+01  ws-field-actual-len usage signed-int.
+01  ws-trunc-flag       pic x       value 'N'.
+    88  field-truncated     value 'Y'.
+
+procedure division.
+0000-start-here.
+    move 0 to return-code.
+
+    display 1 upon argument-number.
+    accept ws-arg-input from argument-value.
+    if ws-arg-input = spaces or ws-arg-input = low-values
+        move 'input.csv' to ws-arg-input
+    end-if.
+
+    display 2 upon argument-number.
+    accept ws-arg-layout from argument-value.
+    if ws-arg-layout = spaces or ws-arg-layout = low-values
+        move 'layout.txt' to ws-arg-layout
+    end-if.
+
+    display 3 upon argument-number.
+    accept ws-arg-output from argument-value.
+    if ws-arg-output = spaces or ws-arg-output = low-values
+        move 'output.dat' to ws-arg-output
+    end-if.
+
+    move spaces to ws-arg-delim.
+    display 4 upon argument-number.
+    accept ws-arg-delim from argument-value.
+    if ws-arg-delim not = spaces and ws-arg-delim not = low-values
+        compute ws-delimiter = function ord(ws-arg-delim) - 1
+    end-if.
+
+    move 'N' to ws-arg-rejectmode.
+    display 5 upon argument-number.
+    accept ws-arg-rejectmode from argument-value.
+
+    perform 0100-readlayout.
+
+    if wsl-count = 0
+        display 'No columns defined in layout file.'
+        move 8 to return-code
+        go to 9000-end
+    end-if.
+
+    string ws-arg-input delimited by space x'00' delimited by size
+        into filename.
+    call 'csvparser_openfile' using
+        by reference csvhandle
+        by reference filename
+        by value ws-delimiter
+        returning bool.
+
+    if success
+        open output output-file
+
+        if reject-mode
+            open output reject-file
+            move 'Y' to ws-reject-open
+        end-if
+
+*>      skip the csv header line, then read the first data row.
+*>
+        perform 0400-getline
+        perform 0400-getline
+        move 1 to ws-row-number
+
+        perform until failure or cpe_end_of_file or cpe_invalid
+            perform 0500-datarow
+            perform 0400-getline
+            add 1 to ws-row-number
+        end-perform
+
+        close output-file
+
+        if reject-file-open
+            close reject-file
+        end-if
+
+        call 'csvparser_closefile' using
+            by value csvhandle
+            returning bool
+        end-call
+
+        display 'Rows converted: ' ws-rowcount
+        display 'Rows rejected:  ' ws-badrowcount
+
+        if cpe_invalid
+            display 'CSV file is not valid at line ' ws-diag-line
+                ' column ' ws-diag-column '.'
+            move 8 to return-code
+        end-if
+    else
+        display 'Cannot open ' ws-arg-input
+        move 20 to return-code
+    end-if.
+
+9000-end.
+    goback.
+
+*>*****************************************************************
+*> 0100-readlayout                                                 *
+*>*****************************************************************
+0100-readlayout.
+    move 0 to wsl-count.
+    open input layout-file.
+    perform 0510-readlayoutline
+
+    perform until eof-layout or wsl-count >= 20
+        add 1 to wsl-count
+        move spaces to wsl-format(wsl-count)
+        unstring layout-record delimited by ','
+            into ws-tok-start ws-tok-length wsl-name(wsl-count)
+                wsl-format(wsl-count)
+        move function numval(ws-tok-start) to wsl-start(wsl-count)
+        move function numval(ws-tok-length) to wsl-length(wsl-count)
+        perform 0510-readlayoutline
+    end-perform.
+
+    if not eof-layout
+        display 'Layout file has more than 20 columns; extra lines ignored.'
+    end-if.
+
+    close layout-file.
+
+0510-readlayoutline.
+    read layout-file
+        at end
+            move 'Y' to ws-eof-layout
+    end-read.
+
+*>*****************************************************************
+*> 0400-getline                                                    *
+*>                                                                *
+*> Reads one CSV row, placing each field straight into OUTPUT-    *
+*> RECORD at the position its layout entry describes.             *
+*>*****************************************************************
+0400-getline.
+
+    move spaces to output-record.
+    move 0 to fieldnum.
+    move 'N' to ws-trunc-flag.
+    perform until failure or cpe_end_of_record or cpe_end_of_file
+                            or cpe_invalid
+
+        call 'csvparser_getevent' using
+            by value     csvhandle
+            by reference csv_event
+            by reference ws-diag-line
+            by reference ws-diag-column
+            returning bool
+        end-call
+
+        if success and cpe_call_getfield
+            call 'csvparser_getfield' using
+                by value      csvhandle
+                by reference  bufptr
+                returning bool
+            end-call
+
+            set address of buffer to bufptr
+
+            add 1 to fieldnum
+            unstring buffer delimited by x'00' into ws-field
+
+            call 'csvparser_getfieldlen' using
+                by value     csvhandle
+                by reference ws-field-actual-len
+                returning bool
+            end-call
+
+            if success and ws-field-actual-len > 80
+                move 'Y' to ws-trunc-flag
+            end-if
+
+            if fieldnum <= wsl-count
+                move ws-field to
+                    output-record(wsl-start(fieldnum):
+                                  wsl-length(fieldnum))
+            end-if
+        end-if
+
+    end-perform.
+
+    if success and cpe_end_of_record
+        call 'csvparser_getevent' using
+            by value     csvhandle
+            by reference csv_event
+            by reference ws-diag-line
+            by reference ws-diag-column
+            returning bool
+        end-call
+    end-if.
+
+*>*****************************************************************
+*> 0500-datarow                                                    *
+*>                                                                *
+*> Writes the row just read if its field count matches the layout *
+*> and every designated date column parses; otherwise counts it   *
+*> as rejected, logging the reason to reject.csv in reject mode.  *
+*>*****************************************************************
+0500-datarow.
+
+    if fieldnum = wsl-count
+        move 'Y' to ci-row-ok
+        move spaces to ws-reject-reason
+        perform 0520-checkdates
+        if field-truncated
+            if ws-reject-reason = spaces
+                move 'FIELD TOO LONG' to ws-reject-reason
+            end-if
+            move 'N' to ci-row-ok
+        end-if
+        if row-is-ok
+            write output-record
+            add 1 to ws-rowcount
+        else
+            add 1 to ws-badrowcount
+            if reject-mode
+                perform 0530-writereject
+            end-if
+        end-if
+    else
+        move 'BAD FIELD COUNT' to ws-reject-reason
+        add 1 to ws-badrowcount
+        if reject-mode
+            perform 0530-writereject
+        end-if
+    end-if.
+
+*>*****************************************************************
+*> 0520-checkdates                                                 *
+*>                                                                *
+*> Runs DATEPARSE against every layout column that names a date    *
+*> FORMAT, catching a bad date here instead of writing it through  *
+*> to the fixed-width output record.                               *
+*>*****************************************************************
+0520-checkdates.
+
+    perform varying ci-idx from 1 by 1 until ci-idx > wsl-count
+        if wsl-format(ci-idx) not = spaces
+            move output-record(wsl-start(ci-idx):wsl-length(ci-idx))
+                to ci-text
+            move dateparse(ci-text, wsl-format(ci-idx)) to ci-parse-result
+            if ci-is-not-valid
+                string 'BAD DATE:' wsl-name(ci-idx)
+                    delimited by size into ws-reject-reason
+                move 'N' to ci-row-ok
+            end-if
+        end-if
+    end-perform.
+
+*>*****************************************************************
+*> 0530-writereject                                                *
+*>*****************************************************************
+0530-writereject.
+
+    move ws-row-number to rj-rownum.
+    move 0 to rj-line.
+    move 0 to rj-column.
+    move ws-reject-reason to rj-reason.
+    move output-record(1:80) to rj-content.
+    write reject-record.
+
+end program csvimport.
