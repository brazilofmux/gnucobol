@@ -6,9 +6,37 @@ identification division.
 program-id. testparser.
 
 environment division.
+input-output section.
+file-control.
+
+    select reject-file assign to 'reject.csv'
+        organization is line sequential
+        access is sequential.
+
+    select healthlog-file assign to 'healthcheck.log'
+        organization is line sequential
+        access is sequential.
+
 data division.
 file section.
 
+fd  reject-file.
+
+01  reject-record.
+    05  rj-rownum       pic 9(6).
+    05  filler          pic x.
+    05  rj-line         pic z(6).
+    05  filler          pic x.
+    05  rj-column       pic z(6).
+    05  filler          pic x.
+    05  rj-reason       pic x(30).
+    05  filler          pic x.
+    05  rj-content      pic x(80).
+
+fd  healthlog-file.
+
+copy healthlog.
+
 working-storage section.
 01  csvhandle       usage pointer.
 01  bufptr          usage pointer.
@@ -18,6 +46,31 @@ working-storage section.
     88  success             value 0.
     88  failure             value -1.
 
+*>  An optional filename and expected-field-count let this same
+*>  driver validate any CSV file's shape instead of only
+*>  example.csv's five columns.
+*>
+01  ws-arg-filename     pic x(40).
+01  ws-arg-fieldcount   pic x(4).
+01  ws-expected-fields  usage signed-int.
+
+*>  An optional third argument, a comma-separated list of expected
+*>  column names, turns on header validation: the first row is
+*>  compared against this list instead of just being skipped, so a
+*>  vendor's silently reordered or renamed columns get caught up
+*>  front instead of breaking downstream processing on bad data in
+*>  the wrong column.
+*>
+01  ws-arg-header       pic x(200).
+01  ws-validate-header  pic x       value 'N'.
+    88  do-validate-header  value 'Y'.
+01  ws-hdr-ptr          usage signed-int.
+01  ws-hdr-idx          usage signed-int.
+01  ws-expected-header  occurs 20 times pic x(20).
+01  ws-header-fields    occurs 20 times pic x(20).
+01  ws-header-ok        pic x       value 'Y'.
+    88  header-matches      value 'Y'.
+
 01  csv_event       usage signed-int value 0.
     88  cpe_none           value 0.
     88  cpe_call_getfield  value 1.
@@ -27,45 +80,220 @@ working-storage section.
 
 01  fieldnum        usage signed-int.
 
+01  ws-in-header    pic x       value 'N'.
+    88  in-header-row       value 'Y'.
+
 01  ws-field        pic x(80).
 
+*>  A fourth argument of 'Y' turns on trailer-count checking: once
+*>  the data rows run out, the next row is expected to be a one-
+*>  field trailer holding the total data-row count, and it is
+*>  compared against how many data rows were actually read -
+*>  a CPE_INVALID-style mismatch is reported if they disagree.
+*>
+01  ws-arg-trailer      pic x(1).
+    88  check-trailer       value 'Y'.
+01  ws-data-row-count   usage signed-int value 0.
+01  ws-trailer-count    usage signed-int.
+01  ws-trailer-ok       pic x       value 'Y'.
+    88  trailer-matches     value 'Y'.
+
+*>  A fifth argument of 'Y' turns on reject-file mode: a malformed
+*>  row no longer aborts the whole load - it is logged to reject.csv
+*>  (row number, reason, and whatever raw content was recoverable)
+*>  and the driver moves on to the next row.
+*>
+01  ws-arg-rejectmode   pic x(1).
+    88  reject-mode         value 'Y'.
+01  ws-reject-open      pic x       value 'N'.
+    88  reject-file-open    value 'Y'.
+01  ws-row-number       usage signed-int value 0.
+
+*>  A sixth argument names the field delimiter (',' by default; '|'
+*>  and tab are the two vendor feeds that need this) so the same
+*>  driver can read a pipe- or tab-delimited feed instead of a
+*>  comma-specific fork of the code.
+*>
+01  ws-arg-delim        pic x(1).
+01  ws-delimiter        usage signed-int value 44.
+
+*>  CSVPARSER_GETEVENT also reports the current line number and
+*>  column/byte offset, so a CPE_INVALID (or a rejected row) can
+*>  point straight at the trouble spot in a ten-thousand-row vendor
+*>  file instead of requiring step-by-step debugging to find it.
+*>
+01  ws-diag-line        usage signed-int.
+01  ws-diag-column      usage signed-int.
+
+01  ws-reject-count     usage signed-int value 0.
+
+*>  CSVPARSER_GETFIELD hands back a pointer into a field of whatever
+*>  size the CSV actually held, but WS-FIELD is only PIC X(80) - a
+*>  vendor's free-text notes column running past that gets silently
+*>  chopped by the UNSTRING into it.  CSVPARSER_GETFIELDLEN reports
+*>  the field's actual length so that can be caught instead: logged
+*>  as a reject in reject mode, or just displayed otherwise.
+*>
+01  ws-field-actual-len usage signed-int.
+01  ws-trunc-count      usage signed-int value 0.
+
+01  time-stamp.
+    05  ts-date.
+        10  ts-year         pic 9999.
+        10  ts-month        pic 99.
+        10  ts-dom          pic 99.
+    05  ts-time.
+        10  ts-hours        pic 99.
+        10  ts-minutes      pic 99.
+        10  ts-seconds      pic 99v99.
+    05  ts-timezone.
+        10  ts-tz-sign      pic x.
+        10  ts-tz-hours     pic 99.
+        10  ts-tz-minutes   pic 99.
+
 procedure division.
+000-getargs.
+    move spaces to ws-arg-filename.
+    display 1 upon argument-number.
+    accept ws-arg-filename from argument-value.
+    if ws-arg-filename = spaces or ws-arg-filename = low-values
+        move 'example.csv' to ws-arg-filename
+    end-if.
+
+    move spaces to ws-arg-fieldcount.
+    display 2 upon argument-number.
+    accept ws-arg-fieldcount from argument-value.
+    if ws-arg-fieldcount = spaces or ws-arg-fieldcount = low-values
+        move 5 to ws-expected-fields
+    else
+        move function numval(ws-arg-fieldcount) to ws-expected-fields
+    end-if.
+
+    move spaces to ws-arg-header.
+    display 3 upon argument-number.
+    accept ws-arg-header from argument-value.
+    if ws-arg-header = spaces or ws-arg-header = low-values
+        move 'N' to ws-validate-header
+    else
+        move 'Y' to ws-validate-header
+        move 1 to ws-hdr-ptr
+        perform varying ws-hdr-idx from 1 by 1
+                until ws-hdr-idx > ws-expected-fields
+            unstring ws-arg-header delimited by ','
+                into ws-expected-header(ws-hdr-idx)
+                with pointer ws-hdr-ptr
+        end-perform
+    end-if.
+
+    move 'N' to ws-arg-trailer.
+    display 4 upon argument-number.
+    accept ws-arg-trailer from argument-value.
+
+    move 'N' to ws-arg-rejectmode.
+    display 5 upon argument-number.
+    accept ws-arg-rejectmode from argument-value.
+
+    move spaces to ws-arg-delim.
+    display 6 upon argument-number.
+    accept ws-arg-delim from argument-value.
+    if ws-arg-delim not = spaces and ws-arg-delim not = low-values
+        compute ws-delimiter = function ord(ws-arg-delim) - 1
+    end-if.
+
 001-open.
-    string 'example.csv' x'00' delimited by size
+    move function current-date to time-stamp.
+
+    string ws-arg-filename delimited by space x'00' delimited by size
         into filename.
     call 'csvparser_openfile' using
         by reference csvhandle
         by reference filename
+        by value ws-delimiter
         returning bool.
 
     if success
-*>      skip csv header line.
+        if reject-mode
+            open output reject-file
+            move 'Y' to ws-reject-open
+        end-if
+
+*>      read the csv header line, capturing its fields so they can
+*>      be checked against the expected column list, if any.
 *>
+        move 'Y' to ws-in-header
         perform 002-getline
+        move 'N' to ws-in-header
+
+        move 'Y' to ws-header-ok
+        if do-validate-header
+            perform 004-checkheader
+        end-if
 
-        if not cpe_invalid and not cpe_end_of_file
+        if not cpe_invalid and not cpe_end_of_file and header-matches
             perform 003-parsefile
         end-if
 
+        if reject-file-open
+            close reject-file
+        end-if
+
         call 'csvparser_closefile' using
             by value csvhandle
             returning bool
 
-        if cpe_invalid
-            display 'CSV file is not valid.'
+        if not header-matches
+            display 'CSV header does not match expected columns.'
         else
-            if not cpe_end_of_file or failure
-                display 'Unexpected error.'
+            if not trailer-matches
+                display 'CSV trailer row count does not match data rows read.'
             else
-                display 'Success.'
+                if cpe_invalid
+                    display 'CSV file is not valid at line ' ws-diag-line
+                        ' column ' ws-diag-column '.'
+                else
+                    if not cpe_end_of_file or failure
+                        display 'Unexpected error.'
+                    else
+                        display 'Success.'
+                    end-if
+                end-if
             end-if
         end-if
     else
         display 'Cannot open CSV file.'
     end-if.
 
+    perform 006-write-healthlog.
     goback.
 
+*>*****************************************************************
+*> 006-write-healthlog                                             *
+*>                                                                *
+*> Appends this run's pass/fail/exception counts to the shared     *
+*> daily health-check log, alongside MAIN/MAIN2/TESTGEN's entries. *
+*>*****************************************************************
+006-write-healthlog.
+    string ts-year '-' ts-month '-' ts-dom delimited by size
+        into hl-date.
+    string ts-hours ':' ts-minutes ':' ts-seconds(1:2) delimited by size
+        into hl-time.
+    move 'TESTPARSER' to hl-job.
+
+    if header-matches and trailer-matches and not cpe_invalid
+            and cpe_end_of_file and not failure
+        move 'PASS' to hl-status
+        move 0 to hl-fail-count
+    else
+        move 'FAIL' to hl-status
+        move 1 to hl-fail-count
+    end-if.
+    move ws-data-row-count to hl-pass-count.
+    compute hl-exception-count = ws-reject-count + ws-trunc-count.
+
+    open extend healthlog-file.
+    write healthlog-record.
+    close healthlog-file.
+
 002-getline.
 
     move 0 to fieldnum.
@@ -74,6 +302,8 @@ procedure division.
         call 'csvparser_getevent' using
             by value     csvhandle
             by reference csv_event
+            by reference ws-diag-line
+            by reference ws-diag-column
             returning bool
         end-call
 
@@ -89,6 +319,27 @@ procedure division.
             add 1 to fieldnum
             unstring buffer delimited by x'00' into ws-field
             display ws-field
+
+            call 'csvparser_getfieldlen' using
+                by value     csvhandle
+                by reference ws-field-actual-len
+                returning bool
+            end-call
+
+            if success and ws-field-actual-len > 80
+                add 1 to ws-trunc-count
+                if reject-mode
+                    perform 007-writetruncreject
+                else
+                    display 'Field truncated at line ' ws-diag-line
+                        ' column ' ws-diag-column ' ('
+                        ws-field-actual-len ' characters, kept 80).'
+                end-if
+            end-if
+
+            if in-header-row and fieldnum <= 20
+                move ws-field to ws-header-fields(fieldnum)
+            end-if
         end-if
 
     end-perform.
@@ -97,16 +348,73 @@ procedure division.
         call 'csvparser_getevent' using
             by value     csvhandle
             by reference csv_event
+            by reference ws-diag-line
+            by reference ws-diag-column
             returning bool
         end-call
     end-if.
 
 003-parsefile.
 
+    move 0 to ws-data-row-count.
+    move 0 to ws-row-number.
+    move 'Y' to ws-trailer-ok.
     perform 002-getline.
+    add 1 to ws-row-number.
+
+    perform until failure
+            or cpe_end_of_file
+            or (cpe_invalid and not reject-mode)
+            or (not cpe_invalid and fieldnum <> ws-expected-fields)
+
+        if cpe_invalid
+            perform 005-writereject
+        else
+            add 1 to ws-data-row-count
+        end-if
 
-    perform until failure or fieldnum <> 5 or cpe_invalid
         perform 002-getline
+        add 1 to ws-row-number
+    end-perform.
+
+    if check-trailer and not failure and not cpe_invalid and fieldnum = 1
+        move function numval(ws-field) to ws-trailer-count
+        if ws-trailer-count <> ws-data-row-count
+            move 'N' to ws-trailer-ok
+        else
+*>          the trailer's been read; one more getline confirms EOF.
+*>
+            perform 002-getline
+        end-if
+    end-if.
+
+005-writereject.
+
+    add 1 to ws-reject-count.
+    move ws-row-number to rj-rownum.
+    move ws-diag-line to rj-line.
+    move ws-diag-column to rj-column.
+    move 'CPE_INVALID' to rj-reason.
+    move ws-field to rj-content.
+    write reject-record.
+
+007-writetruncreject.
+
+    move ws-row-number to rj-rownum.
+    move ws-diag-line to rj-line.
+    move ws-diag-column to rj-column.
+    move 'FIELD TOO LONG' to rj-reason.
+    move ws-field to rj-content.
+    write reject-record.
+
+004-checkheader.
+
+    move 'Y' to ws-header-ok.
+    perform varying ws-hdr-idx from 1 by 1
+            until ws-hdr-idx > ws-expected-fields
+        if ws-header-fields(ws-hdr-idx) <> ws-expected-header(ws-hdr-idx)
+            move 'N' to ws-header-ok
+        end-if
     end-perform.
 
 end program testparser.
