@@ -0,0 +1,250 @@
+*>*****************************************************************
+*> csvschema - Turn a CSV file's header row into a draft copybook  *
+*> skeleton (one 05-level PIC X(n) per column, named from the      *
+*> header text) - the manual first step of onboarding a new vendor *
+*> feed, built on CSVPARSER_* the way TESTPARSER is.               *
+*> Copyright (C) 2020 Stephen Dennis                              *
+*> Available under MIT License.                                   *
+*>*****************************************************************
+identification division.
+program-id. csvschema.
+
+environment division.
+input-output section.
+file-control.
+
+    select skeleton-file assign to ws-arg-output
+        organization is line sequential
+        access is sequential.
+
+data division.
+file section.
+fd  skeleton-file.
+
+01  skeleton-record     pic x(80).
+
+working-storage section.
+01  csvhandle           usage pointer.
+01  bufptr              usage pointer.
+01  filename            pic x(40).
+01  buffer              pic x(8000) based.
+
+01  bool                usage signed-int.
+    88  success             value 0.
+    88  failure             value -1.
+
+*>  Arguments: the CSV file to read the header from, an optional
+*>  output copybook filename (DISPLAY-only when omitted), an
+*>  optional field delimiter (',' by default), and an optional
+*>  PIC X width to use for every guessed field (30 by default).
+*>
+01  ws-arg-input        pic x(40) value 'example.csv'.
+01  ws-arg-output       pic x(40).
+01  ws-write-file       pic x       value 'N'.
+    88  write-to-file       value 'Y'.
+01  ws-arg-delim        pic x(1).
+01  ws-delimiter        usage signed-int value 44.
+01  ws-arg-width        pic x(4).
+01  ws-field-width      usage signed-int value 30.
+
+01  csv_event       usage signed-int value 0.
+    88  cpe_none           value 0.
+    88  cpe_call_getfield  value 1.
+    88  cpe_end_of_record  value 2.
+    88  cpe_end_of_file    value 3.
+    88  cpe_invalid        value 4.
+
+01  fieldnum        usage signed-int.
+01  ws-field        pic x(80).
+
+01  ws-diag-line        usage signed-int.
+01  ws-diag-column      usage signed-int.
+
+*>  CSVPARSER_GETFIELD hands back a pointer into a field of whatever
+*>  size the CSV actually held, but WS-FIELD is only PIC X(80) - a
+*>  header name running past that gets silently chopped by the
+*>  UNSTRING into it.  CSVPARSER_GETFIELDLEN reports the field's
+*>  actual length so a header that long is flagged instead.
+*>
+01  ws-field-actual-len usage signed-int.
+
+*>  The generated data name: the header text upper-cased, with any
+*>  character that isn't a letter or digit turned into a hyphen,
+*>  and an F- prefix tacked on if the result would otherwise start
+*>  with a digit (COBOL data names can't).
+*>
+01  ws-column-name      pic x(30).
+01  ws-name-idx         usage signed-int.
+01  ws-name-char        pic x.
+
+01  ws-width-text       pic z(4).
+01  ws-skeleton-line     pic x(80).
+01  ws-name-work        pic x(30).
+
+procedure division.
+0000-start-here.
+    move 0 to return-code.
+
+    display 1 upon argument-number.
+    accept ws-arg-input from argument-value.
+    if ws-arg-input = spaces or ws-arg-input = low-values
+        move 'example.csv' to ws-arg-input
+    end-if.
+
+    move spaces to ws-arg-output.
+    display 2 upon argument-number.
+    accept ws-arg-output from argument-value.
+    if ws-arg-output not = spaces and ws-arg-output not = low-values
+        move 'Y' to ws-write-file
+    end-if.
+
+    move spaces to ws-arg-delim.
+    display 3 upon argument-number.
+    accept ws-arg-delim from argument-value.
+    if ws-arg-delim not = spaces and ws-arg-delim not = low-values
+        compute ws-delimiter = function ord(ws-arg-delim) - 1
+    end-if.
+
+    move spaces to ws-arg-width.
+    display 4 upon argument-number.
+    accept ws-arg-width from argument-value.
+    if ws-arg-width not = spaces and ws-arg-width not = low-values
+        move function numval(ws-arg-width) to ws-field-width
+    end-if.
+
+    string ws-arg-input delimited by space x'00' delimited by size
+        into filename.
+    call 'csvparser_openfile' using
+        by reference csvhandle
+        by reference filename
+        by value ws-delimiter
+        returning bool.
+
+    if success
+        if write-to-file
+            open output skeleton-file
+        end-if
+
+        move '01  CS-RECORD.' to ws-skeleton-line
+        perform 0300-putline
+
+        perform 0100-getheader
+
+        call 'csvparser_closefile' using
+            by value csvhandle
+            returning bool
+        end-call
+
+        if write-to-file
+            close skeleton-file
+        end-if
+
+        if cpe_invalid
+            display 'CSV file is not valid at line ' ws-diag-line
+                ' column ' ws-diag-column '.'
+            move 8 to return-code
+        end-if
+    else
+        display 'Cannot open ' ws-arg-input
+        move 20 to return-code
+    end-if.
+
+    goback.
+
+*>*****************************************************************
+*> 0100-getheader                                                  *
+*>                                                                *
+*> Reads the header row and emits one 05-level entry per column.  *
+*>*****************************************************************
+0100-getheader.
+
+    move 0 to fieldnum.
+    perform until failure or cpe_end_of_record or cpe_end_of_file
+                            or cpe_invalid
+
+        call 'csvparser_getevent' using
+            by value     csvhandle
+            by reference csv_event
+            by reference ws-diag-line
+            by reference ws-diag-column
+            returning bool
+        end-call
+
+        if success and cpe_call_getfield
+            call 'csvparser_getfield' using
+                by value      csvhandle
+                by reference  bufptr
+                returning bool
+            end-call
+
+            set address of buffer to bufptr
+
+            add 1 to fieldnum
+            unstring buffer delimited by x'00' into ws-field
+
+            call 'csvparser_getfieldlen' using
+                by value     csvhandle
+                by reference ws-field-actual-len
+                returning bool
+            end-call
+
+            if success and ws-field-actual-len > 80
+                display 'Column ' fieldnum ' header is '
+                    ws-field-actual-len ' characters, truncated to 80'
+            end-if
+
+            perform 0400-makename
+            move ws-field-width to ws-width-text
+
+            string '    05  ' delimited by size
+                ws-column-name delimited by space
+                ' pic x(' delimited by size
+                ws-width-text delimited by size
+                ').' delimited by size
+                into ws-skeleton-line
+            perform 0300-putline
+        end-if
+
+    end-perform.
+
+*>*****************************************************************
+*> 0300-putline                                                    *
+*>                                                                *
+*> DISPLAYs the line, and also WRITEs it to the skeleton file      *
+*> when one was requested.                                        *
+*>*****************************************************************
+0300-putline.
+    display ws-skeleton-line.
+    if write-to-file
+        move ws-skeleton-line to skeleton-record
+        write skeleton-record
+    end-if.
+
+*>*****************************************************************
+*> 0400-makename                                                   *
+*>                                                                *
+*> Turns the raw header text in WS-FIELD into a legal COBOL data   *
+*> name in WS-COLUMN-NAME.                                        *
+*>*****************************************************************
+0400-makename.
+
+    move spaces to ws-column-name.
+    move function upper-case(ws-field) to ws-column-name
+
+    perform varying ws-name-idx from 1 by 1 until ws-name-idx > 30
+        move ws-column-name(ws-name-idx:1) to ws-name-char
+        if ws-name-char not = space
+        and (ws-name-char < 'A' or ws-name-char > 'Z')
+        and (ws-name-char < '0' or ws-name-char > '9')
+            move '-' to ws-column-name(ws-name-idx:1)
+        end-if
+    end-perform.
+
+    if ws-column-name(1:1) >= '0' and ws-column-name(1:1) <= '9'
+        move ws-column-name to ws-name-work
+        string 'F-' delimited by size
+            ws-name-work delimited by space
+            into ws-column-name
+    end-if.
+
+end program csvschema.
